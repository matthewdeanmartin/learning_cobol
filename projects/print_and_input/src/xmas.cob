@@ -1,27 +1,358 @@
 ///usr/bin/true; exec /C/Users/matth/Desktop/GnuCobolDocs/GC32M-BDB-x64/bin/cobc -xj -fmfcomment "$0" "$@"
+      *>----------------------------------------------------------*>
+      *> MODIFICATION HISTORY                                       *>
+      *>   2026-08-09  Added XMAS_PRINT_ROUTE (CONSOLE/FILE/PRINTER)  *>
+      *>               so the tree and trunk can be routed to a flat  *>
+      *>               file or spooled to a named print queue instead *>
+      *>               of always going to the console.                *>
+      *>   2026-08-09  Restored the ACCEPT HEIGHT prompt (it had      *>
+      *>               been commented out in favor of a hard-coded   *>
+      *>               5-row tree) with input validation so a blank,  *>
+      *>               non-numeric, or out-of-range entry re-prompts  *>
+      *>               instead of being silently accepted.            *>
+      *>   2026-08-09  Added a trunk below the triangle and an        *>
+      *>               ornament-character prompt so the tree is no    *>
+      *>               longer always a plain "*" pyramid.             *>
+      *>   2026-08-09  Added a batch mode: when XMAS_BATCH_FILE       *>
+      *>               names a file of heights (one per line), a      *>
+      *>               numbered tree is rendered for each entry       *>
+      *>               instead of the single interactive tree.        *>
+      *>   2026-08-09  Stamped the shared run-control copybook onto   *>
+      *>               the opening banner.                            *>
+      *>   2026-08-09  A -h/-?/HELP command-line argument now shows   *>
+      *>               a usage screen via the shared ShowUsage        *>
+      *>               subprogram instead of drawing a tree.          *>
+      *>   2026-08-09  Start and end times are now stamped to the     *>
+      *>               shared RUNLOG.DAT file via the JobTimer        *>
+      *>               subprogram.                                    *>
+      *>----------------------------------------------------------*>
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ChristmasTree.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEIGHT-LIST ASSIGN TO WS-BATCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+           SELECT TREE-OUTPUT ASSIGN TO WS-OUTPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HEIGHT-LIST.
+       01  HEIGHT-LIST-RECORD PIC X(02).
+
+       FD  TREE-OUTPUT.
+       01  TO-LINE             PIC X(80).
+
        WORKING-STORAGE SECTION.
+           COPY "run-control.cpy".
+           COPY "show-usage-call.cpy".
+           COPY "job-timer-call.cpy".
+       01 WS-COMMAND-LINE-ARG PIC X(20) VALUE SPACES.
+       01 WS-HELP-REQUESTED-FLAG PIC X(01) VALUE "N".
+           88 WS-HELP-REQUESTED            VALUE "Y".
        01 HEIGHT           PIC 99 VALUE 5.
        01 CURRENT-ROW      PIC 99 VALUE 0.
        01 SPACERS          PIC X(50) VALUE SPACES.
        01 STARS            PIC X(50) VALUE ALL "*".
        01 NUM-STARS        PIC 99.
        01 NUM-SPACES       PIC 99.
+       01 WS-HEIGHT-TEXT   PIC X(02) VALUE SPACES.
+       01 WS-HEIGHT-IS-VALID PIC X(01) VALUE "N".
+           88 WS-HEIGHT-VALID              VALUE "Y".
+       01 WS-ORNAMENT-CHAR  PIC X(01) VALUE "*".
+       01 WS-TRUNK-ROWS     PIC 9(01) VALUE 2.
+       01 WS-TRUNK-ROW      PIC 9(01) VALUE 0.
+       01 WS-TRUNK-WIDTH    PIC 99.
+       01 WS-TRUNK-SPACES   PIC 99.
+       01 WS-TRUNK-TEXT     PIC X(50) VALUE SPACES.
+       01 WS-BATCH-FILE-NAME PIC X(80) VALUE SPACES.
+       01 WS-BATCH-STATUS   PIC X(02) VALUE SPACES.
+       01 WS-BATCH-EOF      PIC X(01) VALUE "N".
+           88 WS-BATCH-AT-EOF              VALUE "Y".
+       01 WS-TREE-NUMBER    PIC 9(03) VALUE 0.
+       01 WS-PRINT-ROUTE    PIC X(07) VALUE "CONSOLE".
+           88 WS-ROUTE-IS-CONSOLE          VALUE "CONSOLE".
+           88 WS-ROUTE-IS-FILE             VALUE "FILE".
+           88 WS-ROUTE-IS-PRINTER          VALUE "PRINTER".
+       01 WS-OUTPUT-FILE-NAME PIC X(80) VALUE "XMASTREE.OUT".
+       01 WS-PRINT-QUEUE-NAME PIC X(40) VALUE SPACES.
+       01 WS-OUTPUT-STATUS  PIC X(02) VALUE SPACES.
+       01 WS-OUTPUT-LINE    PIC X(80) VALUE SPACES.
+       01 WS-PRINT-COMMAND  PIC X(160) VALUE SPACES.
 
        PROCEDURE DIVISION.
-      *    DISPLAY "Enter the height of the tree (1-50):".
-      *    ACCEPT HEIGHT.
-           MOVE ALL "*" TO STARS
+       0000-MAINLINE.
+           PERFORM 0005-CHECK-FOR-HELP-REQUEST
+           IF WS-HELP-REQUESTED
+               PERFORM 0006-SHOW-USAGE
+           ELSE
+               PERFORM 0010-STAMP-RUN-CONTROL
+               PERFORM 0012-START-JOB-TIMER
+               PERFORM 0015-SET-PRINT-ROUTE
+               ACCEPT WS-BATCH-FILE-NAME
+                   FROM ENVIRONMENT "XMAS_BATCH_FILE"
+               PERFORM 1100-ACCEPT-ORNAMENT-CHAR
+
+               IF WS-BATCH-FILE-NAME = SPACES
+                   PERFORM 1000-ACCEPT-VALIDATED-HEIGHT
+                   PERFORM 2000-RENDER-TREE
+               ELSE
+                   PERFORM 1500-RUN-BATCH-MODE
+               END-IF
+
+               PERFORM 0018-CLOSE-PRINT-ROUTE
+               PERFORM 0019-END-JOB-TIMER
+           END-IF
+           STOP RUN.
+
+      *>----------------------------------------------------------*>
+      *> 0005-CHECK-FOR-HELP-REQUEST - a -h, -?, or HELP command-     *>
+      *> line argument asks for the usage screen instead of a run.   *>
+      *>----------------------------------------------------------*>
+       0005-CHECK-FOR-HELP-REQUEST.
+           ACCEPT WS-COMMAND-LINE-ARG FROM COMMAND-LINE
+           IF WS-COMMAND-LINE-ARG = "-h" OR "-H" OR "-?"
+                   OR "HELP" OR "help"
+               SET WS-HELP-REQUESTED TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 0006-SHOW-USAGE - describe ChristmasTree's prompts and       *>
+      *> environment-variable controls instead of drawing a tree.     *>
+      *>----------------------------------------------------------*>
+       0006-SHOW-USAGE.
+           MOVE "ChristmasTree" TO SU-PROGRAM-NAME
+           MOVE 5 TO SU-USAGE-LINE-COUNT
+           MOVE "Draws a star triangle with a trunk beneath it."
+               TO SU-USAGE-LINE(1)
+           MOVE "Prompts for HEIGHT (1-50) and an ornament character."
+               TO SU-USAGE-LINE(2)
+           MOVE "XMAS_BATCH_FILE      file of heights, one per line"
+               TO SU-USAGE-LINE(3)
+           MOVE "XMAS_PRINT_ROUTE     CONSOLE, FILE, or PRINTER"
+               TO SU-USAGE-LINE(4)
+           MOVE "XMAS_OUTPUT_FILE/XMAS_PRINT_QUEUE name the FILE/"
+               TO SU-USAGE-LINE(5)
+           CALL "ShowUsage" USING SU-PROGRAM-NAME SU-USAGE-LINE-COUNT
+               SU-USAGE-LINES.
+
+      *>----------------------------------------------------------*>
+      *> 0010-STAMP-RUN-CONTROL - populate the shared run-control     *>
+      *> fields and print the opening banner for this run.            *>
+      *>----------------------------------------------------------*>
+       0010-STAMP-RUN-CONTROL.
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RC-RUN-TIME FROM TIME
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "RUNID"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-RUN-ID
+           END-IF
+           MOVE SPACES TO RC-ENV-WORK
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "OPERATOR"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-OPERATOR-ID
+           END-IF
+           MOVE "XMASTREE" TO RC-JOB-STEP-NAME
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " OPERATOR " RC-OPERATOR-ID " DATE " RC-RUN-DATE
+               " TIME " RC-RUN-TIME.
+
+      *>----------------------------------------------------------*>
+      *> 0012-START-JOB-TIMER - stamp a start time for XMASTREE in    *>
+      *> the shared RUNLOG.DAT file.                                  *>
+      *>----------------------------------------------------------*>
+       0012-START-JOB-TIMER.
+           MOVE RC-JOB-STEP-NAME TO JT-JOB-NAME
+           CALL "JobTimer" USING JT-JOB-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0015-SET-PRINT-ROUTE - let operations redirect the tree off  *>
+      *> the console to a flat file or a named print queue instead   *>
+      *> of always capturing DISPLAY output by hand.  CONSOLE is the  *>
+      *> default so existing habits still work unprompted.            *>
+      *>----------------------------------------------------------*>
+       0015-SET-PRINT-ROUTE.
+           ACCEPT WS-PRINT-ROUTE FROM ENVIRONMENT "XMAS_PRINT_ROUTE"
+           IF WS-PRINT-ROUTE = SPACES
+               MOVE "CONSOLE" TO WS-PRINT-ROUTE
+           END-IF
+           IF NOT WS-ROUTE-IS-CONSOLE
+                   AND NOT WS-ROUTE-IS-FILE
+                   AND NOT WS-ROUTE-IS-PRINTER
+               DISPLAY "Unknown XMAS_PRINT_ROUTE [" WS-PRINT-ROUTE
+                   "] - defaulting to CONSOLE."
+               MOVE "CONSOLE" TO WS-PRINT-ROUTE
+           END-IF
+           IF NOT WS-ROUTE-IS-CONSOLE
+               ACCEPT WS-OUTPUT-FILE-NAME
+                   FROM ENVIRONMENT "XMAS_OUTPUT_FILE"
+               IF WS-OUTPUT-FILE-NAME = SPACES
+                   MOVE "XMASTREE.OUT" TO WS-OUTPUT-FILE-NAME
+               END-IF
+               OPEN OUTPUT TREE-OUTPUT
+           END-IF
+           IF WS-ROUTE-IS-PRINTER
+               ACCEPT WS-PRINT-QUEUE-NAME
+                   FROM ENVIRONMENT "XMAS_PRINT_QUEUE"
+               IF WS-PRINT-QUEUE-NAME = SPACES
+                   MOVE "lp" TO WS-PRINT-QUEUE-NAME
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 0018-CLOSE-PRINT-ROUTE - close the spool file and, for the   *>
+      *> PRINTER route, shell out to hand it to the named queue.      *>
+      *>----------------------------------------------------------*>
+       0018-CLOSE-PRINT-ROUTE.
+           IF NOT WS-ROUTE-IS-CONSOLE
+               CLOSE TREE-OUTPUT
+           END-IF
+           IF WS-ROUTE-IS-PRINTER
+               MOVE SPACES TO WS-PRINT-COMMAND
+               STRING WS-PRINT-QUEUE-NAME DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   WS-OUTPUT-FILE-NAME DELIMITED BY SPACE
+                   INTO WS-PRINT-COMMAND
+               CALL "SYSTEM" USING WS-PRINT-COMMAND
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 0019-END-JOB-TIMER - append XMASTREE's elapsed duration to   *>
+      *> the shared RUNLOG.DAT file.                                  *>
+      *>----------------------------------------------------------*>
+       0019-END-JOB-TIMER.
+           MOVE RC-JOB-STEP-NAME TO JT-JOB-NAME
+           CALL "EndJobTimer" USING JT-JOB-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 1000-ACCEPT-VALIDATED-HEIGHT - keep re-prompting until a    *>
+      *> numeric value between 1 and 50 is entered.                  *>
+      *>----------------------------------------------------------*>
+       1000-ACCEPT-VALIDATED-HEIGHT.
+           MOVE "N" TO WS-HEIGHT-IS-VALID
+           PERFORM 1010-ACCEPT-AND-CHECK-HEIGHT
+               UNTIL WS-HEIGHT-VALID.
+
+       1010-ACCEPT-AND-CHECK-HEIGHT.
+           DISPLAY "Enter the height of the tree (1-50): "
+               WITH NO ADVANCING
+           ACCEPT WS-HEIGHT-TEXT
+           IF WS-HEIGHT-TEXT IS NUMERIC
+                   AND WS-HEIGHT-TEXT > 0
+                   AND WS-HEIGHT-TEXT NOT > 50
+               MOVE WS-HEIGHT-TEXT TO HEIGHT
+               SET WS-HEIGHT-VALID TO TRUE
+           ELSE
+               DISPLAY "Invalid entry - enter a number from 1 to 50."
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 1100-ACCEPT-ORNAMENT-CHAR - let the operator pick the        *>
+      *> character the triangle is drawn with; a blank entry keeps    *>
+      *> the "*" default so existing habits still work unprompted.    *>
+      *>----------------------------------------------------------*>
+       1100-ACCEPT-ORNAMENT-CHAR.
+           DISPLAY "Enter an ornament character (blank for *): "
+               WITH NO ADVANCING
+           ACCEPT WS-ORNAMENT-CHAR
+           IF WS-ORNAMENT-CHAR = SPACES
+               MOVE "*" TO WS-ORNAMENT-CHAR
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 1200-DISPLAY-TRUNK - a narrow trunk below the triangle so    *>
+      *> the output reads as a tree rather than a bare pyramid.       *>
+      *>----------------------------------------------------------*>
+       1200-DISPLAY-TRUNK.
+           COMPUTE WS-TRUNK-WIDTH = 1
+           COMPUTE WS-TRUNK-SPACES = HEIGHT - 1
+           MOVE ALL "|" TO WS-TRUNK-TEXT
+           PERFORM VARYING WS-TRUNK-ROW FROM 1 BY 1
+                   UNTIL WS-TRUNK-ROW > WS-TRUNK-ROWS
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING SPACERS(1:WS-TRUNK-SPACES) DELIMITED BY SIZE
+                   WS-TRUNK-TEXT(1:WS-TRUNK-WIDTH) DELIMITED BY SIZE
+                   INTO WS-OUTPUT-LINE
+               PERFORM 1300-EMIT-OUTPUT-LINE
+           END-PERFORM.
+
+      *>----------------------------------------------------------*>
+      *> 1300-EMIT-OUTPUT-LINE - send WS-OUTPUT-LINE to whichever     *>
+      *> destination 0015-SET-PRINT-ROUTE selected for this run.      *>
+      *>----------------------------------------------------------*>
+       1300-EMIT-OUTPUT-LINE.
+           IF WS-ROUTE-IS-CONSOLE
+               DISPLAY WS-OUTPUT-LINE
+           ELSE
+               MOVE WS-OUTPUT-LINE TO TO-LINE
+               WRITE TO-LINE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 1500-RUN-BATCH-MODE - render one tree per height listed in   *>
+      *> the file named by XMAS_BATCH_FILE, one height per line.      *>
+      *>----------------------------------------------------------*>
+       1500-RUN-BATCH-MODE.
+           OPEN INPUT HEIGHT-LIST
+           IF WS-BATCH-STATUS = "00"
+               PERFORM 1510-READ-ONE-HEIGHT UNTIL WS-BATCH-AT-EOF
+               CLOSE HEIGHT-LIST
+           ELSE
+               DISPLAY "Unable to open batch height file "
+                   WS-BATCH-FILE-NAME ", status " WS-BATCH-STATUS
+           END-IF.
+
+       1510-READ-ONE-HEIGHT.
+           READ HEIGHT-LIST INTO HEIGHT-LIST-RECORD
+               AT END
+                   SET WS-BATCH-AT-EOF TO TRUE
+               NOT AT END
+                   PERFORM 1520-RENDER-ONE-BATCH-TREE
+           END-READ.
+
+       1520-RENDER-ONE-BATCH-TREE.
+           IF HEIGHT-LIST-RECORD IS NUMERIC
+                   AND HEIGHT-LIST-RECORD > 0
+                   AND HEIGHT-LIST-RECORD NOT > 50
+               MOVE HEIGHT-LIST-RECORD TO HEIGHT
+               ADD 1 TO WS-TREE-NUMBER
+               MOVE SPACES TO WS-OUTPUT-LINE
+               PERFORM 1300-EMIT-OUTPUT-LINE
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "--- Tree " DELIMITED BY SIZE
+                   WS-TREE-NUMBER DELIMITED BY SIZE
+                   " (height " DELIMITED BY SIZE
+                   HEIGHT-LIST-RECORD DELIMITED BY SIZE
+                   ") ---" DELIMITED BY SIZE
+                   INTO WS-OUTPUT-LINE
+               PERFORM 1300-EMIT-OUTPUT-LINE
+               PERFORM 2000-RENDER-TREE
+           ELSE
+               DISPLAY "Skipping invalid batch height entry ["
+                   HEIGHT-LIST-RECORD "]"
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2000-RENDER-TREE - draw one star triangle at HEIGHT rows,    *>
+      *> using WS-ORNAMENT-CHAR, followed by the trunk. Shared by     *>
+      *> both interactive and batch modes.                            *>
+      *>----------------------------------------------------------*>
+       2000-RENDER-TREE.
            MOVE SPACES TO SPACERS
-               
-           PERFORM VARYING CURRENT-ROW FROM 0 BY 1 
+           PERFORM VARYING CURRENT-ROW FROM 0 BY 1
                    UNTIL CURRENT-ROW >= HEIGHT
                COMPUTE NUM-SPACES = HEIGHT - CURRENT-ROW - 1
                COMPUTE NUM-STARS = (2 * CURRENT-ROW) + 1
-               DISPLAY SPACERS(1:NUM-SPACES) STARS(1:NUM-STARS)
-           END-PERFORM.
-
-           STOP RUN.
+               MOVE ALL "*" TO STARS
+               INSPECT STARS CONVERTING "*" TO WS-ORNAMENT-CHAR
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING SPACERS(1:NUM-SPACES) DELIMITED BY SIZE
+                   STARS(1:NUM-STARS) DELIMITED BY SIZE
+                   INTO WS-OUTPUT-LINE
+               PERFORM 1300-EMIT-OUTPUT-LINE
+           END-PERFORM
+           PERFORM 1200-DISPLAY-TRUNK.
