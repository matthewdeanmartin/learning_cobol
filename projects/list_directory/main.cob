@@ -1,39 +1,988 @@
 ///usr/bin/true; exec /C/Users/matth/Desktop/GnuCobolDocs/GC32M-BDB-x64/bin/cobc -Wall -xj -fmfcomment "$0" "$@"
+      *>----------------------------------------------------------*>
+      *> PROGRAM:  ListFiles                                       *>
+      *> PURPOSE:  List the current directory by shelling out to    *>
+      *>           "ls", optionally restricted to a name/extension  *>
+      *>           pattern.                                         *>
+      *>                                                             *>
+      *> MODIFICATION HISTORY                                       *>
+      *>   2026-08-09  Added LISTFILES_PATTERN environment control  *>
+      *>               so the ls command can be narrowed to, e.g.,  *>
+      *>               *.dat instead of always listing everything.  *>
+      *>   2026-08-09  This GnuCOBOL runtime has no native entry     *>
+      *>               point to scan a directory (CBL_CHANGE_DIR,    *>
+      *>               CBL_CREATE_DIR and friends exist, but there   *>
+      *>               is no CBL_DIR_SCAN equivalent), so the ls     *>
+      *>               shell-out stays; filelist.txt is now removed  *>
+      *>               with the native CBL_DELETE_FILE call once it  *>
+      *>               has been read, so it no longer lingers.       *>
+      *>   2026-08-09  Switched to "ls -l" and unstring each line     *>
+      *>               into its columns so the display can show       *>
+      *>               size and last-modified date, not just the      *>
+      *>               bare filename.                                 *>
+      *>   2026-08-09  Every displayed line is now also written to a  *>
+      *>               dated LISTRPT.<yyyymmdd> report file so the    *>
+      *>               day's run can be archived.                     *>
+      *>   2026-08-09  Added LISTFILES_RECURSIVE environment control  *>
+      *>               ("Y" descends subdirectories via "ls -lR");    *>
+      *>               directory-header and blank lines that "ls -lR" *>
+      *>               adds between sections are now skipped.         *>
+      *>   2026-08-09  Added FILE STATUS checking around filelist.txt *>
+      *>               so a missing or unreadable listing file is     *>
+      *>               reported and the run ends cleanly instead of   *>
+      *>               abending on the OPEN or READ.                  *>
+      *>   2026-08-09  Added an MD5 checksum column and a change-     *>
+      *>               detection log (LISTCKSM.DAT/.PRV): this run's  *>
+      *>               checksums are compared to the prior run's so   *>
+      *>               each file shows NEW, CHANGED or SAME. Under    *>
+      *>               LISTFILES_RECURSIVE the log keys on bare file  *>
+      *>               name, not full path, since "ls -lR" sections   *>
+      *>               do not carry the parent directory per line.    *>
+      *>   2026-08-09  Stamped the shared run-control copybook onto   *>
+      *>               the report header so a given LISTRPT can be    *>
+      *>               tied back to the run ID and operator that      *>
+      *>               produced it.                                   *>
+      *>   2026-08-09  A missing/unreadable filelist.txt is now also  *>
+      *>               CALLed into the shared LogError subprogram,    *>
+      *>               not just DISPLAYed to the console.             *>
+      *>   2026-08-09  Added end-of-job control totals (files, dirs,  *>
+      *>               new/changed/same counts) to the console and    *>
+      *>               the dated report file.                         *>
+      *>   2026-08-09  Added a CSV export mode: LISTFILES_CSV=Y       *>
+      *>               writes LISTCSV.<yyyymmdd> with header rows     *>
+      *>               and comma-separated detail/totals lines        *>
+      *>               instead of the fixed-format LISTRPT report.    *>
+      *>   2026-08-09  Added a sort/merge pass: LISTFILES_SORTBY=     *>
+      *>               NAME or SIZE runs the parsed detail records    *>
+      *>               through SORT before they are displayed and     *>
+      *>               written, instead of the order "ls" produced    *>
+      *>               them in.                                       *>
+      *>   2026-08-09  Added a LISTRPT.CUR/.PRV generation pair       *>
+      *>               (non-CSV runs only) so a separate reconciler   *>
+      *>               program always has a stable pair of reports    *>
+      *>               to diff without computing calendar dates.      *>
+      *>   2026-08-09  Checks CheckJobSchedule at startup and marks   *>
+      *>               LISTFILE complete in JOBDONE.LOG on a clean    *>
+      *>               run, so a downstream job naming LISTFILE as    *>
+      *>               its predecessor knows when it is safe to run.  *>
+      *>   2026-08-09  A -h/-?/HELP command-line argument now shows   *>
+      *>               a usage screen via the shared ShowUsage        *>
+      *>               subprogram instead of running a listing.       *>
+      *>   2026-08-09  Start and end times are now stamped to the     *>
+      *>               shared RUNLOG.DAT file via the JobTimer        *>
+      *>               subprogram, so a long-running LISTFILE job     *>
+      *>               shows up in the run log.                       *>
+      *>----------------------------------------------------------*>
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ListFiles.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT FILE-LIST ASSIGN TO "filelist.txt"
-           ORGANIZATION IS SEQUENTIAL.
+           SELECT FILE-LIST ASSIGN TO "filelist.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-LIST-STATUS.
+           SELECT LISTFILES-REPORT ASSIGN TO WS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKSUM-TEMP-FILE ASSIGN TO WS-CKSUM-TEMP-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKSUM-TEMP-STATUS.
+           SELECT LISTCKSM-PREVIOUS ASSIGN TO "LISTCKSM.PRV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRV-STATUS.
+           SELECT LISTCKSM-CURRENT ASSIGN TO "LISTCKSM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUR-STATUS.
+           SELECT SORT-DETAIL-FILE ASSIGN TO "LISTSORT.WRK".
+           SELECT LISTFILES-SORTED ASSIGN TO "LISTSORT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FILE-LIST.
        01  FILE-RECORD PIC X(256).
 
+       FD  LISTFILES-REPORT.
+       01  LR-REPORT-LINE                  PIC X(80).
+
+       FD  CKSUM-TEMP-FILE.
+       01  CKSUM-TEMP-RECORD               PIC X(256).
+
+       FD  LISTCKSM-PREVIOUS.
+       01  PRV-CKSUM-RECORD.
+           05  PRV-NAME                     PIC X(80).
+           05  FILLER                       PIC X(01).
+           05  PRV-HASH                     PIC X(32).
+
+       FD  LISTCKSM-CURRENT.
+       01  CUR-CKSUM-RECORD.
+           05  CUR-NAME                     PIC X(80).
+           05  FILLER                       PIC X(01).
+           05  CUR-HASH                     PIC X(32).
+
+       SD  SORT-DETAIL-FILE.
+       01  SD-DETAIL-RECORD.
+           05  SD-IS-DIR                    PIC X(01).
+           05  SD-NAME                      PIC X(30).
+           05  SD-SIZE-NUM                  PIC 9(10).
+           05  SD-SIZE-DISPLAY              PIC X(12).
+           05  SD-MONTH                     PIC X(04).
+           05  SD-DAY                       PIC X(03).
+           05  SD-TIME-OR-YEAR              PIC X(06).
+           05  SD-CKSUM-VALUE               PIC X(32).
+           05  SD-STATUS-TEXT               PIC X(07).
+
+       FD  LISTFILES-SORTED.
+       01  LS-SORTED-RECORD.
+           05  LS-IS-DIR                    PIC X(01).
+           05  LS-NAME                      PIC X(30).
+           05  LS-SIZE-NUM                  PIC 9(10).
+           05  LS-SIZE-DISPLAY              PIC X(12).
+           05  LS-MONTH                     PIC X(04).
+           05  LS-DAY                       PIC X(03).
+           05  LS-TIME-OR-YEAR              PIC X(06).
+           05  LS-CKSUM-VALUE               PIC X(32).
+           05  LS-STATUS-TEXT               PIC X(07).
 
        WORKING-STORAGE SECTION.
-       01  WS-COMMAND PIC X(256) VALUE SPACES.
-       01  WS-EOF       PIC X VALUE "N".
-       01  WS-DISPLAY-RECORD PIC X(256).
-       01 WS-LENGTH        PIC 9(3) VALUE 0.
+           COPY "run-control.cpy".
+           COPY "log-error-call.cpy".
+           COPY "job-schedule-call.cpy".
+           COPY "show-usage-call.cpy".
+           COPY "job-timer-call.cpy".
+       01  WS-COMMAND-LINE-ARG             PIC X(20) VALUE SPACES.
+       01  WS-HELP-REQUESTED-FLAG          PIC X(01) VALUE "N".
+           88  WS-HELP-REQUESTED                       VALUE "Y".
+       01  WS-COMMAND                      PIC X(256) VALUE SPACES.
+       01  WS-EOF                          PIC X VALUE "N".
+           88  WS-AT-EOF                              VALUE "Y".
+       01  WS-FILTER-PATTERN               PIC X(40) VALUE SPACES.
+       01  WS-RECURSIVE-FLAG                PIC X(01) VALUE SPACES.
+           88  WS-RECURSIVE-REQUESTED                  VALUE "Y".
+       01  WS-CSV-FLAG                      PIC X(01) VALUE SPACES.
+           88  WS-CSV-REQUESTED                        VALUE "Y".
+       01  WS-SORTBY                        PIC X(04) VALUE SPACES.
+           88  WS-SORT-REQUESTED                VALUES "NAME" "SIZE".
+       01  WS-LS-FLAGS                     PIC X(04) VALUE "-l".
+       01  WS-LISTING-FILE-NAME            PIC X(12) VALUE
+               "filelist.txt".
+       01  WS-DELETE-STATUS                PIC S9(9) COMP-5.
+       01  WS-SORTED-FILE-NAME             PIC X(20) VALUE
+               "LISTSORT.TMP".
+       01  WS-FILE-LIST-STATUS             PIC XX.
+           88  WS-FILE-LIST-OK                         VALUE "00".
+
+       01  WS-SAFE-TEXT-CANDIDATE           PIC X(200) VALUE SPACES.
+       01  WS-SAFE-TEXT-FLAG                PIC X(01) VALUE "Y".
+           88  WS-SAFE-TEXT-IS-SAFE                    VALUE "Y".
+       01  WS-SAFE-TEXT-IDX                 PIC 9(03) COMP.
+       01  WS-SAFE-TEXT-CHAR                PIC X(01).
+       01  WS-SAFE-TEXT-LEN                 PIC 9(03) COMP.
+
+       01  WS-LS-FIELDS.
+           05  WS-LS-PERMISSIONS            PIC X(11).
+           05  WS-LS-LINK-COUNT             PIC X(05).
+           05  WS-LS-OWNER                  PIC X(12).
+           05  WS-LS-GROUP                  PIC X(12).
+           05  WS-LS-SIZE                   PIC X(12).
+           05  WS-LS-MONTH                  PIC X(04).
+           05  WS-LS-DAY                    PIC X(03).
+           05  WS-LS-TIME-OR-YEAR           PIC X(06).
+           05  WS-LS-NAME                   PIC X(200).
+
+       01  WS-RUN-DATE                      PIC 9(08).
+       01  WS-REPORT-FILE-NAME              PIC X(20).
+       01  WS-REPORT-LINE                   PIC X(80).
+
+       01  WS-CKSUM-TEMP-FILE              PIC X(20) VALUE
+               "CKSUMTMP.TXT".
+       01  WS-CKSUM-TEMP-STATUS             PIC XX.
+       01  WS-PRV-STATUS                    PIC XX.
+       01  WS-CUR-STATUS                    PIC XX.
+       01  WS-CKSUM-COMMAND                 PIC X(256).
+       01  WS-CKSUM-VALUE                   PIC X(32) VALUE SPACES.
+       01  WS-CKSUM-EOF                     PIC X VALUE "N".
+           88  WS-CKSUM-AT-EOF                         VALUE "Y".
+       01  WS-CKSUM-STATUS-TEXT             PIC X(07) VALUE SPACES.
+
+       01  WS-PREV-COUNT                   PIC 9(04) COMP VALUE 0.
+       01  WS-PREV-MAX                     PIC 9(04) COMP VALUE 500.
+       01  WS-PREV-MAX-DISP                PIC 9(04).
+       01  WS-PREV-CKSUM-TABLE.
+           05  WS-PREV-ENTRY OCCURS 500 TIMES
+                                  INDEXED BY WS-PREV-IDX.
+               10  WS-PREV-NAME              PIC X(80).
+               10  WS-PREV-HASH              PIC X(32).
+       01  WS-MATCH-FOUND-FLAG              PIC X(01) VALUE "N".
+           88  WS-MATCH-FOUND                          VALUE "Y".
+
+       01  WS-CT-FILE-COUNT                 PIC 9(07) VALUE 0.
+       01  WS-CT-DIR-COUNT                  PIC 9(07) VALUE 0.
+       01  WS-CT-NEW-COUNT                  PIC 9(07) VALUE 0.
+       01  WS-CT-CHANGED-COUNT              PIC 9(07) VALUE 0.
+       01  WS-CT-SAME-COUNT                 PIC 9(07) VALUE 0.
+       01  WS-CT-TOTALS-LINE                PIC X(80).
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       MOVE "ls > filelist.txt" TO WS-COMMAND.
-       CALL "SYSTEM" USING WS-COMMAND.
+       0000-MAINLINE.
+           PERFORM 0001-CHECK-FOR-HELP-REQUEST
+           IF WS-HELP-REQUESTED
+               PERFORM 0002-SHOW-USAGE
+           ELSE
+               PERFORM 0010-STAMP-RUN-CONTROL
+               PERFORM 0015-START-JOB-TIMER
+               PERFORM 0020-CHECK-SCHEDULE
+               IF JS-OK-TO-RUN
+                   PERFORM 1000-BUILD-LISTING-FILE
+                   PERFORM 1450-ROTATE-REPORT-LOG
+                   PERFORM 1500-OPEN-REPORT-FILE
+                   PERFORM 1600-ROTATE-CHECKSUM-LOG
+                   IF WS-SORT-REQUESTED
+                       PERFORM 2100-SORT-AND-SHOW-LISTING
+                   ELSE
+                       PERFORM 2000-SHOW-LISTING-FILE
+                   END-IF
+                   PERFORM 2500-SHOW-CONTROL-TOTALS
+                   CLOSE LISTFILES-REPORT
+                   CLOSE LISTCKSM-CURRENT
+                   PERFORM 3010-SAVE-REPORT-GENERATION
+                   PERFORM 3000-CLEANUP-LISTING-FILE
+                   PERFORM 0030-MARK-JOB-COMPLETE
+               ELSE
+                   DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                       " Not run - " JS-REASON-TEXT
+               END-IF
+               PERFORM 0035-END-JOB-TIMER
+           END-IF
+           STOP RUN.
+
+      *>----------------------------------------------------------*>
+      *> 0001-CHECK-FOR-HELP-REQUEST - a -h, -?, or HELP command-     *>
+      *> line argument asks for the usage screen instead of a run.   *>
+      *>----------------------------------------------------------*>
+       0001-CHECK-FOR-HELP-REQUEST.
+           ACCEPT WS-COMMAND-LINE-ARG FROM COMMAND-LINE
+           IF WS-COMMAND-LINE-ARG = "-h" OR "-H" OR "-?"
+                   OR "HELP" OR "help"
+               SET WS-HELP-REQUESTED TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 0002-SHOW-USAGE - describe ListFiles' environment-variable   *>
+      *> controls instead of running a listing.                      *>
+      *>----------------------------------------------------------*>
+       0002-SHOW-USAGE.
+           MOVE "ListFiles" TO SU-PROGRAM-NAME
+           MOVE 6 TO SU-USAGE-LINE-COUNT
+           MOVE "Lists the current directory (shells out to ls)."
+               TO SU-USAGE-LINE(1)
+           MOVE "LISTFILES_PATTERN    narrow to a name, e.g. *.dat"
+               TO SU-USAGE-LINE(2)
+           MOVE "LISTFILES_RECURSIVE  Y descends into subdirectories"
+               TO SU-USAGE-LINE(3)
+           MOVE "LISTFILES_CSV        Y writes a CSV report instead"
+               TO SU-USAGE-LINE(4)
+           MOVE "LISTFILES_SORTBY     NAME or SIZE sorts the listing"
+               TO SU-USAGE-LINE(5)
+           MOVE "Output: console display plus a dated LISTRPT/LISTCSV "
+               TO SU-USAGE-LINE(6)
+           CALL "ShowUsage" USING SU-PROGRAM-NAME SU-USAGE-LINE-COUNT
+               SU-USAGE-LINES.
 
-       OPEN INPUT FILE-LIST.
-       PERFORM UNTIL WS-EOF = "Y"
+      *>----------------------------------------------------------*>
+      *> 0010-STAMP-RUN-CONTROL - populate the shared run-control     *>
+      *> fields from the run date/time and the RUNID/OPERATOR         *>
+      *> environment variables, falling back to their defaults when   *>
+      *> those variables are not set.                                 *>
+      *>----------------------------------------------------------*>
+       0010-STAMP-RUN-CONTROL.
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RC-RUN-TIME FROM TIME
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "RUNID"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-RUN-ID
+           END-IF
+           MOVE SPACES TO RC-ENV-WORK
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "OPERATOR"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-OPERATOR-ID
+           END-IF
+           MOVE "LISTFILE" TO RC-JOB-STEP-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0015-START-JOB-TIMER - stamp a start time for LISTFILE in   *>
+      *> the shared RUNLOG.DAT file.                                  *>
+      *>----------------------------------------------------------*>
+       0015-START-JOB-TIMER.
+           MOVE RC-JOB-STEP-NAME TO JT-JOB-NAME
+           CALL "JobTimer" USING JT-JOB-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0020-CHECK-SCHEDULE - ask CheckJobSchedule whether this job  *>
+      *> is OK to run now, per JOBSKED.CTL's predecessor/window row   *>
+      *> for LISTFILE, if any.                                        *>
+      *>----------------------------------------------------------*>
+       0020-CHECK-SCHEDULE.
+           MOVE RC-JOB-STEP-NAME TO JS-JOB-NAME
+           CALL "CheckJobSchedule" USING JS-JOB-NAME JS-CAN-RUN
+               JS-REASON-TEXT.
+
+      *>----------------------------------------------------------*>
+      *> 0030-MARK-JOB-COMPLETE - record in JOBDONE.LOG that LISTFILE *>
+      *> finished today, so a job naming it as a predecessor (e.g.    *>
+      *> ReconcileInventory) can see it completed.                    *>
+      *>----------------------------------------------------------*>
+       0030-MARK-JOB-COMPLETE.
+           MOVE RC-JOB-STEP-NAME TO JS-JOB-NAME
+           CALL "MarkJobComplete" USING JS-JOB-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0035-END-JOB-TIMER - append LISTFILE's elapsed duration to   *>
+      *> the shared RUNLOG.DAT file, whether or not the schedule      *>
+      *> check allowed it to run.                                     *>
+      *>----------------------------------------------------------*>
+       0035-END-JOB-TIMER.
+           MOVE RC-JOB-STEP-NAME TO JT-JOB-NAME
+           CALL "EndJobTimer" USING JT-JOB-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 1000-BUILD-LISTING-FILE - shell out to ls, narrowed to     *>
+      *> LISTFILES_PATTERN (e.g. "*.dat") when that environment     *>
+      *> variable is set, and descending into subdirectories when   *>
+      *> LISTFILES_RECURSIVE is "Y".                                 *>
+      *>----------------------------------------------------------*>
+       1000-BUILD-LISTING-FILE.
+           ACCEPT WS-FILTER-PATTERN
+               FROM ENVIRONMENT "LISTFILES_PATTERN"
+           ACCEPT WS-RECURSIVE-FLAG
+               FROM ENVIRONMENT "LISTFILES_RECURSIVE"
+           ACCEPT WS-CSV-FLAG
+               FROM ENVIRONMENT "LISTFILES_CSV"
+           ACCEPT WS-SORTBY
+               FROM ENVIRONMENT "LISTFILES_SORTBY"
+           IF WS-FILTER-PATTERN NOT = SPACES
+               MOVE SPACES TO WS-SAFE-TEXT-CANDIDATE
+               MOVE WS-FILTER-PATTERN TO WS-SAFE-TEXT-CANDIDATE
+               PERFORM 9500-CHECK-TEXT-IS-SAFE-FOR-SHELL
+               IF NOT WS-SAFE-TEXT-IS-SAFE
+                   PERFORM 1005-LOG-UNSAFE-PATTERN
+                   MOVE SPACES TO WS-FILTER-PATTERN
+               END-IF
+           END-IF
+           IF WS-RECURSIVE-REQUESTED
+               MOVE "-lR" TO WS-LS-FLAGS
+           ELSE
+               MOVE "-l" TO WS-LS-FLAGS
+           END-IF
+           IF WS-FILTER-PATTERN = SPACES
+               STRING "ls " DELIMITED BY SIZE
+                   WS-LS-FLAGS DELIMITED BY SPACE
+                   " > filelist.txt" DELIMITED BY SIZE
+                   INTO WS-COMMAND
+           ELSE
+               STRING "ls " DELIMITED BY SIZE
+                   WS-LS-FLAGS DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   WS-FILTER-PATTERN DELIMITED BY SPACE
+                   " > filelist.txt" DELIMITED BY SIZE
+                   INTO WS-COMMAND
+           END-IF
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *>----------------------------------------------------------*>
+      *> 1005-LOG-UNSAFE-PATTERN - LISTFILES_PATTERN contained a   *>
+      *> character outside the safe set this program will pass    *>
+      *> to a shell command; record it and fall back to an         *>
+      *> unfiltered listing rather than build a command from it.   *>
+      *>----------------------------------------------------------*>
+       1005-LOG-UNSAFE-PATTERN.
+           MOVE SPACES TO LE-MESSAGE-TEXT
+           STRING "LISTFILES_PATTERN rejected, unsafe character: "
+                   DELIMITED BY SIZE
+               WS-FILTER-PATTERN DELIMITED BY SPACE
+               INTO LE-MESSAGE-TEXT
+           MOVE "LISTFILE" TO LE-PROGRAM-NAME
+           MOVE "1000-BUILD-LISTING-FILE" TO LE-PARAGRAPH-NAME
+           SET LE-SEVERITY-WARNING TO TRUE
+           CALL "LogError" USING LE-PROGRAM-NAME LE-PARAGRAPH-NAME
+               LE-MESSAGE-TEXT LE-SEVERITY-CODE.
+
+      *>----------------------------------------------------------*>
+      *> 1450-ROTATE-REPORT-LOG - last run's fixed-format report      *>
+      *> becomes LISTRPT.PRV so a reconciliation job always has a     *>
+      *> stable current/previous pair to diff, the same generation-   *>
+      *> pair idea LISTCKSM.DAT/.PRV already uses, without having to  *>
+      *> compute "yesterday's" calendar date. Skipped for CSV runs -  *>
+      *> the fixed-format pair is the one the reconciliation job      *>
+      *> reads.                                                       *>
+      *>----------------------------------------------------------*>
+       1450-ROTATE-REPORT-LOG.
+           IF NOT WS-CSV-REQUESTED
+               MOVE "cp LISTRPT.CUR LISTRPT.PRV 2>/dev/null"
+                   TO WS-COMMAND
+               CALL "SYSTEM" USING WS-COMMAND
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 1500-OPEN-REPORT-FILE - build LISTRPT.<yyyymmdd> (or         *>
+      *> LISTCSV.<yyyymmdd> under LISTFILES_CSV) from today's date    *>
+      *> and open it for this run's archived copy of the listing.     *>
+      *>----------------------------------------------------------*>
+       1500-OPEN-REPORT-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           IF WS-CSV-REQUESTED
+               STRING "LISTCSV." DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   INTO WS-REPORT-FILE-NAME
+           ELSE
+               STRING "LISTRPT." DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   INTO WS-REPORT-FILE-NAME
+           END-IF
+           OPEN OUTPUT LISTFILES-REPORT
+           IF WS-CSV-REQUESTED
+               MOVE "RUN,STEP,OPERATOR,DATE,TIME" TO LR-REPORT-LINE
+               WRITE LR-REPORT-LINE
+               MOVE SPACES TO LR-REPORT-LINE
+               STRING RC-RUN-ID DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   RC-JOB-STEP-NAME DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   RC-OPERATOR-ID DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   RC-RUN-DATE DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   RC-RUN-TIME DELIMITED BY SIZE
+                   INTO LR-REPORT-LINE
+               DISPLAY LR-REPORT-LINE
+               WRITE LR-REPORT-LINE
+               MOVE "NAME,SIZE,MONTH,DAY,TIME_OR_YEAR,CHECKSUM,STATUS"
+                   TO LR-REPORT-LINE
+               WRITE LR-REPORT-LINE
+           ELSE
+               MOVE SPACES TO LR-REPORT-LINE
+               STRING "RUN " DELIMITED BY SIZE
+                   RC-RUN-ID DELIMITED BY SPACE
+                   " STEP " DELIMITED BY SIZE
+                   RC-JOB-STEP-NAME DELIMITED BY SPACE
+                   " OPERATOR " DELIMITED BY SIZE
+                   RC-OPERATOR-ID DELIMITED BY SPACE
+                   " DATE " DELIMITED BY SIZE
+                   RC-RUN-DATE DELIMITED BY SIZE
+                   " TIME " DELIMITED BY SIZE
+                   RC-RUN-TIME DELIMITED BY SIZE
+                   INTO LR-REPORT-LINE
+               DISPLAY LR-REPORT-LINE
+               WRITE LR-REPORT-LINE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 1600-ROTATE-CHECKSUM-LOG - last run's LISTCKSM.DAT becomes  *>
+      *> LISTCKSM.PRV (mirroring how a generation-data-set pair       *>
+      *> would roll forward); the previous checksums are loaded      *>
+      *> into a table for lookup, and a fresh LISTCKSM.DAT is opened *>
+      *> to receive this run's checksums.                            *>
+      *>----------------------------------------------------------*>
+       1600-ROTATE-CHECKSUM-LOG.
+           MOVE "cp LISTCKSM.DAT LISTCKSM.PRV 2>/dev/null"
+               TO WS-CKSUM-COMMAND
+           CALL "SYSTEM" USING WS-CKSUM-COMMAND
+           PERFORM 1610-LOAD-PREVIOUS-CHECKSUMS
+           OPEN OUTPUT LISTCKSM-CURRENT.
+
+       1610-LOAD-PREVIOUS-CHECKSUMS.
+           MOVE 0 TO WS-PREV-COUNT
+           MOVE "N" TO WS-CKSUM-EOF
+           OPEN INPUT LISTCKSM-PREVIOUS
+           IF WS-PRV-STATUS = "00"
+               PERFORM 1620-READ-ONE-PREVIOUS-CHECKSUM
+                   UNTIL WS-CKSUM-AT-EOF
+                       OR WS-PREV-COUNT NOT LESS THAN WS-PREV-MAX
+               IF NOT WS-CKSUM-AT-EOF
+                   PERFORM 1630-LOG-PREV-TABLE-FULL
+               END-IF
+               CLOSE LISTCKSM-PREVIOUS
+           END-IF.
+
+       1620-READ-ONE-PREVIOUS-CHECKSUM.
+           READ LISTCKSM-PREVIOUS
+               AT END
+                   SET WS-CKSUM-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-PREV-COUNT
+                   MOVE PRV-NAME TO WS-PREV-NAME(WS-PREV-COUNT)
+                   MOVE PRV-HASH TO WS-PREV-HASH(WS-PREV-COUNT)
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 1630-LOG-PREV-TABLE-FULL - LISTCKSM.PRV still had more      *>
+      *> records once WS-PREV-MAX was reached; entries past this     *>
+      *> point will be compared against nothing and reported as      *>
+      *> NEW instead of CHANGED/SAME until the table is widened.     *>
+      *>----------------------------------------------------------*>
+       1630-LOG-PREV-TABLE-FULL.
+           MOVE WS-PREV-MAX TO WS-PREV-MAX-DISP
+           DISPLAY "ListFiles: prior checksum table full at "
+               WS-PREV-MAX-DISP " entries, remaining LISTCKSM.PRV "
+               "records were not loaded"
+           MOVE SPACES TO LE-MESSAGE-TEXT
+           STRING "prior checksum table full at " DELIMITED BY SIZE
+               WS-PREV-MAX-DISP DELIMITED BY SIZE
+               " entries, remaining LISTCKSM.PRV records not loaded"
+                   DELIMITED BY SIZE
+               INTO LE-MESSAGE-TEXT
+           MOVE "LISTFILE" TO LE-PROGRAM-NAME
+           MOVE "1610-LOAD-PREVIOUS-CHECKSUMS" TO LE-PARAGRAPH-NAME
+           SET LE-SEVERITY-WARNING TO TRUE
+           CALL "LogError" USING LE-PROGRAM-NAME LE-PARAGRAPH-NAME
+               LE-MESSAGE-TEXT LE-SEVERITY-CODE.
+
+      *>----------------------------------------------------------*>
+      *> 2000-SHOW-LISTING-FILE - read filelist.txt back and        *>
+      *> DISPLAY each entry. If the ls shell-out did not leave a     *>
+      *> readable filelist.txt behind, report it and move on         *>
+      *> instead of abending on the OPEN or a subsequent READ.       *>
+      *>----------------------------------------------------------*>
+       2000-SHOW-LISTING-FILE.
+           OPEN INPUT FILE-LIST
+           IF WS-FILE-LIST-OK
+               PERFORM 2010-SHOW-ONE-RECORD UNTIL WS-AT-EOF
+               CLOSE FILE-LIST
+           ELSE
+               DISPLAY "ListFiles: unable to open filelist.txt, "
+                   "status " WS-FILE-LIST-STATUS
+               PERFORM 2005-LOG-OPEN-FAILURE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2005-LOG-OPEN-FAILURE - record the filelist.txt open        *>
+      *> failure in the shared error log.                             *>
+      *>----------------------------------------------------------*>
+       2005-LOG-OPEN-FAILURE.
+           MOVE SPACES TO LE-MESSAGE-TEXT
+           STRING "unable to open filelist.txt, status "
+                   DELIMITED BY SIZE
+               WS-FILE-LIST-STATUS DELIMITED BY SIZE
+               INTO LE-MESSAGE-TEXT
+           MOVE "LISTFILE" TO LE-PROGRAM-NAME
+           MOVE "2000-SHOW-LISTING-FILE" TO LE-PARAGRAPH-NAME
+           SET LE-SEVERITY-ERROR TO TRUE
+           CALL "LogError" USING LE-PROGRAM-NAME LE-PARAGRAPH-NAME
+               LE-MESSAGE-TEXT LE-SEVERITY-CODE.
+
+       2010-SHOW-ONE-RECORD.
            MOVE SPACES TO FILE-RECORD
            READ FILE-LIST INTO FILE-RECORD
-               AT END MOVE "Y" TO WS-EOF
+               AT END
+                   SET WS-AT-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2020-PARSE-AND-SHOW-RECORD
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 2020-PARSE-AND-SHOW-RECORD - "ls -l" begins with a          *>
+      *> "total N" header line that carries no file; "ls -lR" also    *>
+      *> inserts blank lines and "./subdir:" header lines between     *>
+      *> sections. All of those are skipped; every remaining line     *>
+      *> unstrings into permissions/links/owner/group/size/           *>
+      *> month/day/time-or-year/name. WS-REPORT-LINE is built once    *>
+      *> and both displayed and written to the dated report file.     *>
+      *>----------------------------------------------------------*>
+       2020-PARSE-AND-SHOW-RECORD.
+           IF FILE-RECORD(1:5) = "total"
+               CONTINUE
+           ELSE IF FILE-RECORD = SPACES
+               CONTINUE
+           ELSE IF FILE-RECORD(1:1) = "."
+               CONTINUE
+           ELSE
+               UNSTRING FILE-RECORD DELIMITED BY ALL SPACE
+                   INTO WS-LS-PERMISSIONS, WS-LS-LINK-COUNT,
+                        WS-LS-OWNER, WS-LS-GROUP, WS-LS-SIZE,
+                        WS-LS-MONTH, WS-LS-DAY, WS-LS-TIME-OR-YEAR,
+                        WS-LS-NAME
+               IF WS-LS-PERMISSIONS(1:1) = "d"
+                   MOVE SPACES TO WS-CKSUM-VALUE
+                   MOVE SPACES TO WS-CKSUM-STATUS-TEXT
+                   ADD 1 TO WS-CT-DIR-COUNT
+               ELSE
+                   PERFORM 2025-COMPUTE-CHECKSUM
+                   PERFORM 2026-FIND-PREVIOUS-CHECKSUM
+                   PERFORM 2027-LOG-CURRENT-CHECKSUM
+                   PERFORM 2029-TALLY-CONTROL-TOTALS
+               END-IF
+               IF WS-SORT-REQUESTED
+                   PERFORM 2031-RELEASE-SORT-RECORD
+               ELSE
+                   PERFORM 2030-EMIT-DETAIL-LINE
+               END-IF
+               END-IF
+           END-IF
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2030-EMIT-DETAIL-LINE - build the fixed-format detail line  *>
+      *> from the just-parsed ls columns and display/write it, in    *>
+      *> the order "ls" produced it (no sort requested).              *>
+      *>----------------------------------------------------------*>
+       2030-EMIT-DETAIL-LINE.
+           STRING WS-LS-NAME(1:30) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-LS-SIZE(1:8) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-LS-MONTH DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-LS-DAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-LS-TIME-OR-YEAR DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-CKSUM-VALUE(1:8) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-CKSUM-STATUS-TEXT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           IF WS-CSV-REQUESTED
+               PERFORM 2021-BUILD-CSV-DETAIL-LINE
+           ELSE
+               MOVE WS-REPORT-LINE TO LR-REPORT-LINE
+           END-IF
+           WRITE LR-REPORT-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 2031-RELEASE-SORT-RECORD - hand the just-parsed ls columns   *>
+      *> to the SORT as one SD-DETAIL-RECORD instead of displaying    *>
+      *> them directly; 2200-SHOW-SORTED-FILE emits them afterward,   *>
+      *> in sorted order.                                             *>
+      *>----------------------------------------------------------*>
+       2031-RELEASE-SORT-RECORD.
+           MOVE SPACES TO SD-DETAIL-RECORD
+           IF WS-LS-PERMISSIONS(1:1) = "d"
+               MOVE "Y" TO SD-IS-DIR
+           ELSE
+               MOVE "N" TO SD-IS-DIR
+           END-IF
+           MOVE WS-LS-NAME(1:30) TO SD-NAME
+           MOVE WS-LS-SIZE TO SD-SIZE-NUM
+           MOVE WS-LS-SIZE(1:12) TO SD-SIZE-DISPLAY
+           MOVE WS-LS-MONTH TO SD-MONTH
+           MOVE WS-LS-DAY TO SD-DAY
+           MOVE WS-LS-TIME-OR-YEAR TO SD-TIME-OR-YEAR
+           MOVE WS-CKSUM-VALUE TO SD-CKSUM-VALUE
+           MOVE WS-CKSUM-STATUS-TEXT TO SD-STATUS-TEXT
+           RELEASE SD-DETAIL-RECORD.
+
+      *>----------------------------------------------------------*>
+      *> 2100-SORT-AND-SHOW-LISTING - run the parsed detail records   *>
+      *> through SORT, keyed by name or size per LISTFILES_SORTBY,    *>
+      *> then display and write them in that order.                   *>
+      *>----------------------------------------------------------*>
+       2100-SORT-AND-SHOW-LISTING.
+           EVALUATE TRUE
+               WHEN WS-SORTBY = "SIZE"
+                   SORT SORT-DETAIL-FILE
+                       ON ASCENDING KEY SD-SIZE-NUM
+                       INPUT PROCEDURE IS 2000-SHOW-LISTING-FILE
+                       GIVING LISTFILES-SORTED
+               WHEN OTHER
+                   SORT SORT-DETAIL-FILE
+                       ON ASCENDING KEY SD-NAME
+                       INPUT PROCEDURE IS 2000-SHOW-LISTING-FILE
+                       GIVING LISTFILES-SORTED
+           END-EVALUATE
+           PERFORM 2200-SHOW-SORTED-FILE.
+
+      *>----------------------------------------------------------*>
+      *> 2200-SHOW-SORTED-FILE - read the GIVING file SORT produced   *>
+      *> and emit each record in sorted order, the same way           *>
+      *> 2000-SHOW-LISTING-FILE would have in ls order.               *>
+      *>----------------------------------------------------------*>
+       2200-SHOW-SORTED-FILE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT LISTFILES-SORTED
+           PERFORM 2210-SHOW-ONE-SORTED-RECORD UNTIL WS-AT-EOF
+           CLOSE LISTFILES-SORTED.
+
+       2210-SHOW-ONE-SORTED-RECORD.
+           READ LISTFILES-SORTED
+               AT END
+                   SET WS-AT-EOF TO TRUE
                NOT AT END
-                   DISPLAY FILE-RECORD
-           END-READ
-       END-PERFORM.
+                   PERFORM 2220-EMIT-SORTED-DETAIL-LINE
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 2220-EMIT-SORTED-DETAIL-LINE - same detail-line layout as    *>
+      *> 2030-EMIT-DETAIL-LINE, sourced from the sorted record.       *>
+      *>----------------------------------------------------------*>
+       2220-EMIT-SORTED-DETAIL-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING LS-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LS-SIZE-DISPLAY(1:8) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LS-MONTH DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LS-DAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LS-TIME-OR-YEAR DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LS-CKSUM-VALUE(1:8) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LS-STATUS-TEXT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           IF WS-CSV-REQUESTED
+               PERFORM 2221-BUILD-CSV-SORTED-LINE
+           ELSE
+               MOVE WS-REPORT-LINE TO LR-REPORT-LINE
+           END-IF
+           WRITE LR-REPORT-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 2221-BUILD-CSV-SORTED-LINE - comma-separated equivalent of   *>
+      *> 2220, for LISTFILES_CSV runs.                                *>
+      *>----------------------------------------------------------*>
+       2221-BUILD-CSV-SORTED-LINE.
+           MOVE SPACES TO LR-REPORT-LINE
+           STRING LS-NAME DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               LS-SIZE-DISPLAY DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               LS-MONTH DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               LS-DAY DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               LS-TIME-OR-YEAR DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               LS-CKSUM-VALUE DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               LS-STATUS-TEXT DELIMITED BY SPACE
+               INTO LR-REPORT-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 2021-BUILD-CSV-DETAIL-LINE - same fields as the fixed-      *>
+      *> format report row, but comma-separated for LISTFILES_CSV.  *>
+      *>----------------------------------------------------------*>
+       2021-BUILD-CSV-DETAIL-LINE.
+           MOVE SPACES TO LR-REPORT-LINE
+           STRING WS-LS-NAME(1:30) DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-LS-SIZE DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-LS-MONTH DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-LS-DAY DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-LS-TIME-OR-YEAR DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-CKSUM-VALUE DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-CKSUM-STATUS-TEXT DELIMITED BY SPACE
+               INTO LR-REPORT-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 2025-COMPUTE-CHECKSUM - shell out to md5sum for the current *>
+      *> file, read the hash back from the scratch temp file, and    *>
+      *> remove the temp file natively once it has been read.        *>
+      *>----------------------------------------------------------*>
+       2025-COMPUTE-CHECKSUM.
+           MOVE SPACES TO WS-CKSUM-VALUE
+           MOVE SPACES TO WS-SAFE-TEXT-CANDIDATE
+           MOVE WS-LS-NAME TO WS-SAFE-TEXT-CANDIDATE
+           PERFORM 9500-CHECK-TEXT-IS-SAFE-FOR-SHELL
+           IF NOT WS-SAFE-TEXT-IS-SAFE
+               PERFORM 2024-LOG-UNSAFE-FILENAME
+           ELSE
+               STRING "md5sum " DELIMITED BY SIZE
+                   WS-LS-NAME DELIMITED BY SPACE
+                   " > " DELIMITED BY SIZE
+                   WS-CKSUM-TEMP-FILE DELIMITED BY SIZE
+                   INTO WS-CKSUM-COMMAND
+               CALL "SYSTEM" USING WS-CKSUM-COMMAND
+               OPEN INPUT CKSUM-TEMP-FILE
+               IF WS-CKSUM-TEMP-STATUS = "00"
+                   READ CKSUM-TEMP-FILE INTO CKSUM-TEMP-RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           UNSTRING CKSUM-TEMP-RECORD DELIMITED BY SPACE
+                               INTO WS-CKSUM-VALUE
+                   END-READ
+                   CLOSE CKSUM-TEMP-FILE
+                   CALL "CBL_DELETE_FILE" USING WS-CKSUM-TEMP-FILE
+                       RETURNING WS-DELETE-STATUS
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2024-LOG-UNSAFE-FILENAME - a directory-listing entry         *>
+      *> contained a character outside the safe set this program     *>
+      *> will pass to a shell command; record it and leave the        *>
+      *> checksum for this entry blank rather than shell out with it. *>
+      *>----------------------------------------------------------*>
+       2024-LOG-UNSAFE-FILENAME.
+           MOVE SPACES TO LE-MESSAGE-TEXT
+           STRING "file name rejected, unsafe character: "
+                   DELIMITED BY SIZE
+               WS-LS-NAME DELIMITED BY SPACE
+               INTO LE-MESSAGE-TEXT
+           MOVE "LISTFILE" TO LE-PROGRAM-NAME
+           MOVE "2025-COMPUTE-CHECKSUM" TO LE-PARAGRAPH-NAME
+           SET LE-SEVERITY-WARNING TO TRUE
+           CALL "LogError" USING LE-PROGRAM-NAME LE-PARAGRAPH-NAME
+               LE-MESSAGE-TEXT LE-SEVERITY-CODE.
+
+      *>----------------------------------------------------------*>
+      *> 2026-FIND-PREVIOUS-CHECKSUM - look WS-LS-NAME up in the      *>
+      *> table of prior-run checksums and classify this file as      *>
+      *> NEW, CHANGED or SAME.                                        *>
+      *>----------------------------------------------------------*>
+       2026-FIND-PREVIOUS-CHECKSUM.
+           MOVE "N" TO WS-MATCH-FOUND-FLAG
+           MOVE "NEW" TO WS-CKSUM-STATUS-TEXT
+           PERFORM 2028-COMPARE-ONE-PREVIOUS-ENTRY
+               VARYING WS-PREV-IDX FROM 1 BY 1
+               UNTIL WS-PREV-IDX > WS-PREV-COUNT
+                   OR WS-MATCH-FOUND.
+
+       2028-COMPARE-ONE-PREVIOUS-ENTRY.
+           IF WS-PREV-NAME(WS-PREV-IDX) = WS-LS-NAME(1:80)
+               SET WS-MATCH-FOUND TO TRUE
+               IF WS-PREV-HASH(WS-PREV-IDX) = WS-CKSUM-VALUE
+                   MOVE "SAME" TO WS-CKSUM-STATUS-TEXT
+               ELSE
+                   MOVE "CHANGED" TO WS-CKSUM-STATUS-TEXT
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2027-LOG-CURRENT-CHECKSUM - record this file's checksum in  *>
+      *> LISTCKSM.DAT so the next run can compare against it.        *>
+      *>----------------------------------------------------------*>
+       2027-LOG-CURRENT-CHECKSUM.
+           MOVE SPACES TO CUR-CKSUM-RECORD
+           MOVE WS-LS-NAME(1:80) TO CUR-NAME
+           MOVE WS-CKSUM-VALUE TO CUR-HASH
+           WRITE CUR-CKSUM-RECORD.
+
+      *>----------------------------------------------------------*>
+      *> 2029-TALLY-CONTROL-TOTALS - add this file into the end-of-  *>
+      *> job control totals by its NEW/CHANGED/SAME classification. *>
+      *>----------------------------------------------------------*>
+       2029-TALLY-CONTROL-TOTALS.
+           ADD 1 TO WS-CT-FILE-COUNT
+           EVALUATE WS-CKSUM-STATUS-TEXT
+               WHEN "NEW"
+                   ADD 1 TO WS-CT-NEW-COUNT
+               WHEN "CHANGED"
+                   ADD 1 TO WS-CT-CHANGED-COUNT
+               WHEN "SAME"
+                   ADD 1 TO WS-CT-SAME-COUNT
+           END-EVALUATE.
+
+      *>----------------------------------------------------------*>
+      *> 2500-SHOW-CONTROL-TOTALS - end-of-job summary of how many   *>
+      *> entries this run saw, broken down by directory vs. file     *>
+      *> and by NEW/CHANGED/SAME, written to both the console and    *>
+      *> the dated report file.                                      *>
+      *>----------------------------------------------------------*>
+       2500-SHOW-CONTROL-TOTALS.
+           MOVE SPACES TO WS-CT-TOTALS-LINE
+           IF WS-CSV-REQUESTED
+               STRING "TOTALS," DELIMITED BY SIZE
+                   WS-CT-FILE-COUNT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-CT-DIR-COUNT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-CT-NEW-COUNT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-CT-CHANGED-COUNT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-CT-SAME-COUNT DELIMITED BY SIZE
+                   INTO WS-CT-TOTALS-LINE
+           ELSE
+               STRING "FILES: " DELIMITED BY SIZE
+                   WS-CT-FILE-COUNT DELIMITED BY SIZE
+                   "  DIRS: " DELIMITED BY SIZE
+                   WS-CT-DIR-COUNT DELIMITED BY SIZE
+                   "  NEW: " DELIMITED BY SIZE
+                   WS-CT-NEW-COUNT DELIMITED BY SIZE
+                   "  CHANGED: " DELIMITED BY SIZE
+                   WS-CT-CHANGED-COUNT DELIMITED BY SIZE
+                   "  SAME: " DELIMITED BY SIZE
+                   WS-CT-SAME-COUNT DELIMITED BY SIZE
+                   INTO WS-CT-TOTALS-LINE
+           END-IF
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " CONTROL TOTALS " WS-CT-TOTALS-LINE
+           MOVE WS-CT-TOTALS-LINE TO LR-REPORT-LINE
+           WRITE LR-REPORT-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 3010-SAVE-REPORT-GENERATION - copy this run's fixed-format   *>
+      *> report to LISTRPT.CUR so the next run's 1450-ROTATE-REPORT-  *>
+      *> LOG rolls it to LISTRPT.PRV; skipped for CSV runs, to match  *>
+      *> 1450.                                                        *>
+      *>----------------------------------------------------------*>
+       3010-SAVE-REPORT-GENERATION.
+           IF NOT WS-CSV-REQUESTED
+               MOVE SPACES TO WS-COMMAND
+               STRING "cp " DELIMITED BY SIZE
+                   WS-REPORT-FILE-NAME DELIMITED BY SPACE
+                   " LISTRPT.CUR" DELIMITED BY SIZE
+                   INTO WS-COMMAND
+               CALL "SYSTEM" USING WS-COMMAND
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 3000-CLEANUP-LISTING-FILE - filelist.txt is only scratch   *>
+      *> space for the ls shell-out; remove it natively so it does  *>
+      *> not linger in the working directory between runs.          *>
+      *>----------------------------------------------------------*>
+       3000-CLEANUP-LISTING-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-LISTING-FILE-NAME
+               RETURNING WS-DELETE-STATUS
+           IF WS-SORT-REQUESTED
+               CALL "CBL_DELETE_FILE" USING WS-SORTED-FILE-NAME
+                   RETURNING WS-DELETE-STATUS
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 9500-CHECK-TEXT-IS-SAFE-FOR-SHELL - scans WS-SAFE-TEXT-   *>
+      *> CANDIDATE (the caller MOVEs its value there first) for    *>
+      *> any character outside the set this program is willing to *>
+      *> splice into a CALL "SYSTEM" command line, since this      *>
+      *> program builds shell commands from operator- and          *>
+      *> directory-supplied text. Leaves WS-SAFE-TEXT-IS-SAFE      *>
+      *> true only if every character is a letter, digit, space,   *>
+      *> or one of . _ - * /                                       *>
+      *>----------------------------------------------------------*>
+       9500-CHECK-TEXT-IS-SAFE-FOR-SHELL.
+           MOVE "Y" TO WS-SAFE-TEXT-FLAG
+           MOVE 200 TO WS-SAFE-TEXT-LEN
+           PERFORM 9510-TEST-ONE-SAFE-TEXT-CHAR
+               VARYING WS-SAFE-TEXT-IDX FROM 1 BY 1
+               UNTIL WS-SAFE-TEXT-IDX > WS-SAFE-TEXT-LEN
+                   OR NOT WS-SAFE-TEXT-IS-SAFE.
 
-       CLOSE FILE-LIST.
-       STOP RUN.
+       9510-TEST-ONE-SAFE-TEXT-CHAR.
+           MOVE WS-SAFE-TEXT-CANDIDATE(WS-SAFE-TEXT-IDX:1)
+               TO WS-SAFE-TEXT-CHAR
+           EVALUATE TRUE
+               WHEN WS-SAFE-TEXT-CHAR = SPACE
+                   CONTINUE
+               WHEN WS-SAFE-TEXT-CHAR >= "A"
+                       AND WS-SAFE-TEXT-CHAR <= "Z"
+                   CONTINUE
+               WHEN WS-SAFE-TEXT-CHAR >= "a"
+                       AND WS-SAFE-TEXT-CHAR <= "z"
+                   CONTINUE
+               WHEN WS-SAFE-TEXT-CHAR >= "0"
+                       AND WS-SAFE-TEXT-CHAR <= "9"
+                   CONTINUE
+               WHEN WS-SAFE-TEXT-CHAR = "." OR "_" OR "-" OR "*"
+                       OR "/"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "N" TO WS-SAFE-TEXT-FLAG
+           END-EVALUATE.
