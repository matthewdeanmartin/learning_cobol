@@ -0,0 +1,170 @@
+///usr/bin/true; exec /C/Users/matth/Desktop/GnuCobolDocs/GC32M-BDB-x64/bin/cobc -xj -fmfcomment "$0" "$@"
+      *> --- TestListFiles ---
+      *> Regression check for ListFiles (projects/list_directory/
+      *> main.cob).
+      *> Run from the repository root: it compiles ListFiles into a
+      *> scratch directory, drives it twice (plain, then recursive),
+      *> and checks the report and checksum-log files it leaves behind.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TestListFiles.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECK-FILE ASSIGN TO WS-CHECK-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECK-FILE.
+       01  CHECK-RECORD PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TEST-DIR PIC X(40) VALUE "/tmp/test_listfiles_run".
+       01 WS-COMMAND PIC X(256).
+       01 WS-RUN-DATE PIC 9(08).
+       01 WS-CHECK-FILE-NAME PIC X(80).
+       01 WS-CHECK-STATUS PIC XX.
+       01 WS-ALL-PASSED PIC X(01) VALUE "Y".
+           88 WS-ALL-TESTS-PASSED VALUE "Y".
+       01 WS-FOUND-TEXT PIC X(03) VALUE SPACES.
+           88 WS-TEXT-WAS-FOUND VALUE "YES".
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-SETUP-FIXTURE
+           PERFORM 0200-COMPILE-LISTFILES
+           PERFORM 0300-RUN-LISTFILES-PLAIN
+           PERFORM 0400-CHECK-REPORT-FILE-EXISTS
+           PERFORM 0500-CHECK-SCRATCH-FILE-REMOVED
+           PERFORM 0600-RUN-LISTFILES-RECURSIVE
+           PERFORM 0700-CHECK-SUBDIR-ENTRY-LOGGED
+           PERFORM 0900-REPORT-RESULT
+           GOBACK.
+
+      *> 0100-SETUP-FIXTURE - start from a clean scratch directory
+      *> with one ordinary file and one subdirectory to list.
+       0100-SETUP-FIXTURE.
+           MOVE SPACES TO WS-COMMAND
+           STRING "rm -rf " DELIMITED BY SIZE
+               WS-TEST-DIR DELIMITED BY SPACE
+               " && mkdir -p " DELIMITED BY SIZE
+               WS-TEST-DIR DELIMITED BY SPACE
+               "/sub && touch " DELIMITED BY SIZE
+               WS-TEST-DIR DELIMITED BY SPACE
+               "/top.dat " DELIMITED BY SIZE
+               WS-TEST-DIR DELIMITED BY SPACE
+               "/sub/nested.dat" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *> 0200-COMPILE-LISTFILES - build the executable under test into
+      *> the scratch directory from the checked-in source.
+       0200-COMPILE-LISTFILES.
+           MOVE SPACES TO WS-COMMAND
+           STRING "cobc -x -I copybooks -o " DELIMITED BY SIZE
+               WS-TEST-DIR DELIMITED BY SPACE
+               "/listfiles projects/list_directory/main.cob"
+                   DELIMITED BY SIZE
+               " subprograms/log-error.cob" DELIMITED BY SIZE
+               " subprograms/check-job-schedule.cob" DELIMITED BY SIZE
+               " subprograms/show-usage.cob" DELIMITED BY SIZE
+               " subprograms/job-timer.cob" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *> 0300-RUN-LISTFILES-PLAIN - a plain run with no filter or
+      *> recursion, the default mode.
+       0300-RUN-LISTFILES-PLAIN.
+           MOVE SPACES TO WS-COMMAND
+           STRING "cd " DELIMITED BY SIZE
+               WS-TEST-DIR DELIMITED BY SPACE
+               " && ./listfiles > /dev/null" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *> 0400-CHECK-REPORT-FILE-EXISTS - the dated LISTRPT report
+      *> file must have been written alongside the listing.
+       0400-CHECK-REPORT-FILE-EXISTS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-CHECK-FILE-NAME
+           STRING WS-TEST-DIR DELIMITED BY SPACE
+               "/LISTRPT." DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-CHECK-FILE-NAME
+           OPEN INPUT CHECK-FILE
+           IF WS-CHECK-STATUS = "00"
+               CLOSE CHECK-FILE
+               DISPLAY "PASS: LISTRPT report file was created"
+           ELSE
+               MOVE "N" TO WS-ALL-PASSED
+               DISPLAY "FAIL: LISTRPT report file missing, status "
+                   WS-CHECK-STATUS
+           END-IF.
+
+      *> 0500-CHECK-SCRATCH-FILE-REMOVED - filelist.txt is scratch
+      *> space for the ls shell-out and must not linger after a run.
+       0500-CHECK-SCRATCH-FILE-REMOVED.
+           MOVE SPACES TO WS-CHECK-FILE-NAME
+           STRING WS-TEST-DIR DELIMITED BY SPACE
+               "/filelist.txt" DELIMITED BY SIZE
+               INTO WS-CHECK-FILE-NAME
+           OPEN INPUT CHECK-FILE
+           IF WS-CHECK-STATUS NOT = "00"
+               DISPLAY "PASS: filelist.txt was cleaned up"
+           ELSE
+               CLOSE CHECK-FILE
+               MOVE "N" TO WS-ALL-PASSED
+               DISPLAY "FAIL: filelist.txt was left behind"
+           END-IF.
+
+      *> 0600-RUN-LISTFILES-RECURSIVE - a second run with
+      *> LISTFILES_RECURSIVE=Y, which should descend into sub/.
+       0600-RUN-LISTFILES-RECURSIVE.
+           MOVE SPACES TO WS-COMMAND
+           STRING "cd " DELIMITED BY SIZE
+               WS-TEST-DIR DELIMITED BY SPACE
+               " && LISTFILES_RECURSIVE=Y ./listfiles > recurse.out"
+                   DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *> 0700-CHECK-SUBDIR-ENTRY-LOGGED - recurse.out must mention
+      *> the nested file from sub/.
+       0700-CHECK-SUBDIR-ENTRY-LOGGED.
+           MOVE SPACES TO WS-CHECK-FILE-NAME
+           STRING WS-TEST-DIR DELIMITED BY SPACE
+               "/nested_check.txt" DELIMITED BY SIZE
+               INTO WS-CHECK-FILE-NAME
+           MOVE SPACES TO WS-COMMAND
+           STRING "grep -q nested.dat " DELIMITED BY SIZE
+               WS-TEST-DIR DELIMITED BY SPACE
+               "/recurse.out && echo YES > " DELIMITED BY SIZE
+               WS-TEST-DIR DELIMITED BY SPACE
+               "/nested_check.txt" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND
+           OPEN INPUT CHECK-FILE
+           IF WS-CHECK-STATUS = "00"
+               READ CHECK-FILE INTO CHECK-RECORD
+               CLOSE CHECK-FILE
+               MOVE CHECK-RECORD(1:3) TO WS-FOUND-TEXT
+           END-IF
+           IF WS-TEXT-WAS-FOUND
+               DISPLAY "PASS: recursive run logged the nested file"
+           ELSE
+               MOVE "N" TO WS-ALL-PASSED
+               DISPLAY "FAIL: recursive run did not log the nested "
+                   "file"
+           END-IF.
+
+      *> 0900-REPORT-RESULT - summarize, matching the RETURN-CODE
+      *> convention the other test programs in this repository use.
+       0900-REPORT-RESULT.
+           IF WS-ALL-TESTS-PASSED
+               DISPLAY "TestListFiles: SUCCESS"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "TestListFiles: FAILURE"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
