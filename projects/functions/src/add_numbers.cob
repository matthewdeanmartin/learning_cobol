@@ -8,4 +8,31 @@
            ADD Param1 TO Param2 GIVING Summation.
            GOBACK.
        END FUNCTION  Add-Numbers.
-       
\ No newline at end of file
+
+      *>----------------------------------------------------------*>
+      *> FUNCTION:  Sum-Table                                      *>
+      *> PURPOSE:   Add-Numbers can only total two values; this     *>
+      *>            table-driven entry totals a whole batch so      *>
+      *>            callers are not limited to exactly two values.  *>
+      *>----------------------------------------------------------*>
+       FUNCTION-ID. Sum-Table.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SUBSCRIPT PIC 9(3).
+       LINKAGE SECTION.
+       01 TableCount PIC 9(3).
+       01 NumberTable.
+           05 TableEntry PIC 9(4)
+               OCCURS 1 TO 100 TIMES DEPENDING ON TableCount.
+       01 TableTotal PIC 9(7).
+       PROCEDURE DIVISION USING TableCount, NumberTable
+           RETURNING TableTotal.
+           MOVE 0 TO TableTotal
+           PERFORM 1000-ADD-ONE-ENTRY
+               VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > TableCount
+           GOBACK.
+
+       1000-ADD-ONE-ENTRY.
+           ADD TableEntry(WS-SUBSCRIPT) TO TableTotal.
+       END FUNCTION  Sum-Table.
