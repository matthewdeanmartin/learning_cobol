@@ -12,16 +12,120 @@
        01 Number1 PIC 9(3).
        01 Number2 PIC 9(3).
        01 Result PIC 9(4).
+       01 WS-MODE-CHOICE PIC X(01).
+       01 WS-RUNNING-TOTAL PIC 9(07) VALUE 0.
+       01 WS-NEXT-NUMBER PIC 9(04).
+       01 WS-SENTINEL-SEEN PIC X(01) VALUE "N".
+           88 WS-SENTINEL-ENTERED      VALUE "Y".
+       01 WS-INPUT-TEXT PIC X(04).
+       01 WS-INPUT-IS-VALID PIC X(01).
+           88 WS-INPUT-VALID           VALUE "Y".
+       01 WS-PROMPT-TEXT PIC X(24).
+       01 WS-ACCEPTED-VALUE PIC 9(03).
+           COPY "format-number-call.cpy".
+       01 WS-FMT-RESULT PIC X(30).
+       01 WS-MESSAGE-LINE PIC X(80).
 
 
        PROCEDURE DIVISION.
        Main-Logic.
-           DISPLAY "Enter the first number: " WITH NO ADVANCING.
-           ACCEPT Number1.
-           DISPLAY "Enter the second number: " WITH NO ADVANCING.
-           ACCEPT Number2.
+           DISPLAY "1 = add two numbers, 2 = running total: "
+               WITH NO ADVANCING
+           ACCEPT WS-MODE-CHOICE
+           IF WS-MODE-CHOICE = "2"
+               PERFORM 2000-RUNNING-TOTAL
+           ELSE
+               PERFORM 1000-ADD-TWO-NUMBERS
+           END-IF
+           STOP RUN.
+
+      *>----------------------------------------------------------*>
+      *> 1000-ADD-TWO-NUMBERS - the original one-shot addition.    *>
+      *>----------------------------------------------------------*>
+       1000-ADD-TWO-NUMBERS.
+           MOVE "Enter the first number: " TO WS-PROMPT-TEXT
+           PERFORM 1005-ACCEPT-VALIDATED-NUMBER
+           MOVE WS-ACCEPTED-VALUE TO Number1
+
+           MOVE "Enter the second number: " TO WS-PROMPT-TEXT
+           PERFORM 1005-ACCEPT-VALIDATED-NUMBER
+           MOVE WS-ACCEPTED-VALUE TO Number2
 
            COMPUTE Result = Function Add-Numbers(Number1, Number2).
 
-           DISPLAY "The result of addition is: " Result.
-           STOP RUN.
+           MOVE Result TO FN-AMOUNT
+           MOVE 0 TO FN-DECIMAL-PLACES
+           MOVE SPACES TO FN-CURRENCY-CODE
+           CALL "FormatNumber" USING FN-AMOUNT FN-DECIMAL-PLACES
+               FN-CURRENCY-CODE FN-FORMATTED-AMOUNT
+           MOVE FN-FORMATTED-AMOUNT TO WS-FMT-RESULT
+
+           MOVE SPACES TO WS-MESSAGE-LINE
+           STRING "The result of addition is: " DELIMITED BY SIZE
+               WS-FMT-RESULT DELIMITED BY SPACE
+               INTO WS-MESSAGE-LINE
+           DISPLAY WS-MESSAGE-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 1005-ACCEPT-VALIDATED-NUMBER - prompt with WS-PROMPT-TEXT *>
+      *> and keep re-prompting until a non-negative, all-numeric   *>
+      *> value is entered; returns it in WS-ACCEPTED-VALUE.        *>
+      *>----------------------------------------------------------*>
+       1005-ACCEPT-VALIDATED-NUMBER.
+           MOVE "N" TO WS-INPUT-IS-VALID
+           PERFORM 1006-ACCEPT-AND-CHECK UNTIL WS-INPUT-VALID.
+
+       1006-ACCEPT-AND-CHECK.
+           DISPLAY WS-PROMPT-TEXT WITH NO ADVANCING
+           ACCEPT WS-INPUT-TEXT
+           IF WS-INPUT-TEXT IS NUMERIC
+               MOVE WS-INPUT-TEXT TO WS-ACCEPTED-VALUE
+               SET WS-INPUT-VALID TO TRUE
+           ELSE
+               DISPLAY "Invalid entry - digits only, no sign."
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2000-RUNNING-TOTAL - keep accepting numbers and           *>
+      *> accumulating them until the sentinel value 9999 is        *>
+      *> entered, then display the final running total.            *>
+      *>----------------------------------------------------------*>
+       2000-RUNNING-TOTAL.
+           MOVE 0 TO WS-RUNNING-TOTAL
+           MOVE "N" TO WS-SENTINEL-SEEN
+           PERFORM 2010-ACCEPT-ONE-NUMBER
+               UNTIL WS-SENTINEL-ENTERED
+           PERFORM 2020-FORMAT-RUNNING-TOTAL
+           MOVE SPACES TO WS-MESSAGE-LINE
+           STRING "Running total is: " DELIMITED BY SIZE
+               WS-FMT-RESULT DELIMITED BY SPACE
+               INTO WS-MESSAGE-LINE
+           DISPLAY WS-MESSAGE-LINE.
+
+       2010-ACCEPT-ONE-NUMBER.
+           DISPLAY "Enter a number (9999 to stop): "
+               WITH NO ADVANCING
+           ACCEPT WS-NEXT-NUMBER
+           IF WS-NEXT-NUMBER = 9999
+               SET WS-SENTINEL-ENTERED TO TRUE
+           ELSE
+               ADD WS-NEXT-NUMBER TO WS-RUNNING-TOTAL
+               PERFORM 2020-FORMAT-RUNNING-TOTAL
+               MOVE SPACES TO WS-MESSAGE-LINE
+               STRING "Running total so far: " DELIMITED BY SIZE
+                   WS-FMT-RESULT DELIMITED BY SPACE
+                   INTO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2020-FORMAT-RUNNING-TOTAL - renders WS-RUNNING-TOTAL       *>
+      *> through FormatNumber so it reads with thousands commas.    *>
+      *>----------------------------------------------------------*>
+       2020-FORMAT-RUNNING-TOTAL.
+           MOVE WS-RUNNING-TOTAL TO FN-AMOUNT
+           MOVE 0 TO FN-DECIMAL-PLACES
+           MOVE SPACES TO FN-CURRENCY-CODE
+           CALL "FormatNumber" USING FN-AMOUNT FN-DECIMAL-PLACES
+               FN-CURRENCY-CODE FN-FORMATTED-AMOUNT
+           MOVE FN-FORMATTED-AMOUNT TO WS-FMT-RESULT.
