@@ -0,0 +1,100 @@
+///usr/bin/true; exec /C/Users/matth/Desktop/GnuCobolDocs/GC32M-BDB-x64/bin/cobc -xj -fmfcomment "$0" "$@"
+      *> --- TestAddNumbers ---
+      *> Regression check for Add-Numbers and Sum-Table
+      *> (projects/functions/src/add_numbers.cob). CALLs both
+      *> user-defined functions directly, the same way TestFactorial
+      *> CALLs "factorial", and asserts known input/output pairs.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TestAddNumbers.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION Add-Numbers
+           FUNCTION Sum-Table.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TheSum PIC 9(4).
+       01 WS-ADDEND-1 PIC 9(3).
+       01 WS-ADDEND-2 PIC 9(3).
+       01 WS-TABLE-COUNT PIC 9(3).
+       01 WS-NUMBER-TABLE.
+           05 WS-TABLE-ENTRY PIC 9(4) OCCURS 1 TO 100 TIMES
+               DEPENDING ON WS-TABLE-COUNT.
+       01 WS-TABLE-TOTAL PIC 9(7).
+       01 WS-DISPLAY-TOTAL PIC Z(6)9.
+
+      *> --- assertion helpers ---
+       01 WS-ASSERT-EXPECTED PIC X(40) VALUE SPACES.
+       01 WS-ASSERT-ACTUAL PIC X(40) VALUE SPACES.
+       01 WS-ASSERT-LABEL PIC X(60) VALUE SPACES.
+       01 WS-ASSERT-FAIL-COUNT PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE 2 TO WS-ADDEND-1
+           MOVE 3 TO WS-ADDEND-2
+           COMPUTE TheSum =
+               Function Add-Numbers(WS-ADDEND-1, WS-ADDEND-2)
+           MOVE TheSum TO WS-ASSERT-ACTUAL
+           MOVE 5 TO TheSum
+           MOVE TheSum TO WS-ASSERT-EXPECTED
+           MOVE "2 + 3 is 5" TO WS-ASSERT-LABEL
+           PERFORM 9000-ASSERT-EQUAL
+
+           MOVE 1 TO WS-TABLE-COUNT
+           MOVE 7 TO WS-TABLE-ENTRY(1)
+           COMPUTE WS-TABLE-TOTAL =
+               Function Sum-Table(WS-TABLE-COUNT, WS-NUMBER-TABLE)
+           MOVE WS-TABLE-TOTAL TO WS-DISPLAY-TOTAL
+           MOVE WS-DISPLAY-TOTAL TO WS-ASSERT-ACTUAL
+           MOVE 7 TO WS-DISPLAY-TOTAL
+           MOVE WS-DISPLAY-TOTAL TO WS-ASSERT-EXPECTED
+           MOVE "one-entry table sums to itself" TO WS-ASSERT-LABEL
+           PERFORM 9000-ASSERT-EQUAL
+
+           MOVE 4 TO WS-TABLE-COUNT
+           MOVE 10 TO WS-TABLE-ENTRY(1)
+           MOVE 20 TO WS-TABLE-ENTRY(2)
+           MOVE 30 TO WS-TABLE-ENTRY(3)
+           MOVE 40 TO WS-TABLE-ENTRY(4)
+           COMPUTE WS-TABLE-TOTAL =
+               Function Sum-Table(WS-TABLE-COUNT, WS-NUMBER-TABLE)
+           MOVE WS-TABLE-TOTAL TO WS-DISPLAY-TOTAL
+           MOVE WS-DISPLAY-TOTAL TO WS-ASSERT-ACTUAL
+           MOVE 100 TO WS-DISPLAY-TOTAL
+           MOVE WS-DISPLAY-TOTAL TO WS-ASSERT-EXPECTED
+           MOVE "10+20+30+40 is 100" TO WS-ASSERT-LABEL
+           PERFORM 9000-ASSERT-EQUAL
+
+           IF WS-ASSERT-FAIL-COUNT = 0
+               DISPLAY "TestAddNumbers: SUCCESS"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "TestAddNumbers: FAILURE"
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 9000-ASSERT-EQUAL - compare WS-ASSERT-ACTUAL against        *>
+      *> WS-ASSERT-EXPECTED and record PASS/FAIL under                *>
+      *> WS-ASSERT-LABEL. Callers set the three fields, then         *>
+      *> PERFORM this paragraph.                                      *>
+      *>----------------------------------------------------------*>
+       9000-ASSERT-EQUAL.
+           IF WS-ASSERT-ACTUAL = WS-ASSERT-EXPECTED
+               PERFORM 9010-RECORD-ASSERT-PASS
+           ELSE
+               PERFORM 9020-RECORD-ASSERT-FAIL
+           END-IF.
+
+       9010-RECORD-ASSERT-PASS.
+           DISPLAY "TEST PASSED: " WS-ASSERT-LABEL.
+
+       9020-RECORD-ASSERT-FAIL.
+           ADD 1 TO WS-ASSERT-FAIL-COUNT
+           DISPLAY "TEST FAILED: " WS-ASSERT-LABEL
+           DISPLAY "  expected [" WS-ASSERT-EXPECTED "] got ["
+               WS-ASSERT-ACTUAL "]".
