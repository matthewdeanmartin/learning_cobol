@@ -1,11 +1,17 @@
+      *>--------------------------------------------------------------*>
+      *> MATH-OPERATIONS.CPY                                          *>
+      *> Shared WORKING-STORAGE layout for the addend fields used by  *>
+      *> MainProgram and the MathAdd subprogram.                      *>
+      *>--------------------------------------------------------------*>
        01 addends.
-          05 addend1       pic 9(3) value 0.
-          05 addend2       pic 9(3) value 0.
-          05 result        pic 9(4) value 0.
-
-       procedure division.
-           ADD addend1 addend2 GIVING result.
-           DISPLAY "The result of adding " addend1 " and "
-                addend2 " is " result.
-           STOP RUN.
-           
\ No newline at end of file
+          05 addend1       pic 9(8) value 0.
+          05 addend2       pic 9(8) value 0.
+          05 result        pic 9(9) value 0.
+          05 operation-code pic x(01) value "A".
+              88 op-is-add              value "A".
+              88 op-is-subtract         value "S".
+              88 op-is-multiply         value "M".
+              88 op-is-divide           value "D".
+          05 operation-status pic x(01) value "0".
+              88 operation-ok           value "0".
+              88 operation-error        value "1".
