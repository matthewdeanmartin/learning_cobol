@@ -0,0 +1,179 @@
+      *>----------------------------------------------------------*>
+      *> PROGRAM:  MathCalc                                        *>
+      *> PURPOSE:  Four-function calculator (add/subtract/         *>
+      *>           multiply/divide) selected by operation-code.    *>
+      *>           Pulled out of math-operations.cpy so the        *>
+      *>           arithmetic can be CALLed from any program, not  *>
+      *>           just one that COPYs the copybook into its own   *>
+      *>           source.                                         *>
+      *>                                                            *>
+      *> MODIFICATION HISTORY                                      *>
+      *>   2026-08-09  Extracted from the math-operations.cpy      *>
+      *>               PROCEDURE DIVISION that was being pulled    *>
+      *>               into WORKING-STORAGE via COPY and run with  *>
+      *>               PERFORM procedure division END-PERFORM.     *>
+      *>   2026-08-09  Renamed from MathAdd and extended with      *>
+      *>               subtract, multiply and divide operations.   *>
+      *>   2026-08-09  Results are now run through CALL            *>
+      *>               "FormatNumber" before being DISPLAYed, so   *>
+      *>               large results read with thousands commas    *>
+      *>               instead of as an unbroken digit string.     *>
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MathCalc.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY "format-number-call.cpy".
+       01 WS-FMT-ADDEND1            PIC X(30).
+       01 WS-FMT-ADDEND2            PIC X(30).
+       01 WS-FMT-RESULT             PIC X(30).
+       01 WS-MESSAGE-LINE           PIC X(80).
+
+       LINKAGE SECTION.
+           COPY "math-operations.cpy".
+
+       PROCEDURE DIVISION USING BY REFERENCE addends.
+       0000-MAINLINE.
+           SET operation-ok TO TRUE
+           PERFORM 9000-FORMAT-ADDENDS
+           EVALUATE TRUE
+               WHEN op-is-add
+                   PERFORM 1000-DO-ADD
+               WHEN op-is-subtract
+                   PERFORM 2000-DO-SUBTRACT
+               WHEN op-is-multiply
+                   PERFORM 3000-DO-MULTIPLY
+               WHEN op-is-divide
+                   PERFORM 4000-DO-DIVIDE
+               WHEN OTHER
+                   DISPLAY "MathCalc: unknown operation-code "
+                       operation-code
+                   SET operation-error TO TRUE
+           END-EVALUATE
+           GOBACK.
+
+       1000-DO-ADD.
+           ADD addend1 addend2 GIVING result
+               ON SIZE ERROR
+                   MOVE SPACES TO WS-MESSAGE-LINE
+                   STRING "MathCalc: overflow adding "
+                           DELIMITED BY SIZE
+                       WS-FMT-ADDEND1 DELIMITED BY SPACE
+                       " and " DELIMITED BY SIZE
+                       WS-FMT-ADDEND2 DELIMITED BY SPACE
+                       INTO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+                   MOVE 0 TO result
+                   SET operation-error TO TRUE
+           END-ADD
+           PERFORM 9030-FORMAT-RESULT
+           MOVE SPACES TO WS-MESSAGE-LINE
+           STRING "The result of adding " DELIMITED BY SIZE
+               WS-FMT-ADDEND1 DELIMITED BY SPACE
+               " and " DELIMITED BY SIZE
+               WS-FMT-ADDEND2 DELIMITED BY SPACE
+               " is " DELIMITED BY SIZE
+               WS-FMT-RESULT DELIMITED BY SPACE
+               INTO WS-MESSAGE-LINE
+           DISPLAY WS-MESSAGE-LINE.
+
+       2000-DO-SUBTRACT.
+           IF addend2 > addend1
+               MOVE SPACES TO WS-MESSAGE-LINE
+               STRING "MathCalc: subtraction would go negative - "
+                       DELIMITED BY SIZE
+                   WS-FMT-ADDEND1 DELIMITED BY SPACE
+                   " minus " DELIMITED BY SIZE
+                   WS-FMT-ADDEND2 DELIMITED BY SPACE
+                   INTO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+               MOVE 0 TO result
+               SET operation-error TO TRUE
+           ELSE
+               SUBTRACT addend2 FROM addend1 GIVING result
+           END-IF
+           PERFORM 9030-FORMAT-RESULT
+           MOVE SPACES TO WS-MESSAGE-LINE
+           STRING "The result of subtracting " DELIMITED BY SIZE
+               WS-FMT-ADDEND2 DELIMITED BY SPACE
+               " from " DELIMITED BY SIZE
+               WS-FMT-ADDEND1 DELIMITED BY SPACE
+               " is " DELIMITED BY SIZE
+               WS-FMT-RESULT DELIMITED BY SPACE
+               INTO WS-MESSAGE-LINE
+           DISPLAY WS-MESSAGE-LINE.
+
+       3000-DO-MULTIPLY.
+           MULTIPLY addend1 BY addend2 GIVING result
+               ON SIZE ERROR
+                   MOVE SPACES TO WS-MESSAGE-LINE
+                   STRING "MathCalc: overflow multiplying "
+                           DELIMITED BY SIZE
+                       WS-FMT-ADDEND1 DELIMITED BY SPACE
+                       " by " DELIMITED BY SIZE
+                       WS-FMT-ADDEND2 DELIMITED BY SPACE
+                       INTO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+                   MOVE 0 TO result
+                   SET operation-error TO TRUE
+           END-MULTIPLY
+           PERFORM 9030-FORMAT-RESULT
+           MOVE SPACES TO WS-MESSAGE-LINE
+           STRING "The result of multiplying " DELIMITED BY SIZE
+               WS-FMT-ADDEND1 DELIMITED BY SPACE
+               " by " DELIMITED BY SIZE
+               WS-FMT-ADDEND2 DELIMITED BY SPACE
+               " is " DELIMITED BY SIZE
+               WS-FMT-RESULT DELIMITED BY SPACE
+               INTO WS-MESSAGE-LINE
+           DISPLAY WS-MESSAGE-LINE.
+
+       4000-DO-DIVIDE.
+           IF addend2 = 0
+               DISPLAY "MathCalc: division by zero rejected"
+               MOVE 0 TO result
+               SET operation-error TO TRUE
+           ELSE
+               DIVIDE addend1 BY addend2 GIVING result
+           END-IF
+           PERFORM 9030-FORMAT-RESULT
+           MOVE SPACES TO WS-MESSAGE-LINE
+           STRING "The result of dividing " DELIMITED BY SIZE
+               WS-FMT-ADDEND1 DELIMITED BY SPACE
+               " by " DELIMITED BY SIZE
+               WS-FMT-ADDEND2 DELIMITED BY SPACE
+               " is " DELIMITED BY SIZE
+               WS-FMT-RESULT DELIMITED BY SPACE
+               INTO WS-MESSAGE-LINE
+           DISPLAY WS-MESSAGE-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 9000-FORMAT-ADDENDS - renders both operands through        *>
+      *> FormatNumber once, up front, so every operation's DISPLAY   *>
+      *> line shows comma-grouped operands instead of raw digits.    *>
+      *>----------------------------------------------------------*>
+       9000-FORMAT-ADDENDS.
+           MOVE addend1 TO FN-AMOUNT
+           MOVE 0 TO FN-DECIMAL-PLACES
+           MOVE SPACES TO FN-CURRENCY-CODE
+           CALL "FormatNumber" USING FN-AMOUNT FN-DECIMAL-PLACES
+               FN-CURRENCY-CODE FN-FORMATTED-AMOUNT
+           MOVE FN-FORMATTED-AMOUNT TO WS-FMT-ADDEND1
+
+           MOVE addend2 TO FN-AMOUNT
+           CALL "FormatNumber" USING FN-AMOUNT FN-DECIMAL-PLACES
+               FN-CURRENCY-CODE FN-FORMATTED-AMOUNT
+           MOVE FN-FORMATTED-AMOUNT TO WS-FMT-ADDEND2.
+
+      *>----------------------------------------------------------*>
+      *> 9030-FORMAT-RESULT - renders the operation's result       *>
+      *> through FormatNumber once it has been computed.            *>
+      *>----------------------------------------------------------*>
+       9030-FORMAT-RESULT.
+           MOVE result TO FN-AMOUNT
+           MOVE 0 TO FN-DECIMAL-PLACES
+           MOVE SPACES TO FN-CURRENCY-CODE
+           CALL "FormatNumber" USING FN-AMOUNT FN-DECIMAL-PLACES
+               FN-CURRENCY-CODE FN-FORMATTED-AMOUNT
+           MOVE FN-FORMATTED-AMOUNT TO WS-FMT-RESULT.
