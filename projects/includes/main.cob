@@ -8,9 +8,44 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            COPY math-operations.
+           COPY "format-number-call.cpy".
+       01 WS-FMT-ADDEND1               PIC X(30).
+       01 WS-FMT-ADDEND2               PIC X(30).
+       01 WS-FMT-RESULT                PIC X(30).
+       01 WS-MESSAGE-LINE               PIC X(80).
 
        PROCEDURE DIVISION.
            MOVE 123 TO addend1.
            MOVE 456 TO addend2.
-           PERFORM procedure division END-PERFORM.
+           SET op-is-add TO TRUE.
+           CALL "MathCalc" USING BY REFERENCE addends.
+           PERFORM 9000-SHOW-ADDEND-REPORT.
            STOP RUN.
+
+       9000-SHOW-ADDEND-REPORT.
+           MOVE addend1 TO FN-AMOUNT
+           MOVE 0 TO FN-DECIMAL-PLACES
+           MOVE SPACES TO FN-CURRENCY-CODE
+           CALL "FormatNumber" USING FN-AMOUNT FN-DECIMAL-PLACES
+               FN-CURRENCY-CODE FN-FORMATTED-AMOUNT
+           MOVE FN-FORMATTED-AMOUNT TO WS-FMT-ADDEND1
+
+           MOVE addend2 TO FN-AMOUNT
+           CALL "FormatNumber" USING FN-AMOUNT FN-DECIMAL-PLACES
+               FN-CURRENCY-CODE FN-FORMATTED-AMOUNT
+           MOVE FN-FORMATTED-AMOUNT TO WS-FMT-ADDEND2
+
+           MOVE result TO FN-AMOUNT
+           CALL "FormatNumber" USING FN-AMOUNT FN-DECIMAL-PLACES
+               FN-CURRENCY-CODE FN-FORMATTED-AMOUNT
+           MOVE FN-FORMATTED-AMOUNT TO WS-FMT-RESULT
+
+           MOVE SPACES TO WS-MESSAGE-LINE
+           STRING "ADDEND REPORT: " DELIMITED BY SIZE
+               WS-FMT-ADDEND1 DELIMITED BY SPACE
+               " + " DELIMITED BY SIZE
+               WS-FMT-ADDEND2 DELIMITED BY SPACE
+               " = " DELIMITED BY SIZE
+               WS-FMT-RESULT DELIMITED BY SPACE
+               INTO WS-MESSAGE-LINE
+           DISPLAY WS-MESSAGE-LINE.
