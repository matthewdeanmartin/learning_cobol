@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------*>
+      *> PERSON-AUDIT.CPY                                             *>
+      *> Record layout for the PERSON-AUDIT change-log file - one     *>
+      *> row is appended every time a HumanName is set or changed.    *>
+      *>--------------------------------------------------------------*>
+       01 PERSON-AUDIT-RECORD.
+           05 PA-PERSON-ID         PIC 9(5).
+           05 PA-OLD-NAME          PIC X(20).
+           05 PA-NEW-NAME          PIC X(20).
+           05 PA-CHANGE-TIMESTAMP  PIC X(16).
