@@ -0,0 +1,7 @@
+      *>--------------------------------------------------------------*>
+      *> PERSON-SEARCH.CPY                                            *>
+      *> Result flag for the FindPersonByName entry point.            *>
+      *>--------------------------------------------------------------*>
+       01 PersonFoundFlag PIC X(01).
+           88 PersonWasFound   VALUE "Y".
+           88 PersonNotFound   VALUE "N".
