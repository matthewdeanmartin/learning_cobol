@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------*>
+      *> PERSON-LOAD.CPY                                              *>
+      *> Record layout for the PERSON-LOAD flat input file used by    *>
+      *> the LoadPersonsFromFile batch entry point.                   *>
+      *>--------------------------------------------------------------*>
+       01 PERSON-LOAD-RECORD.
+           05 PL-PERSON-ID         PIC 9(5).
+           05 PL-HUMAN-NAME        PIC X(20).
+           05 PL-DEPARTMENT-CODE   PIC X(04).
+           05 PL-HIRE-DATE         PIC 9(08).
