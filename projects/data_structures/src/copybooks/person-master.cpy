@@ -0,0 +1,12 @@
+      *>--------------------------------------------------------------*>
+      *> PERSON-MASTER.CPY                                            *>
+      *> Record layout for the PERSON-MASTER indexed (KSDS) file.     *>
+      *>--------------------------------------------------------------*>
+       01 PERSON-MASTER-RECORD.
+           05 PM-PERSON-ID         PIC 9(5).
+           05 PM-HUMAN-NAME        PIC X(20).
+           05 PM-DEPARTMENT-CODE   PIC X(04).
+           05 PM-HIRE-DATE         PIC 9(08).
+           05 PM-ACTIVE-FLAG       PIC X(01).
+               88 PM-ACTIVE                  VALUE "A".
+               88 PM-INACTIVE                VALUE "I".
