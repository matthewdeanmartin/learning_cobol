@@ -0,0 +1,5 @@
+      *>--------------------------------------------------------------*>
+      *> PERSON-BATCH.CPY                                             *>
+      *> Result counters for the LoadPersonsFromFile entry point.     *>
+      *>--------------------------------------------------------------*>
+       01 PersonRecordsLoaded  PIC 9(07).
