@@ -0,0 +1,9 @@
+      *>--------------------------------------------------------------*>
+      *> PERSON.CPY                                                   *>
+      *> LINKAGE parameters for CALL "person" - kept separate from    *>
+      *> the PERSON-MASTER file record so callers only see the three  *>
+      *> fields the original interface exposed.                      *>
+      *>--------------------------------------------------------------*>
+       01 PersonIndex PIC 9(5).
+       01 NewName PIC X(20).
+       01 PersonName PIC X(20).
