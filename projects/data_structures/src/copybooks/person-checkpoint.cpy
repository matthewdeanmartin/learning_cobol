@@ -0,0 +1,8 @@
+      *>--------------------------------------------------------------*>
+      *> PERSON-CHECKPOINT.CPY                                        *>
+      *> Record layout for the PERSLOAD.CKP checkpoint file - holds   *>
+      *> the count of PERSON-LOAD records successfully applied so a   *>
+      *> restarted load can skip over what the prior run finished.    *>
+      *>--------------------------------------------------------------*>
+       01 PERSON-CHECKPOINT-RECORD.
+           05 CKP-LAST-RECORD-NUMBER PIC 9(07).
