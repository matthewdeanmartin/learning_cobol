@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------*>
+      *> PERSON-DETAIL.CPY                                            *>
+      *> Optional fourth parameter on CALL "person" - carries the     *>
+      *> department/hire-date fields for department headcount         *>
+      *> reporting.  The employee ID is PersonIndex itself, there is  *>
+      *> no separate employee-number field to keep in step.           *>
+      *>--------------------------------------------------------------*>
+       01 PersonDetail.
+           05 PersonDepartmentCode PIC X(04).
+           05 PersonHireDate       PIC 9(08).
