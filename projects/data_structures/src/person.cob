@@ -1,46 +1,690 @@
+      *>--------------------------------------------------------------*>
+      *> PROGRAM:    person                                           *>
+      *> PURPOSE:    Maintain the employee directory.  Exposes a      *>
+      *>             simple set/get interface on the main entry point *>
+      *>             and a PrettyPrint entry for roster listings.     *>
+      *>                                                              *>
+      *> MODIFICATION HISTORY                                         *>
+      *>   2026-08-09  Converted the in-memory Persons OCCURS table   *>
+      *>               to the PERSON-MASTER indexed file so entries   *>
+      *>               survive between runs and are not capped at 3.  *>
+      *>   2026-08-09  Added department/hire-date fields, duplicate   *>
+      *>               name rejection, name search, and deactivate.  *>
+      *>   2026-08-09  Stamped the shared run-control copybook onto  *>
+      *>               diagnostic messages and the roster header so  *>
+      *>               a given line can be tied back to its run.     *>
+      *>   2026-08-09  CALLs the shared LogError subprogram for the  *>
+      *>               invalid-index and PERSLOAD.DAT open failures, *>
+      *>               in addition to the existing DISPLAY messages. *>
+      *>   2026-08-09  LoadPersonsFromFile now checkpoints its       *>
+      *>               progress to PERSLOAD.CKP and resumes from it  *>
+      *>               on restart instead of reloading from the top. *>
+      *>   2026-08-09  LoadPersonsFromFile now DISPLAYs end-of-job   *>
+      *>               control totals (skipped/loaded/processed).   *>
+      *>   2026-08-09  PrettyPrint's roster now honors a             *>
+      *>               PRETTYPRINT_ROUTE of CONSOLE/FILE/PRINTER     *>
+      *>               instead of always writing to ROSTER.RPT.      *>
+      *>   2026-08-09  LoadPersonsFromFile and PrettyPrint now check *>
+      *>               CheckJobSchedule at startup (job names        *>
+      *>               PERSLOAD and ROSTERRP) and mark themselves     *>
+      *>               complete in JOBDONE.LOG, so the roster report  *>
+      *>               no longer runs ahead of the day's load.        *>
+      *>--------------------------------------------------------------*>
        IDENTIFICATION DIVISION.
        PROGRAM-ID. person.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-PM-STATUS.
+           SELECT PERSON-AUDIT ASSIGN TO "PERSAUD.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PA-STATUS.
+           SELECT PERSON-LOAD ASSIGN TO "PERSLOAD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PL-STATUS.
+           SELECT PERSON-CHECKPOINT ASSIGN TO "PERSLOAD.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT PERSON-ROSTER ASSIGN TO WS-ROSTER-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+           COPY "person-master.cpy".
+
+       FD  PERSON-AUDIT.
+           COPY "person-audit.cpy".
+
+       FD  PERSON-LOAD.
+           COPY "person-load.cpy".
+
+       FD  PERSON-CHECKPOINT.
+           COPY "person-checkpoint.cpy".
+
+       FD  PERSON-ROSTER.
+       01  PR-REPORT-LINE       PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 Persons.
-           05 Person OCCURS 3 TIMES.
-               10 HumanName PIC X(20) VALUE SPACES.
+           COPY "run-control.cpy".
+           COPY "log-error-call.cpy".
+           COPY "job-schedule-call.cpy".
+       01 WS-PR-STATUS          PIC X(02) VALUE "00".
+       01 WS-ROSTER-IS-OPEN     PIC X(01) VALUE "N".
+           88 WS-ROSTER-OPEN             VALUE "Y".
+       01 WS-ROSTER-MAY-RUN-FLAG PIC X(01) VALUE "Y".
+           88 WS-ROSTER-MAY-RUN          VALUE "Y".
+       01 WS-ROSTER-SKED-CHECKED PIC X(01) VALUE "N".
+           88 WS-ROSTER-SKED-DONE        VALUE "Y".
+       01 WS-ROSTER-ROW-COUNT   PIC 9(07) VALUE 0.
+       01 WS-ROSTER-RUN-DATE    PIC 9(08) VALUE 0.
+       01 WS-ROSTER-HEADING-1.
+           05 FILLER            PIC X(28) VALUE
+               "EMPLOYEE ROSTER - RUN DATE ".
+           05 WS-RH-RUN-DATE    PIC 9(08).
+       01 WS-ROSTER-HEADING-1B.
+           05 FILLER            PIC X(04) VALUE "RUN ".
+           05 WS-RH-RUN-ID      PIC X(08).
+           05 FILLER            PIC X(06) VALUE " STEP ".
+           05 WS-RH-STEP-NAME   PIC X(08).
+       01 WS-ROSTER-HEADING-2   PIC X(27) VALUE
+           "PERSON ID            NAME".
+       01 WS-ROSTER-DETAIL.
+           05 WS-RD-PERSON-ID   PIC ZZZZ9.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 WS-RD-NAME        PIC X(20).
+       01 WS-ROSTER-FOOTING.
+           05 FILLER            PIC X(25) VALUE
+               "TOTAL EMPLOYEES LISTED: ".
+           05 WS-RF-COUNT       PIC ZZZZ9.
+       01 WS-ROSTER-ROUTE       PIC X(07) VALUE "FILE".
+           88 WS-ROSTER-ROUTE-CONSOLE     VALUE "CONSOLE".
+           88 WS-ROSTER-ROUTE-FILE        VALUE "FILE".
+           88 WS-ROSTER-ROUTE-PRINTER     VALUE "PRINTER".
+       01 WS-ROSTER-FILE-NAME   PIC X(80) VALUE "ROSTER.RPT".
+       01 WS-ROSTER-PRINT-QUEUE PIC X(40) VALUE SPACES.
+       01 WS-ROSTER-PRINT-CMD   PIC X(160) VALUE SPACES.
+       01 WS-PL-STATUS          PIC X(02) VALUE "00".
+       01 WS-LOAD-EOF           PIC X(01) VALUE "N".
+           88 WS-LOAD-AT-END              VALUE "Y".
+       01 WS-CKP-STATUS         PIC X(02) VALUE "00".
+       01 WS-CKP-RECORD-COUNT   PIC 9(07) VALUE 0.
+       01 WS-CKP-RESTART-POINT  PIC 9(07) VALUE 0.
+       01 WS-CKP-SKIP-COUNT     PIC 9(07) VALUE 0.
+       01 WS-CKP-INTERVAL       PIC 9(04) VALUE 100.
+       01 WS-CKP-QUOTIENT       PIC 9(07) VALUE 0.
+       01 WS-CKP-REMAINDER      PIC 9(04) VALUE 0.
+       01 WS-PA-STATUS          PIC X(02) VALUE "00".
+       01 WS-TIMESTAMP.
+           05 WS-TS-DATE        PIC 9(08).
+           05 WS-TS-TIME        PIC 9(08).
+       01 WS-PM-STATUS          PIC X(02) VALUE "00".
+           88 WS-PM-OK                    VALUE "00".
+           88 WS-PM-NOT-FOUND             VALUE "23".
+       01 WS-FILE-IS-OPEN       PIC X(01) VALUE "N".
+           88 WS-FILE-OPEN               VALUE "Y".
+       01 WS-AUDIT-IS-OPEN      PIC X(01) VALUE "N".
+           88 WS-AUDIT-OPEN              VALUE "Y".
+       01 WS-DUPLICATE-FOUND    PIC X(01) VALUE "N".
+       01 WS-EOF-SCAN           PIC X(01) VALUE "N".
+       01 WS-NAME-IS-VALID      PIC X(01) VALUE "Y".
+           88 WS-NAME-VALID               VALUE "Y".
+           88 WS-NAME-INVALID             VALUE "N".
+       01 WS-NAME-SUBSCRIPT     PIC 9(02) VALUE 0.
 
        LINKAGE SECTION.
-       COPY "person.cpy".
-      *01 PersonIndex PIC 9(3).
-      *01 NewName PIC X(20).
-      *01 PersonName PIC X(20).
+           COPY "person.cpy".
+           COPY "person-detail.cpy".
+           COPY "person-search.cpy".
+           COPY "person-batch.cpy".
 
        PROCEDURE DIVISION  USING BY REFERENCE PersonIndex
-           BY REFERENCE NewName BY REFERENCE PersonName.
-           DISPLAY "Running..."
+           BY REFERENCE NewName BY REFERENCE PersonName
+           BY REFERENCE OPTIONAL PersonDetail.
 
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-MASTER-FILE
            EVALUATE TRUE
-               WHEN PersonIndex = 1 OR PersonIndex = 2 
-                       OR PersonIndex = 3
+               WHEN PersonIndex >= 1 AND PersonIndex <= 99999
                    IF NewName NOT = SPACES
-                       DISPLAY "New name is not equal to spaces"
-                       MOVE NewName TO HumanName(PersonIndex)
-                       MOVE HumanName(PersonIndex) TO PersonName
-                       DISPLAY "N(PI) " HumanName(PersonIndex)
-                       DISPLAY "PN: "  PersonName
+                       PERFORM 2000-SET-NAME THRU 2000-SET-NAME-EXIT
                    ELSE
-                       DISPLAY "GET: HN(PI)"   HumanName(PersonIndex)
-                       MOVE HumanName(PersonIndex) TO PersonName
-                       DISPLAY "PN :" PersonName
+                       PERFORM 3000-GET-NAME
                    END-IF
                WHEN OTHER
-                   DISPLAY "Invalid index."
+                   DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                       " Invalid index."
+                   MOVE "PERSON" TO LE-PROGRAM-NAME
+                   MOVE "0000-MAINLINE" TO LE-PARAGRAPH-NAME
+                   MOVE "Invalid index." TO LE-MESSAGE-TEXT
+                   SET LE-SEVERITY-ERROR TO TRUE
+                   CALL "LogError" USING LE-PROGRAM-NAME
+                       LE-PARAGRAPH-NAME LE-MESSAGE-TEXT
+                       LE-SEVERITY-CODE
            END-EVALUATE
            GOBACK.
 
+      *>----------------------------------------------------------*>
+      *> 1000-OPEN-MASTER-FILE - open the indexed file I-O, the    *>
+      *> first call of the run creates it if it does not exist.   *>
+      *>----------------------------------------------------------*>
+       1000-OPEN-MASTER-FILE.
+           IF NOT WS-FILE-OPEN
+               PERFORM 0010-STAMP-RUN-CONTROL
+               OPEN I-O PERSON-MASTER
+               IF WS-PM-STATUS = "35"
+                   OPEN OUTPUT PERSON-MASTER
+                   CLOSE PERSON-MASTER
+                   OPEN I-O PERSON-MASTER
+               END-IF
+               SET WS-FILE-OPEN TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 0010-STAMP-RUN-CONTROL - populate the shared run-control    *>
+      *> fields once per run, the first time this program is called. *>
+      *>----------------------------------------------------------*>
+       0010-STAMP-RUN-CONTROL.
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RC-RUN-TIME FROM TIME
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "RUNID"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-RUN-ID
+           END-IF
+           MOVE SPACES TO RC-ENV-WORK
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "OPERATOR"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-OPERATOR-ID
+           END-IF
+           MOVE "PERSMAST" TO RC-JOB-STEP-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 2000-SET-NAME - store NewName against PersonIndex,        *>
+      *> rewriting the record if it already exists or adding a     *>
+      *> new one if this is the first time this index is used.     *>
+      *>----------------------------------------------------------*>
+       2000-SET-NAME.
+           PERFORM 1700-VALIDATE-NEW-NAME
+           IF WS-NAME-INVALID
+               DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                   " Invalid name rejected: " NewName
+               MOVE PersonIndex TO PM-PERSON-ID
+               READ PERSON-MASTER
+                   INVALID KEY
+                       MOVE SPACES TO PM-HUMAN-NAME
+               END-READ
+               MOVE PM-HUMAN-NAME TO PersonName
+               GO TO 2000-SET-NAME-EXIT
+           END-IF
+           PERFORM 1500-CHECK-DUPLICATE-NAME
+           IF WS-DUPLICATE-FOUND = "Y"
+               DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                   " Duplicate name rejected: " NewName
+                   " already belongs to another employee."
+               MOVE PersonIndex TO PM-PERSON-ID
+               READ PERSON-MASTER
+                   INVALID KEY
+                       MOVE SPACES TO PM-HUMAN-NAME
+               END-READ
+               MOVE PM-HUMAN-NAME TO PersonName
+           ELSE
+               MOVE PersonIndex TO PM-PERSON-ID
+               READ PERSON-MASTER
+                   INVALID KEY
+                       MOVE SPACES TO PM-HUMAN-NAME
+                       MOVE SPACES TO PM-DEPARTMENT-CODE
+                       MOVE 0 TO PM-HIRE-DATE
+                       SET PM-ACTIVE TO TRUE
+               END-READ
+               MOVE PM-HUMAN-NAME TO PA-OLD-NAME
+               MOVE NewName TO PM-HUMAN-NAME
+               IF ADDRESS OF PersonDetail NOT = NULL
+                   MOVE PersonDepartmentCode TO PM-DEPARTMENT-CODE
+                   MOVE PersonHireDate TO PM-HIRE-DATE
+               END-IF
+               IF WS-PM-OK
+                   REWRITE PERSON-MASTER-RECORD
+               ELSE
+                   WRITE PERSON-MASTER-RECORD
+               END-IF
+               MOVE PM-HUMAN-NAME TO PersonName
+               PERFORM 1600-WRITE-AUDIT-RECORD
+           END-IF.
+       2000-SET-NAME-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*>
+      *> 1700-VALIDATE-NEW-NAME - reject a name containing anything *>
+      *> other than letters, spaces, hyphens or apostrophes, or     *>
+      *> one that starts with a leading space.                     *>
+      *>----------------------------------------------------------*>
+       1700-VALIDATE-NEW-NAME.
+           SET WS-NAME-VALID TO TRUE
+           IF NewName(1:1) = SPACE
+               SET WS-NAME-INVALID TO TRUE
+           END-IF
+           MOVE 0 TO WS-NAME-SUBSCRIPT
+           PERFORM 1710-CHECK-ONE-CHARACTER
+               VARYING WS-NAME-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-NAME-SUBSCRIPT > 20 OR WS-NAME-INVALID.
+
+       1710-CHECK-ONE-CHARACTER.
+           IF NewName(WS-NAME-SUBSCRIPT:1) NOT ALPHABETIC
+               AND NewName(WS-NAME-SUBSCRIPT:1) NOT = SPACE
+               AND NewName(WS-NAME-SUBSCRIPT:1) NOT = "-"
+               AND NewName(WS-NAME-SUBSCRIPT:1) NOT = "'"
+               SET WS-NAME-INVALID TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 1600-WRITE-AUDIT-RECORD - append one row to the change     *>
+      *> log every time a HumanName is set or updated.             *>
+      *>----------------------------------------------------------*>
+       1600-WRITE-AUDIT-RECORD.
+           IF NOT WS-AUDIT-OPEN
+               OPEN EXTEND PERSON-AUDIT
+               IF WS-PA-STATUS = "35"
+                   OPEN OUTPUT PERSON-AUDIT
+                   CLOSE PERSON-AUDIT
+                   OPEN EXTEND PERSON-AUDIT
+               END-IF
+               SET WS-AUDIT-OPEN TO TRUE
+           END-IF
+           MOVE PersonIndex TO PA-PERSON-ID
+           MOVE NewName TO PA-NEW-NAME
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           MOVE WS-TIMESTAMP TO PA-CHANGE-TIMESTAMP
+           WRITE PERSON-AUDIT-RECORD.
+
+      *>----------------------------------------------------------*>
+      *> 1500-CHECK-DUPLICATE-NAME - scan the whole master file     *>
+      *> for NewName already belonging to a different PersonIndex. *>
+      *>----------------------------------------------------------*>
+       1500-CHECK-DUPLICATE-NAME.
+           MOVE "N" TO WS-DUPLICATE-FOUND
+           MOVE "N" TO WS-EOF-SCAN
+           MOVE 0 TO PM-PERSON-ID
+           START PERSON-MASTER KEY IS GREATER THAN PM-PERSON-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-SCAN
+           END-START
+           PERFORM 1510-SCAN-NEXT-RECORD
+               UNTIL WS-EOF-SCAN = "Y" OR WS-DUPLICATE-FOUND = "Y".
+
+       1510-SCAN-NEXT-RECORD.
+           READ PERSON-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SCAN
+               NOT AT END
+                   IF PM-HUMAN-NAME = NewName
+                           AND PM-PERSON-ID NOT = PersonIndex
+                       MOVE "Y" TO WS-DUPLICATE-FOUND
+                   END-IF
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 3000-GET-NAME - look up the name stored against           *>
+      *> PersonIndex; SPACES is returned when nothing is on file.  *>
+      *>----------------------------------------------------------*>
+       3000-GET-NAME.
+           MOVE PersonIndex TO PM-PERSON-ID
+           READ PERSON-MASTER
+               INVALID KEY
+                   MOVE SPACES TO PM-HUMAN-NAME
+           END-READ
+           IF PM-INACTIVE
+               MOVE SPACES TO PM-HUMAN-NAME
+           END-IF
+           MOVE PM-HUMAN-NAME TO PersonName
+           IF ADDRESS OF PersonDetail NOT = NULL
+               MOVE PM-DEPARTMENT-CODE TO PersonDepartmentCode
+               MOVE PM-HIRE-DATE TO PersonHireDate
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 4000-SEARCH-BY-NAME - scan the master file for NewName     *>
+      *> and return the matching PersonIndex, or NOT-FOUND.        *>
+      *>----------------------------------------------------------*>
+       4000-SEARCH-BY-NAME.
+           SET PersonNotFound TO TRUE
+           MOVE "N" TO WS-EOF-SCAN
+           MOVE 0 TO PM-PERSON-ID
+           START PERSON-MASTER KEY IS GREATER THAN PM-PERSON-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-SCAN
+           END-START
+           PERFORM 4010-SEARCH-NEXT-RECORD
+               UNTIL WS-EOF-SCAN = "Y" OR PersonWasFound.
+
+       4010-SEARCH-NEXT-RECORD.
+           READ PERSON-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SCAN
+               NOT AT END
+                   IF PM-HUMAN-NAME = NewName
+                       MOVE PM-PERSON-ID TO PersonIndex
+                       SET PersonWasFound TO TRUE
+                   END-IF
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 5000-LOAD-PERSONS-FROM-FILE - read PERSON-LOAD.DAT and     *>
+      *> write/rewrite a PERSON-MASTER record for every line.  If   *>
+      *> PERSLOAD.CKP shows an earlier run got partway through the  *>
+      *> file, the records it already applied are skipped instead   *>
+      *> of being reloaded from the top.                            *>
+      *>----------------------------------------------------------*>
+       5000-LOAD-PERSONS-FROM-FILE.
+           MOVE 0 TO PersonRecordsLoaded
+           MOVE 0 TO WS-CKP-RECORD-COUNT
+           MOVE "N" TO WS-LOAD-EOF
+           PERFORM 4900-READ-CHECKPOINT
+           OPEN INPUT PERSON-LOAD
+           IF WS-PL-STATUS NOT = "00"
+               DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                   " Unable to open PERSLOAD.DAT - status "
+                   WS-PL-STATUS
+               MOVE SPACES TO LE-MESSAGE-TEXT
+               STRING "Unable to open PERSLOAD.DAT - status "
+                       DELIMITED BY SIZE
+                   WS-PL-STATUS DELIMITED BY SIZE
+                   INTO LE-MESSAGE-TEXT
+               MOVE "PERSON" TO LE-PROGRAM-NAME
+               MOVE "5000-LOAD-PERSONS" TO LE-PARAGRAPH-NAME
+               SET LE-SEVERITY-ERROR TO TRUE
+               CALL "LogError" USING LE-PROGRAM-NAME
+                   LE-PARAGRAPH-NAME LE-MESSAGE-TEXT LE-SEVERITY-CODE
+           ELSE
+               IF WS-CKP-RESTART-POINT > 0
+                   PERFORM 4910-SKIP-ONE-LOADED-RECORD
+                       UNTIL WS-CKP-SKIP-COUNT >= WS-CKP-RESTART-POINT
+                           OR WS-LOAD-AT-END
+               END-IF
+               PERFORM 5010-LOAD-ONE-RECORD
+                   THRU 5010-LOAD-ONE-RECORD-EXIT
+                   UNTIL WS-LOAD-AT-END
+               CLOSE PERSON-LOAD
+               PERFORM 4920-CLEAR-CHECKPOINT
+               PERFORM 5020-DISPLAY-CONTROL-TOTALS
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 5020-DISPLAY-CONTROL-TOTALS - end-of-job summary of how     *>
+      *> many PERSON-LOAD records this run skipped (already applied  *>
+      *> on a prior run), loaded, and processed in total.            *>
+      *>----------------------------------------------------------*>
+       5020-DISPLAY-CONTROL-TOTALS.
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " CONTROL TOTALS Records skipped (restart): "
+               WS-CKP-SKIP-COUNT
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " CONTROL TOTALS Records loaded this run: "
+               PersonRecordsLoaded
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " CONTROL TOTALS Total PERSLOAD.DAT records "
+               "processed: " WS-CKP-RECORD-COUNT.
+
+      *>----------------------------------------------------------*>
+      *> 4900-READ-CHECKPOINT - pick up WS-CKP-RESTART-POINT from    *>
+      *> a prior run's PERSLOAD.CKP, or leave it at zero if this is  *>
+      *> a fresh load or the checkpoint file does not exist yet.    *>
+      *>----------------------------------------------------------*>
+       4900-READ-CHECKPOINT.
+           MOVE 0 TO WS-CKP-RESTART-POINT
+           OPEN INPUT PERSON-CHECKPOINT
+           IF WS-CKP-STATUS = "00"
+               READ PERSON-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-LAST-RECORD-NUMBER
+                           TO WS-CKP-RESTART-POINT
+               END-READ
+               CLOSE PERSON-CHECKPOINT
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 4910-SKIP-ONE-LOADED-RECORD - advance past one PERSON-LOAD  *>
+      *> record already applied on a prior run, without rewriting   *>
+      *> PERSON-MASTER for it again.                                *>
+      *>----------------------------------------------------------*>
+       4910-SKIP-ONE-LOADED-RECORD.
+           READ PERSON-LOAD
+               AT END
+                   MOVE "Y" TO WS-LOAD-EOF
+               NOT AT END
+                   ADD 1 TO WS-CKP-SKIP-COUNT
+                   ADD 1 TO WS-CKP-RECORD-COUNT
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 4920-CLEAR-CHECKPOINT - a load that ran to completion has   *>
+      *> nothing left to restart from, so the checkpoint is reset   *>
+      *> ready for the next fresh load.                             *>
+      *>----------------------------------------------------------*>
+       4920-CLEAR-CHECKPOINT.
+           MOVE 0 TO CKP-LAST-RECORD-NUMBER
+           OPEN OUTPUT PERSON-CHECKPOINT
+           WRITE PERSON-CHECKPOINT-RECORD
+           CLOSE PERSON-CHECKPOINT.
+
+      *>----------------------------------------------------------*>
+      *> 4930-WRITE-CHECKPOINT - save how many PERSON-LOAD records   *>
+      *> have been applied so far, so a restart after this point    *>
+      *> does not have to reprocess them.                           *>
+      *>----------------------------------------------------------*>
+       4930-WRITE-CHECKPOINT.
+           MOVE WS-CKP-RECORD-COUNT TO CKP-LAST-RECORD-NUMBER
+           OPEN OUTPUT PERSON-CHECKPOINT
+           WRITE PERSON-CHECKPOINT-RECORD
+           CLOSE PERSON-CHECKPOINT.
+
+       5010-LOAD-ONE-RECORD.
+           READ PERSON-LOAD
+               AT END
+                   MOVE "Y" TO WS-LOAD-EOF
+               NOT AT END
+                   ADD 1 TO WS-CKP-RECORD-COUNT
+                   MOVE PL-PERSON-ID TO PM-PERSON-ID PersonIndex
+                   READ PERSON-MASTER
+                       INVALID KEY
+                           CONTINUE
+                   END-READ
+                   MOVE PL-HUMAN-NAME TO PM-HUMAN-NAME
+                   MOVE PL-DEPARTMENT-CODE TO PM-DEPARTMENT-CODE
+                   MOVE PL-HIRE-DATE TO PM-HIRE-DATE
+                   SET PM-ACTIVE TO TRUE
+                   IF WS-PM-OK
+                       REWRITE PERSON-MASTER-RECORD
+                   ELSE
+                       WRITE PERSON-MASTER-RECORD
+                   END-IF
+                   ADD 1 TO PersonRecordsLoaded
+                   DIVIDE WS-CKP-RECORD-COUNT BY WS-CKP-INTERVAL
+                       GIVING WS-CKP-QUOTIENT
+                       REMAINDER WS-CKP-REMAINDER
+                   IF WS-CKP-REMAINDER = 0
+                       PERFORM 4930-WRITE-CHECKPOINT
+                   END-IF
+           END-READ.
+       5010-LOAD-ONE-RECORD-EXIT.
+           EXIT.
+
+       5011-LOAD-PERSONS-ENTRY-POINT.
+       ENTRY "LoadPersonsFromFile" USING BY REFERENCE
+           PersonRecordsLoaded.
+           PERFORM 1000-OPEN-MASTER-FILE
+           MOVE "PERSLOAD" TO JS-JOB-NAME
+           CALL "CheckJobSchedule" USING JS-JOB-NAME JS-CAN-RUN
+               JS-REASON-TEXT
+           IF JS-OK-TO-RUN
+               PERFORM 5000-LOAD-PERSONS-FROM-FILE
+               MOVE "PERSLOAD" TO JS-JOB-NAME
+               CALL "MarkJobComplete" USING JS-JOB-NAME
+           ELSE
+               DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                   " Not run - " JS-REASON-TEXT
+           END-IF
+           GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 6000-OPEN-ROSTER-REPORT - check CheckJobSchedule the first   *>
+      *> time PrettyPrint is called in a run (JOBSKED.CTL is expected *>
+      *> to name PERSLOAD as ROSTERRP's predecessor, since the roster *>
+      *> should reflect the day's loaded records), then open          *>
+      *> ROSTER.RPT and write the page header if it is OK to run.     *>
+      *>----------------------------------------------------------*>
+       6000-OPEN-ROSTER-REPORT.
+           IF NOT WS-ROSTER-SKED-DONE
+               MOVE "ROSTERRP" TO JS-JOB-NAME
+               CALL "CheckJobSchedule" USING JS-JOB-NAME JS-CAN-RUN
+                   JS-REASON-TEXT
+               IF NOT JS-OK-TO-RUN
+                   MOVE "N" TO WS-ROSTER-MAY-RUN-FLAG
+                   DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                       " Not run - " JS-REASON-TEXT
+               END-IF
+               SET WS-ROSTER-SKED-DONE TO TRUE
+           END-IF
+           IF WS-ROSTER-MAY-RUN AND NOT WS-ROSTER-OPEN
+               ACCEPT WS-ROSTER-ROUTE
+                   FROM ENVIRONMENT "PRETTYPRINT_ROUTE"
+               IF WS-ROSTER-ROUTE = SPACES
+                   MOVE "FILE" TO WS-ROSTER-ROUTE
+               END-IF
+               IF NOT WS-ROSTER-ROUTE-CONSOLE
+                       AND NOT WS-ROSTER-ROUTE-FILE
+                       AND NOT WS-ROSTER-ROUTE-PRINTER
+                   MOVE "FILE" TO WS-ROSTER-ROUTE
+               END-IF
+               IF NOT WS-ROSTER-ROUTE-CONSOLE
+                   ACCEPT WS-ROSTER-FILE-NAME
+                       FROM ENVIRONMENT "PRETTYPRINT_OUTPUT_FILE"
+                   IF WS-ROSTER-FILE-NAME = SPACES
+                       MOVE "ROSTER.RPT" TO WS-ROSTER-FILE-NAME
+                   END-IF
+                   OPEN OUTPUT PERSON-ROSTER
+               END-IF
+               IF WS-ROSTER-ROUTE-PRINTER
+                   ACCEPT WS-ROSTER-PRINT-QUEUE
+                       FROM ENVIRONMENT "PRETTYPRINT_PRINT_QUEUE"
+                   IF WS-ROSTER-PRINT-QUEUE = SPACES
+                       MOVE "lp" TO WS-ROSTER-PRINT-QUEUE
+                   END-IF
+               END-IF
+               ACCEPT WS-ROSTER-RUN-DATE FROM DATE YYYYMMDD
+               MOVE WS-ROSTER-RUN-DATE TO WS-RH-RUN-DATE
+               MOVE WS-ROSTER-HEADING-1 TO PR-REPORT-LINE
+               PERFORM 6005-EMIT-ROSTER-LINE
+               MOVE RC-RUN-ID TO WS-RH-RUN-ID
+               MOVE RC-JOB-STEP-NAME TO WS-RH-STEP-NAME
+               MOVE WS-ROSTER-HEADING-1B TO PR-REPORT-LINE
+               PERFORM 6005-EMIT-ROSTER-LINE
+               MOVE WS-ROSTER-HEADING-2 TO PR-REPORT-LINE
+               PERFORM 6005-EMIT-ROSTER-LINE
+               MOVE 0 TO WS-ROSTER-ROW-COUNT
+               SET WS-ROSTER-OPEN TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 6005-EMIT-ROSTER-LINE - send PR-REPORT-LINE to whichever   *>
+      *> destination PRETTYPRINT_ROUTE selected for this run; the   *>
+      *> PRINTER route spools to WS-ROSTER-FILE-NAME the same as     *>
+      *> FILE and is handed to the queue when the report closes.    *>
+      *>----------------------------------------------------------*>
+       6005-EMIT-ROSTER-LINE.
+           IF WS-ROSTER-ROUTE-CONSOLE
+               DISPLAY PR-REPORT-LINE
+           ELSE
+               WRITE PR-REPORT-LINE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 6010-WRITE-ROSTER-ROW - append one detail row to the       *>
+      *> roster report for the current PERSON-MASTER record.       *>
+      *>----------------------------------------------------------*>
+       6010-WRITE-ROSTER-ROW.
+           MOVE PM-PERSON-ID TO WS-RD-PERSON-ID
+           MOVE PM-HUMAN-NAME TO WS-RD-NAME
+           MOVE WS-ROSTER-DETAIL TO PR-REPORT-LINE
+           PERFORM 6005-EMIT-ROSTER-LINE
+           ADD 1 TO WS-ROSTER-ROW-COUNT.
+
+      *>----------------------------------------------------------*>
+      *> 6020-CLOSE-ROSTER-REPORT - write the row-count footing,    *>
+      *> close the report, and for the PRINTER route hand the       *>
+      *> finished file to the named queue.                          *>
+      *>----------------------------------------------------------*>
+       6020-CLOSE-ROSTER-REPORT.
+           IF WS-ROSTER-OPEN
+               MOVE WS-ROSTER-ROW-COUNT TO WS-RF-COUNT
+               MOVE WS-ROSTER-FOOTING TO PR-REPORT-LINE
+               PERFORM 6005-EMIT-ROSTER-LINE
+               IF NOT WS-ROSTER-ROUTE-CONSOLE
+                   CLOSE PERSON-ROSTER
+               END-IF
+               IF WS-ROSTER-ROUTE-PRINTER
+                   MOVE SPACES TO WS-ROSTER-PRINT-CMD
+                   STRING WS-ROSTER-PRINT-QUEUE DELIMITED BY SPACE
+                       " " DELIMITED BY SIZE
+                       WS-ROSTER-FILE-NAME DELIMITED BY SPACE
+                       INTO WS-ROSTER-PRINT-CMD
+                   CALL "SYSTEM" USING WS-ROSTER-PRINT-CMD
+               END-IF
+               MOVE "N" TO WS-ROSTER-IS-OPEN
+               MOVE "ROSTERRP" TO JS-JOB-NAME
+               CALL "MarkJobComplete" USING JS-JOB-NAME
+           END-IF.
+       6020-CLOSE-ROSTER-REPORT-EXIT.
+           EXIT.
+
+       ENTRY "FindPersonByName" USING BY REFERENCE NewName
+           BY REFERENCE PersonIndex BY REFERENCE PersonFoundFlag.
+           PERFORM 1000-OPEN-MASTER-FILE
+           PERFORM 4000-SEARCH-BY-NAME
+           GOBACK.
+
        ENTRY "PrettyPrint" USING BY REFERENCE PersonIndex.
-       DISPLAY "BACK!"
-       IF PersonIndex >= 1 AND PersonIndex <= 3
-           DISPLAY "Person " PersonIndex ": " HumanName(PersonIndex)
-       ELSE
-           DISPLAY "Invalid index for pretty-print."
-       END-IF
-       GOBACK.
+           PERFORM 1000-OPEN-MASTER-FILE
+           PERFORM 6000-OPEN-ROSTER-REPORT
+           IF WS-ROSTER-MAY-RUN
+               MOVE PersonIndex TO PM-PERSON-ID
+               READ PERSON-MASTER
+                   INVALID KEY
+                       DISPLAY "RUN " RC-RUN-ID " STEP "
+                           RC-JOB-STEP-NAME
+                           " Invalid index for pretty-print."
+                   NOT INVALID KEY
+                       IF PM-INACTIVE
+                           CONTINUE
+                       ELSE
+                           PERFORM 6010-WRITE-ROSTER-ROW
+                       END-IF
+               END-READ
+           END-IF
+           GOBACK.
+
+       ENTRY "CloseRosterReport".
+           PERFORM 6020-CLOSE-ROSTER-REPORT
+           GOBACK.
+
+       ENTRY "DeactivatePerson" USING BY REFERENCE PersonIndex
+           BY REFERENCE PersonFoundFlag.
+           PERFORM 1000-OPEN-MASTER-FILE
+           MOVE PersonIndex TO PM-PERSON-ID
+           READ PERSON-MASTER
+               INVALID KEY
+                   SET PersonNotFound TO TRUE
+               NOT INVALID KEY
+                   SET PM-INACTIVE TO TRUE
+                   REWRITE PERSON-MASTER-RECORD
+                   SET PersonWasFound TO TRUE
+           END-READ
+           GOBACK.
