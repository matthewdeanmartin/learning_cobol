@@ -4,37 +4,95 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       COPY person.
+       COPY "person.cpy".
        01 AliceName PIC X(20) VALUE "Alice".
        01 NameToSet PIC X(20) VALUE SPACES.
        01 RetrievedName PIC X(20) VALUE SPACES.
        01 TestName PIC X(20) VALUE SPACES.
        01 CopyName PIC X(20) VALUE SPACES.
-       01 TheIndex PIC 9(3).
+       01 TheIndex PIC 9(5).
+
+      *> --- assertion helpers ---
+       01 WS-ASSERT-EXPECTED PIC X(40) VALUE SPACES.
+       01 WS-ASSERT-ACTUAL PIC X(40) VALUE SPACES.
+       01 WS-ASSERT-LABEL PIC X(60) VALUE SPACES.
+       01 WS-ASSERT-FAIL-COUNT PIC 9(02) VALUE 0.
 
        PROCEDURE DIVISION.
            MOVE 1 to TheIndex
            CALL "person" USING TheIndex AliceName RetrievedName.
            MOVE SPACES TO NameToSet
            CALL "person" USING TheIndex NameToSet RetrievedName.
-           DISPLAY "GOT BACK " RetrievedName
-           DISPLAY "Testing retrieved name..."
            MOVE "Alice" to TestName
       * Trying to deref the value
            STRING RetrievedName DELIMITED BY SIZE
                   INTO RetrievedName
            END-STRING.
-           DISPLAY "GOT BACK " RetrievedName
-           DISPLAY RetrievedName 
-           DISPLAY TestName 
            move RetrievedName to CopyName
-      * IF CopyName(1:5) EQUALS TestName(1:5)
-           IF CopyName EQUALS TestName
-               DISPLAY "TEST PASSED: Retrieved name is Alice."
-               MOVE 0 TO RETURN-CODE  *> Indicating success
+
+           MOVE CopyName TO WS-ASSERT-ACTUAL
+           MOVE TestName TO WS-ASSERT-EXPECTED
+           MOVE "Retrieved name is Alice" TO WS-ASSERT-LABEL
+           PERFORM 9000-ASSERT-EQUAL
+
+           MOVE 2 TO TheIndex
+           MOVE "Bob" TO NameToSet
+           CALL "person" USING TheIndex NameToSet RetrievedName.
+           MOVE RetrievedName TO WS-ASSERT-ACTUAL
+           MOVE TestName TO WS-ASSERT-EXPECTED
+           MOVE "A different slot does not come back as Alice"
+               TO WS-ASSERT-LABEL
+           PERFORM 9030-ASSERT-NOT-EQUAL
+
+           IF WS-ASSERT-FAIL-COUNT = 0
+               MOVE 0 TO RETURN-CODE
            ELSE
-               DISPLAY "TEST FAILED: Retrieved name is not Alice."
-               MOVE 1 TO RETURN-CODE  *> Indicating failure
+               MOVE 1 TO RETURN-CODE
            END-IF
 
            GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 9000-ASSERT-EQUAL - compare WS-ASSERT-ACTUAL against        *>
+      *> WS-ASSERT-EXPECTED and record PASS/FAIL under                *>
+      *> WS-ASSERT-LABEL. Callers set the three fields, then         *>
+      *> PERFORM this paragraph.                                      *>
+      *>----------------------------------------------------------*>
+       9000-ASSERT-EQUAL.
+           IF WS-ASSERT-ACTUAL = WS-ASSERT-EXPECTED
+               PERFORM 9010-RECORD-ASSERT-PASS
+           ELSE
+               PERFORM 9020-RECORD-ASSERT-FAIL
+           END-IF.
+
+       9010-RECORD-ASSERT-PASS.
+           DISPLAY "TEST PASSED: " WS-ASSERT-LABEL.
+
+       9020-RECORD-ASSERT-FAIL.
+           ADD 1 TO WS-ASSERT-FAIL-COUNT
+           DISPLAY "TEST FAILED: " WS-ASSERT-LABEL
+           DISPLAY "  expected [" WS-ASSERT-EXPECTED "] got ["
+               WS-ASSERT-ACTUAL "]".
+
+      *>----------------------------------------------------------*>
+      *> 9030-ASSERT-NOT-EQUAL - compare WS-ASSERT-ACTUAL against    *>
+      *> WS-ASSERT-EXPECTED and record PASS/FAIL under                *>
+      *> WS-ASSERT-LABEL, the mirror image of 9000-ASSERT-EQUAL for   *>
+      *> cases that must NOT match. Callers set the three fields,     *>
+      *> then PERFORM this paragraph.                                  *>
+      *>----------------------------------------------------------*>
+       9030-ASSERT-NOT-EQUAL.
+           IF WS-ASSERT-ACTUAL NOT = WS-ASSERT-EXPECTED
+               PERFORM 9040-RECORD-ASSERT-NE-PASS
+           ELSE
+               PERFORM 9050-RECORD-ASSERT-NE-FAIL
+           END-IF.
+
+       9040-RECORD-ASSERT-NE-PASS.
+           DISPLAY "TEST PASSED: " WS-ASSERT-LABEL.
+
+       9050-RECORD-ASSERT-NE-FAIL.
+           ADD 1 TO WS-ASSERT-FAIL-COUNT
+           DISPLAY "TEST FAILED: " WS-ASSERT-LABEL
+           DISPLAY "  expected [" WS-ASSERT-ACTUAL
+               "] to differ from [" WS-ASSERT-EXPECTED "]".
