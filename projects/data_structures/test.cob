@@ -1,16 +1,48 @@
       *> --- TestMain ---
+      *> Table-driven so additional suites can be added to
+      *> WS-SUITE-TABLE without touching the driving logic.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TestMain.
 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SUITE-TABLE.
+           05 WS-SUITE-ENTRY OCCURS 10 TIMES
+                                  INDEXED BY WS-SUITE-IDX.
+               10 WS-SUITE-NAME    PIC X(30).
+       01 WS-SUITE-COUNT PIC 9(02) VALUE 4.
+       01 WS-PASS-COUNT PIC 9(02) VALUE 0.
+       01 WS-FAIL-COUNT PIC 9(02) VALUE 0.
+
        PROCEDURE DIVISION.
            DISPLAY "Running tests..."
-           CALL "TestPerson"
-           DISPLAY "Tests complete."
+           PERFORM 0100-INIT-SUITE-TABLE
+           PERFORM 0200-RUN-ONE-SUITE
+               VARYING WS-SUITE-IDX FROM 1 BY 1
+               UNTIL WS-SUITE-IDX > WS-SUITE-COUNT
+           PERFORM 0900-SHOW-SUMMARY
+           STOP RUN.
+
+       0100-INIT-SUITE-TABLE.
+           MOVE 4 TO WS-SUITE-COUNT
+           MOVE "TestPerson" TO WS-SUITE-NAME(1)
+           MOVE "TestListFiles" TO WS-SUITE-NAME(2)
+           MOVE "TestFactorial" TO WS-SUITE-NAME(3)
+           MOVE "TestAddNumbers" TO WS-SUITE-NAME(4).
+
+       0200-RUN-ONE-SUITE.
+           CALL WS-SUITE-NAME(WS-SUITE-IDX)
            IF RETURN-CODE = 0
-               DISPLAY "TestPerson: SUCCESS"
+               ADD 1 TO WS-PASS-COUNT
+               DISPLAY WS-SUITE-NAME(WS-SUITE-IDX) ": SUCCESS"
            ELSE
-               DISPLAY "TestPerson: FAILURE"
-           END-IF
-           STOP RUN.
+               ADD 1 TO WS-FAIL-COUNT
+               DISPLAY WS-SUITE-NAME(WS-SUITE-IDX) ": FAILURE"
+           END-IF.
+
+       0900-SHOW-SUMMARY.
+           DISPLAY "Tests complete."
+           DISPLAY WS-PASS-COUNT " suite(s) passed, "
+               WS-FAIL-COUNT " suite(s) failed.".
 
        END PROGRAM TestMain.
