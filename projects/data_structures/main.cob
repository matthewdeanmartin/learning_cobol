@@ -4,13 +4,50 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      *COPY person.
-       01 PersonIndex PIC 9(3).
-       01 NewName PIC X(20).
-       01 PersonName PIC X(20).
+           COPY "person.cpy".
+           COPY "run-control.cpy".
+           COPY "show-usage-call.cpy".
+           COPY "job-timer-call.cpy".
+       01 WS-MAX-PERSONS PIC 9(5) VALUE 3.
+       01 WS-TABLE-SIZE-TEXT PIC X(05).
+       01 WS-COMMAND-LINE-ARG PIC X(20) VALUE SPACES.
+       01 WS-HELP-REQUESTED-FLAG PIC X(01) VALUE "N".
+           88 WS-HELP-REQUESTED           VALUE "Y".
 
 
        PROCEDURE DIVISION.
+           PERFORM 0001-CHECK-FOR-HELP-REQUEST.
+           IF WS-HELP-REQUESTED
+               PERFORM 0002-SHOW-USAGE
+               STOP RUN
+           END-IF.
+
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RC-RUN-TIME FROM TIME.
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "RUNID".
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-RUN-ID
+           END-IF.
+           MOVE SPACES TO RC-ENV-WORK.
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "OPERATOR".
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-OPERATOR-ID
+           END-IF.
+           MOVE "MAINPGM1" TO RC-JOB-STEP-NAME.
+           PERFORM 0012-START-JOB-TIMER.
+
+           ACCEPT WS-TABLE-SIZE-TEXT
+               FROM ENVIRONMENT "PERSON_TABLE_SIZE".
+           IF WS-TABLE-SIZE-TEXT IS NUMERIC
+               MOVE WS-TABLE-SIZE-TEXT TO WS-MAX-PERSONS
+               IF WS-MAX-PERSONS = 0
+                   MOVE 3 TO WS-MAX-PERSONS
+               END-IF
+           END-IF.
+
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " OPERATOR " RC-OPERATOR-ID " DATE " RC-RUN-DATE
+               " TIME " RC-RUN-TIME.
            DISPLAY "Setting names for 3 persons..."
 
            MOVE 1 TO PersonIndex.
@@ -26,7 +63,8 @@
            CALL "person" USING PersonIndex NewName PersonName.
 
            DISPLAY "Retrieving names for each person..."
-           PERFORM VARYING PersonIndex FROM 1 BY 1 UNTIL PersonIndex > 3
+           PERFORM VARYING PersonIndex FROM 1 BY 1
+                   UNTIL PersonIndex > WS-MAX-PERSONS
                MOVE SPACES TO NewName
                CALL "person" USING PersonIndex NewName PersonName
                DISPLAY "person " PersonIndex " Name: " PersonName
@@ -34,8 +72,54 @@
 
 
            DISPLAY "Pretty-printing names..."
-           PERFORM VARYING PersonIndex FROM 1 BY 1 UNTIL PersonIndex > 3
+           PERFORM VARYING PersonIndex FROM 1 BY 1
+                   UNTIL PersonIndex > WS-MAX-PERSONS
                CALL "PrettyPrint" USING BY REFERENCE PersonIndex
            END-PERFORM.
+           CALL "CloseRosterReport".
+           PERFORM 0019-END-JOB-TIMER.
 
            STOP RUN.
+
+      *>----------------------------------------------------------*>
+      *> 0001-CHECK-FOR-HELP-REQUEST - a -h, -?, or HELP command-     *>
+      *> line argument asks for the usage screen instead of a run.   *>
+      *>----------------------------------------------------------*>
+       0001-CHECK-FOR-HELP-REQUEST.
+           ACCEPT WS-COMMAND-LINE-ARG FROM COMMAND-LINE
+           IF WS-COMMAND-LINE-ARG = "-h" OR "-H" OR "-?"
+                   OR "HELP" OR "help"
+               SET WS-HELP-REQUESTED TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 0002-SHOW-USAGE - describe MainProgram's demo run and its    *>
+      *> one environment-variable control instead of running it.     *>
+      *>----------------------------------------------------------*>
+       0002-SHOW-USAGE.
+           MOVE "MainProgram" TO SU-PROGRAM-NAME
+           MOVE 3 TO SU-USAGE-LINE-COUNT
+           MOVE "Demonstrates the person directory: sets three names,"
+               TO SU-USAGE-LINE(1)
+           MOVE "retrieves and pretty-prints them."
+               TO SU-USAGE-LINE(2)
+           MOVE "PERSON_TABLE_SIZE   how many demo persons to process"
+               TO SU-USAGE-LINE(3)
+           CALL "ShowUsage" USING SU-PROGRAM-NAME SU-USAGE-LINE-COUNT
+               SU-USAGE-LINES.
+
+      *>----------------------------------------------------------*>
+      *> 0012-START-JOB-TIMER - stamp a start time for MAINPGM1 in    *>
+      *> the shared RUNLOG.DAT file.                                  *>
+      *>----------------------------------------------------------*>
+       0012-START-JOB-TIMER.
+           MOVE RC-JOB-STEP-NAME TO JT-JOB-NAME
+           CALL "JobTimer" USING JT-JOB-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0019-END-JOB-TIMER - append MAINPGM1's elapsed duration to   *>
+      *> the shared RUNLOG.DAT file.                                  *>
+      *>----------------------------------------------------------*>
+       0019-END-JOB-TIMER.
+           MOVE RC-JOB-STEP-NAME TO JT-JOB-NAME
+           CALL "EndJobTimer" USING JT-JOB-NAME.
