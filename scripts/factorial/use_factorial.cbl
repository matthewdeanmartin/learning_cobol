@@ -1,11 +1,252 @@
 ///usr/bin/true; exec /C/Users/matth/Desktop/GnuCobolDocs/GC32M-BDB-x64/bin/cobc -xj -fmfcomment "$0" "$@"
+      *>----------------------------------------------------------*>
+      *> PROGRAM:  main (use_factorial)                             *>
+      *> PURPOSE:  Drive the "factorial" subprogram over a range    *>
+      *>           of values read from a control file, instead of   *>
+      *>           a single hard-coded lookup.                      *>
+      *>                                                             *>
+      *> MODIFICATION HISTORY                                       *>
+      *>   2026-08-09  Added FACTRANGE.CTL control-file support so  *>
+      *>               a whole range can be driven in one run;      *>
+      *>               falls back to the original single lookup of  *>
+      *>               5! when no control file is present. Also     *>
+      *>               fixed the CALL to pass output-factorial as   *>
+      *>               the second USING parameter instead of        *>
+      *>               RETURNING it (factorial has no RETURNING     *>
+      *>               clause, so the result was never populated),  *>
+      *>               and picks up the new overflow status.        *>
+      *>   2026-08-09  Stamped the shared run-control copybook onto *>
+      *>               each factorial result line.                 *>
+      *>   2026-08-09  An overflow is now also CALLed into the      *>
+      *>               shared LogError subprogram.                 *>
+      *>   2026-08-09  Runs factorial-result through CALL           *>
+      *>               "FormatNumber" before display, so the       *>
+      *>               18-digit result reads with thousands        *>
+      *>               commas instead of as one long digit string. *>
+      *>   2026-08-09  A -h/-?/HELP command-line argument now shows *>
+      *>               a usage screen via the shared ShowUsage      *>
+      *>               subprogram instead of driving a run.        *>
+      *>   2026-08-09  Start and end times are now stamped to the  *>
+      *>               shared RUNLOG.DAT file via the JobTimer      *>
+      *>               subprogram.                                 *>
+      *>   2026-08-09  FACTRANGE.CTL now holds a list of discrete   *>
+      *>               numbers (one per line) instead of a single   *>
+      *>               start/end pair, and each the-number/         *>
+      *>               factorial-result pair is also written to a   *>
+      *>               dated FACTRPT report file.                   *>
+      *>----------------------------------------------------------*>
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTOR-RANGE-CTL ASSIGN TO "FACTRANGE.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT FACTORIAL-REPORT ASSIGN TO WS-RPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACTOR-RANGE-CTL.
+       01  CTL-RECORD.
+           05  FR-NUMBER                   PIC 9(05).
+
+       FD  FACTORIAL-REPORT.
+       01  FACT-REPORT-LINE                PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 the-number PIC 9(5) VALUE 5.
-       01 factorial-result PIC 9(18).
+           COPY "run-control.cpy".
+           COPY "log-error-call.cpy".
+           COPY "format-number-call.cpy".
+           COPY "show-usage-call.cpy".
+           COPY "job-timer-call.cpy".
+       01  WS-COMMAND-LINE-ARG             PIC X(20) VALUE SPACES.
+       01  WS-HELP-REQUESTED-FLAG          PIC X(01) VALUE "N".
+           88  WS-HELP-REQUESTED                       VALUE "Y".
+       01  the-number                      PIC 9(5) VALUE 5.
+       01  factorial-result                PIC 9(18).
+       01  factorial-status                PIC X(01).
+           88  factorial-overflow                     VALUE "V".
+
+       01  WS-CTL-STATUS                   PIC XX.
+       01  WS-CTL-EOF-FLAG                 PIC X(01) VALUE "N".
+           88  WS-CTL-AT-EOF                           VALUE "Y".
+       01  WS-RPT-STATUS                   PIC XX.
+       01  WS-RPT-FILE-NAME                PIC X(80) VALUE SPACES.
+       01  WS-FMT-FACTORIAL-RESULT         PIC X(30).
+       01  WS-MESSAGE-LINE                 PIC X(80).
+
        PROCEDURE DIVISION.
-           CALL "factorial" USING the-number RETURNING factorial-result.
-           DISPLAY "Factorial of " the-number " is " factorial-result.
+       0000-MAINLINE.
+           PERFORM 0005-CHECK-FOR-HELP-REQUEST
+           IF WS-HELP-REQUESTED
+               PERFORM 0006-SHOW-USAGE
+           ELSE
+               PERFORM 0010-STAMP-RUN-CONTROL
+               PERFORM 0012-START-JOB-TIMER
+               PERFORM 0014-OPEN-REPORT-FILE
+               PERFORM 1000-RUN-FACTORIAL-LIST
+               PERFORM 0016-CLOSE-REPORT-FILE
+               PERFORM 0019-END-JOB-TIMER
+           END-IF
            STOP RUN.
+
+      *>----------------------------------------------------------*>
+      *> 0005-CHECK-FOR-HELP-REQUEST - a -h, -?, or HELP command-     *>
+      *> line argument asks for the usage screen instead of a run.   *>
+      *>----------------------------------------------------------*>
+       0005-CHECK-FOR-HELP-REQUEST.
+           ACCEPT WS-COMMAND-LINE-ARG FROM COMMAND-LINE
+           IF WS-COMMAND-LINE-ARG = "-h" OR "-H" OR "-?"
+                   OR "HELP" OR "help"
+               SET WS-HELP-REQUESTED TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 0006-SHOW-USAGE - describe the factorial-range control file  *>
+      *> instead of driving a run.                                    *>
+      *>----------------------------------------------------------*>
+       0006-SHOW-USAGE.
+           MOVE "use_factorial" TO SU-PROGRAM-NAME
+           MOVE 3 TO SU-USAGE-LINE-COUNT
+           MOVE "Drives the factorial subprogram over a list of"
+               TO SU-USAGE-LINE(1)
+           MOVE "PIC 9(05) numbers, one per line, named by"
+               TO SU-USAGE-LINE(2)
+           MOVE "FACTRANGE.CTL; defaults to 5! alone if absent."
+               TO SU-USAGE-LINE(3)
+           CALL "ShowUsage" USING SU-PROGRAM-NAME SU-USAGE-LINE-COUNT
+               SU-USAGE-LINES.
+
+      *>----------------------------------------------------------*>
+      *> 0010-STAMP-RUN-CONTROL - populate the shared run-control    *>
+      *> fields for this job step.                                   *>
+      *>----------------------------------------------------------*>
+       0010-STAMP-RUN-CONTROL.
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RC-RUN-TIME FROM TIME
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "RUNID"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-RUN-ID
+           END-IF
+           MOVE SPACES TO RC-ENV-WORK
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "OPERATOR"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-OPERATOR-ID
+           END-IF
+           MOVE "FACTORIL" TO RC-JOB-STEP-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0012-START-JOB-TIMER - stamp a start time for FACTORIL in   *>
+      *> the shared RUNLOG.DAT file.                                 *>
+      *>----------------------------------------------------------*>
+       0012-START-JOB-TIMER.
+           MOVE RC-JOB-STEP-NAME TO JT-JOB-NAME
+           CALL "JobTimer" USING JT-JOB-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0019-END-JOB-TIMER - append FACTORIL's elapsed duration to  *>
+      *> the shared RUNLOG.DAT file.                                 *>
+      *>----------------------------------------------------------*>
+       0019-END-JOB-TIMER.
+           MOVE RC-JOB-STEP-NAME TO JT-JOB-NAME
+           CALL "EndJobTimer" USING JT-JOB-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0014-OPEN-REPORT-FILE - build FACTRPT.<yyyymmdd> and open  *>
+      *> it fresh for this run, the same dated-report convention    *>
+      *> RECONCIL.<yyyymmdd> and LISTRPT.<yyyymmdd> use elsewhere.   *>
+      *>----------------------------------------------------------*>
+       0014-OPEN-REPORT-FILE.
+           STRING "FACTRPT." DELIMITED BY SIZE
+               RC-RUN-DATE DELIMITED BY SIZE
+               INTO WS-RPT-FILE-NAME
+           OPEN OUTPUT FACTORIAL-REPORT.
+
+      *>----------------------------------------------------------*>
+      *> 0016-CLOSE-REPORT-FILE - close the dated factorial report.  *>
+      *>----------------------------------------------------------*>
+       0016-CLOSE-REPORT-FILE.
+           CLOSE FACTORIAL-REPORT.
+
+      *>----------------------------------------------------------*>
+      *> 1000-RUN-FACTORIAL-LIST - drive 2000-SHOW-ONE-FACTORIAL    *>
+      *> once per number named by FACTRANGE.CTL (one PIC 9(05)      *>
+      *> value per line); if the control file does not exist, keep  *>
+      *> the original one-number default of 5!.                     *>
+      *>----------------------------------------------------------*>
+       1000-RUN-FACTORIAL-LIST.
+           OPEN INPUT FACTOR-RANGE-CTL
+           IF WS-CTL-STATUS = "00"
+               PERFORM 1010-READ-AND-SHOW-ONE-NUMBER
+                   UNTIL WS-CTL-AT-EOF
+               CLOSE FACTOR-RANGE-CTL
+           ELSE
+               MOVE 5 TO the-number
+               PERFORM 2000-SHOW-ONE-FACTORIAL
+           END-IF.
+
+       1010-READ-AND-SHOW-ONE-NUMBER.
+           READ FACTOR-RANGE-CTL
+               AT END
+                   SET WS-CTL-AT-EOF TO TRUE
+               NOT AT END
+                   MOVE FR-NUMBER TO the-number
+                   PERFORM 2000-SHOW-ONE-FACTORIAL
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 2000-SHOW-ONE-FACTORIAL - call factorial for the-number    *>
+      *> and display the result, or an overflow message.            *>
+      *>----------------------------------------------------------*>
+       2000-SHOW-ONE-FACTORIAL.
+           CALL "factorial" USING BY REFERENCE the-number,
+               factorial-result, factorial-status
+           IF factorial-overflow
+               DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                   " Factorial of " the-number " overflowed"
+               MOVE "FACTORIL" TO LE-PROGRAM-NAME
+               MOVE "2000-SHOW-ONE-FACTOR" TO LE-PARAGRAPH-NAME
+               MOVE SPACES TO LE-MESSAGE-TEXT
+               STRING "Factorial of " DELIMITED BY SIZE
+                   the-number DELIMITED BY SIZE
+                   " overflowed" DELIMITED BY SIZE
+                   INTO LE-MESSAGE-TEXT
+               SET LE-SEVERITY-WARNING TO TRUE
+               CALL "LogError" USING LE-PROGRAM-NAME
+                   LE-PARAGRAPH-NAME LE-MESSAGE-TEXT LE-SEVERITY-CODE
+           ELSE
+               MOVE factorial-result TO FN-AMOUNT
+               MOVE 0 TO FN-DECIMAL-PLACES
+               MOVE SPACES TO FN-CURRENCY-CODE
+               CALL "FormatNumber" USING FN-AMOUNT FN-DECIMAL-PLACES
+                   FN-CURRENCY-CODE FN-FORMATTED-AMOUNT
+               MOVE FN-FORMATTED-AMOUNT TO WS-FMT-FACTORIAL-RESULT
+               MOVE SPACES TO WS-MESSAGE-LINE
+               STRING "RUN " DELIMITED BY SIZE
+                   RC-RUN-ID DELIMITED BY SPACE
+                   " STEP " DELIMITED BY SIZE
+                   RC-JOB-STEP-NAME DELIMITED BY SPACE
+                   " Factorial of " DELIMITED BY SIZE
+                   the-number DELIMITED BY SIZE
+                   " is " DELIMITED BY SIZE
+                   WS-FMT-FACTORIAL-RESULT DELIMITED BY SPACE
+                   INTO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+               PERFORM 2010-WRITE-REPORT-LINE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2010-WRITE-REPORT-LINE - append the the-number/             *>
+      *> factorial-result pair to the dated FACTRPT report.          *>
+      *>----------------------------------------------------------*>
+       2010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FACT-REPORT-LINE
+           STRING the-number DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-FMT-FACTORIAL-RESULT DELIMITED BY SPACE
+               INTO FACT-REPORT-LINE
+           WRITE FACT-REPORT-LINE.
