@@ -0,0 +1,99 @@
+///usr/bin/true; exec /C/Users/matth/Desktop/GnuCobolDocs/GC32M-BDB-x64/bin/cobc -xj -fmfcomment "$0" "$@"
+      *> --- TestFactorial ---
+      *> Regression check for factorial (scripts/factorial/
+      *> factorial.cob). CALLs the subprogram directly, the same
+      *> way TestPerson CALLs "person", and asserts known
+      *> input/output pairs including the PIC 9(18) overflow
+      *> boundary.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TestFactorial.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TheNumber PIC 9(5).
+       01 TheFactorial PIC 9(18).
+       01 TheStatus PIC X(01).
+           88 TheStatusIsOk VALUE "O".
+           88 TheStatusIsOverflow VALUE "V".
+       01 WS-DISPLAY-FACTORIAL PIC Z(17)9.
+
+      *> --- assertion helpers ---
+       01 WS-ASSERT-EXPECTED PIC X(40) VALUE SPACES.
+       01 WS-ASSERT-ACTUAL PIC X(40) VALUE SPACES.
+       01 WS-ASSERT-LABEL PIC X(60) VALUE SPACES.
+       01 WS-ASSERT-FAIL-COUNT PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE 0 TO TheNumber
+           CALL "factorial" USING TheNumber TheFactorial TheStatus
+           MOVE TheFactorial TO WS-DISPLAY-FACTORIAL
+           MOVE WS-DISPLAY-FACTORIAL TO WS-ASSERT-ACTUAL
+           MOVE 1 TO WS-DISPLAY-FACTORIAL
+           MOVE WS-DISPLAY-FACTORIAL TO WS-ASSERT-EXPECTED
+           MOVE "0! is 1" TO WS-ASSERT-LABEL
+           PERFORM 9000-ASSERT-EQUAL
+
+           MOVE 1 TO TheNumber
+           CALL "factorial" USING TheNumber TheFactorial TheStatus
+           MOVE TheFactorial TO WS-DISPLAY-FACTORIAL
+           MOVE WS-DISPLAY-FACTORIAL TO WS-ASSERT-ACTUAL
+           MOVE 1 TO WS-DISPLAY-FACTORIAL
+           MOVE WS-DISPLAY-FACTORIAL TO WS-ASSERT-EXPECTED
+           MOVE "1! is 1" TO WS-ASSERT-LABEL
+           PERFORM 9000-ASSERT-EQUAL
+
+           MOVE 5 TO TheNumber
+           CALL "factorial" USING TheNumber TheFactorial TheStatus
+           MOVE TheFactorial TO WS-DISPLAY-FACTORIAL
+           MOVE WS-DISPLAY-FACTORIAL TO WS-ASSERT-ACTUAL
+           MOVE 120 TO WS-DISPLAY-FACTORIAL
+           MOVE WS-DISPLAY-FACTORIAL TO WS-ASSERT-EXPECTED
+           MOVE "5! is 120" TO WS-ASSERT-LABEL
+           PERFORM 9000-ASSERT-EQUAL
+
+           MOVE 19 TO TheNumber
+           CALL "factorial" USING TheNumber TheFactorial TheStatus
+           MOVE TheStatus TO WS-ASSERT-ACTUAL
+           MOVE "O" TO WS-ASSERT-EXPECTED
+           MOVE "19! fits and reports status ok" TO WS-ASSERT-LABEL
+           PERFORM 9000-ASSERT-EQUAL
+
+           MOVE 20 TO TheNumber
+           CALL "factorial" USING TheNumber TheFactorial TheStatus
+           MOVE TheStatus TO WS-ASSERT-ACTUAL
+           MOVE "V" TO WS-ASSERT-EXPECTED
+           MOVE "20! overflows PIC 9(18) and reports status overflow"
+               TO WS-ASSERT-LABEL
+           PERFORM 9000-ASSERT-EQUAL
+
+           IF WS-ASSERT-FAIL-COUNT = 0
+               DISPLAY "TestFactorial: SUCCESS"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "TestFactorial: FAILURE"
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 9000-ASSERT-EQUAL - compare WS-ASSERT-ACTUAL against        *>
+      *> WS-ASSERT-EXPECTED and record PASS/FAIL under                *>
+      *> WS-ASSERT-LABEL. Callers set the three fields, then         *>
+      *> PERFORM this paragraph.                                      *>
+      *>----------------------------------------------------------*>
+       9000-ASSERT-EQUAL.
+           IF WS-ASSERT-ACTUAL = WS-ASSERT-EXPECTED
+               PERFORM 9010-RECORD-ASSERT-PASS
+           ELSE
+               PERFORM 9020-RECORD-ASSERT-FAIL
+           END-IF.
+
+       9010-RECORD-ASSERT-PASS.
+           DISPLAY "TEST PASSED: " WS-ASSERT-LABEL.
+
+       9020-RECORD-ASSERT-FAIL.
+           ADD 1 TO WS-ASSERT-FAIL-COUNT
+           DISPLAY "TEST FAILED: " WS-ASSERT-LABEL
+           DISPLAY "  expected [" WS-ASSERT-EXPECTED "] got ["
+               WS-ASSERT-ACTUAL "]".
