@@ -1,14 +1,266 @@
 ///usr/bin/true; exec /C/Users/matth/Desktop/GnuCobolDocs/GC32M-BDB-x64/bin/cobc -xjc -fmfcomment "$0" "$@"
+      *>----------------------------------------------------------*>
+      *> PROGRAM:  factorial                                       *>
+      *> PURPOSE:  Compute N! for a caller-supplied input-number.   *>
+      *>                                                             *>
+      *> MODIFICATION HISTORY                                       *>
+      *>   2026-08-09  Added a FACTORIAL-CACHE file and an in-      *>
+      *>               memory cache table, loaded on first use, so  *>
+      *>               the common small values (0 through           *>
+      *>               WS-MAX-CACHED) do not re-run the multiply     *>
+      *>               loop on every call.                           *>
+      *>   2026-08-09  Added an overflow guard around the multiply   *>
+      *>               loop and an optional factorial-status result  *>
+      *>               (output-factorial previously wrapped          *>
+      *>               silently once a value stopped fitting).       *>
+      *>   2026-08-09  Added Permutations and Combinations entry     *>
+      *>               points alongside the main factorial entry.    *>
+      *>   2026-08-09  WS-MAX-CACHED can now be raised or lowered by  *>
+      *>               a FACTORIAL_MAX_CACHED environment variable,   *>
+      *>               clamped to the OCCURS 20 TIMES table size.     *>
+      *>----------------------------------------------------------*>
        IDENTIFICATION DIVISION.
        PROGRAM-ID. factorial.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTORIAL-CACHE ASSIGN TO "FACTCACH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CACHE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACTORIAL-CACHE.
+       01  FACT-CACHE-RECORD.
+           05  FC-N                        PIC 9(02).
+           05  FILLER                      PIC X(01).
+           05  FC-FACTORIAL                PIC 9(18).
+
        WORKING-STORAGE SECTION.
-       01 result PIC 9(18) VALUE 1.
+       01  result                          PIC 9(18) VALUE 1.
+
+       01  WS-CACHE-STATUS                 PIC XX.
+       01  WS-CACHE-LOADED-FLAG            PIC X(01) VALUE "N".
+           88  WS-CACHE-IS-LOADED                     VALUE "Y".
+       01  WS-MAX-CACHED                   PIC 9(02) VALUE 19.
+       01  WS-CACHE-MAX-TEXT               PIC X(02).
+       01  WS-LOOP-N                       PIC 9(02).
+       01  WS-CACHE-TABLE.
+           05  WS-CACHE-ENTRY OCCURS 20 TIMES
+                                  INDEXED BY WS-CACHE-IDX.
+               10  CT-FACTORIAL             PIC 9(18).
+
+       01  WS-OVERFLOW-FLAG                PIC X(01) VALUE "N".
+           88  WS-OVERFLOW-OCCURRED                   VALUE "Y".
+       01  WS-FACT-ARG                     PIC 9(05).
+       01  WS-FACT-RESULT                  PIC 9(18).
+
+       01  WS-N-FACTORIAL                  PIC 9(18).
+       01  WS-NR-FACTORIAL                 PIC 9(18).
+       01  WS-R-FACTORIAL                  PIC 9(18).
+       01  WS-PERM-OVERFLOW-FLAG           PIC X(01) VALUE "N".
+           88  WS-PERM-OVERFLOW-OCCURRED              VALUE "Y".
+
        LINKAGE SECTION.
-       01 input-number PIC 9(5).
-       01 output-factorial PIC 9(18).
-       PROCEDURE DIVISION USING input-number output-factorial.
-           PERFORM VARYING result FROM 1 BY 1 UNTIL result > input-number
-               MULTIPLY result BY output-factorial
-           END-PERFORM.
-           EXIT PROGRAM.
\ No newline at end of file
+       01  input-number                    PIC 9(5).
+       01  output-factorial                PIC 9(18).
+       01  factorial-status                PIC X(01).
+           88  factorial-ok                           VALUE "O".
+           88  factorial-overflow                     VALUE "V".
+
+       01  PC-N                            PIC 9(5).
+       01  PC-R                            PIC 9(5).
+       01  PC-RESULT                       PIC 9(18).
+       01  PC-STATUS                       PIC X(01).
+           88  PC-OK                                  VALUE "O".
+           88  PC-INVALID                             VALUE "I".
+           88  PC-OVERFLOW                            VALUE "V".
+
+       PROCEDURE DIVISION USING input-number output-factorial
+               BY REFERENCE OPTIONAL factorial-status.
+       0000-MAINLINE.
+           IF ADDRESS OF factorial-status NOT = NULL
+               SET factorial-ok TO TRUE
+           END-IF
+
+           MOVE input-number TO WS-FACT-ARG
+           PERFORM 3000-FACTORIAL-OF
+           MOVE WS-FACT-RESULT TO output-factorial
+
+           IF WS-OVERFLOW-OCCURRED
+               AND ADDRESS OF factorial-status NOT = NULL
+               SET factorial-overflow TO TRUE
+           END-IF
+
+           EXIT PROGRAM.
+
+       ENTRY "Permutations" USING BY REFERENCE PC-N, PC-R, PC-RESULT,
+               PC-STATUS.
+           PERFORM 4000-COMPUTE-PERMUTATIONS
+           EXIT PROGRAM.
+
+       ENTRY "Combinations" USING BY REFERENCE PC-N, PC-R, PC-RESULT,
+               PC-STATUS.
+           PERFORM 4000-COMPUTE-PERMUTATIONS
+           PERFORM 4010-DIVIDE-BY-R-FACTORIAL
+           EXIT PROGRAM.
+
+      *>----------------------------------------------------------*>
+      *> 0900-SET-CACHE-CEILING - FACTORIAL_MAX_CACHED, if present   *>
+      *> and numeric, overrides the default cache ceiling of 19,     *>
+      *> the same way FACTRANGE.CTL overrides use_factorial's        *>
+      *> range. Clamped to 19, the highest value the OCCURS 20       *>
+      *> TIMES table and PIC 9(18) result can hold.                  *>
+      *>----------------------------------------------------------*>
+       0900-SET-CACHE-CEILING.
+           ACCEPT WS-CACHE-MAX-TEXT FROM ENVIRONMENT
+               "FACTORIAL_MAX_CACHED"
+           IF WS-CACHE-MAX-TEXT IS NUMERIC
+               MOVE WS-CACHE-MAX-TEXT TO WS-MAX-CACHED
+               IF WS-MAX-CACHED > 19
+                   MOVE 19 TO WS-MAX-CACHED
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 1000-LOAD-CACHE-TABLE - read FACTORIAL-CACHE into the      *>
+      *> in-memory table; if the file does not exist yet, build it  *>
+      *> (and write it out) by running the multiply loop for every  *>
+      *> value from zero through WS-MAX-CACHED.                     *>
+      *>----------------------------------------------------------*>
+       1000-LOAD-CACHE-TABLE.
+           PERFORM 0900-SET-CACHE-CEILING
+           OPEN INPUT FACTORIAL-CACHE
+           IF WS-CACHE-STATUS = "00"
+               PERFORM 1010-READ-ONE-CACHE-RECORD
+                   VARYING WS-LOOP-N FROM 0 BY 1
+                   UNTIL WS-LOOP-N > WS-MAX-CACHED
+               CLOSE FACTORIAL-CACHE
+           ELSE
+               PERFORM 1020-BUILD-CACHE-FILE
+           END-IF
+           SET WS-CACHE-IS-LOADED TO TRUE.
+
+       1010-READ-ONE-CACHE-RECORD.
+           READ FACTORIAL-CACHE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FC-FACTORIAL TO CT-FACTORIAL(FC-N + 1)
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 1020-BUILD-CACHE-FILE - no cache file on disk yet: compute *>
+      *> 0! through WS-MAX-CACHED! directly and write each entry    *>
+      *> out as it is computed.                                     *>
+      *>----------------------------------------------------------*>
+       1020-BUILD-CACHE-FILE.
+           MOVE 1 TO result
+           OPEN OUTPUT FACTORIAL-CACHE
+           PERFORM 1030-BUILD-ONE-CACHE-ENTRY
+               VARYING WS-LOOP-N FROM 0 BY 1
+               UNTIL WS-LOOP-N > WS-MAX-CACHED
+           CLOSE FACTORIAL-CACHE.
+
+       1030-BUILD-ONE-CACHE-ENTRY.
+           IF WS-LOOP-N > 1
+               MULTIPLY WS-LOOP-N BY result
+           END-IF
+           MOVE WS-LOOP-N TO FC-N
+           MOVE result TO FC-FACTORIAL
+           WRITE FACT-CACHE-RECORD
+           MOVE result TO CT-FACTORIAL(WS-LOOP-N + 1).
+
+      *>----------------------------------------------------------*>
+      *> 2000-COMPUTE-BY-MULTIPLY - values above the cache range    *>
+      *> still run a multiply loop, now with an overflow guard so   *>
+      *> WS-FACT-RESULT does not silently wrap once it no longer    *>
+      *> fits in PIC 9(18).                                         *>
+      *>----------------------------------------------------------*>
+       2000-COMPUTE-BY-MULTIPLY.
+           MOVE 1 TO WS-FACT-RESULT
+           PERFORM 2010-MULTIPLY-ONE-TERM
+               VARYING result FROM 2 BY 1
+               UNTIL result > WS-FACT-ARG
+                   OR WS-OVERFLOW-OCCURRED
+           IF WS-OVERFLOW-OCCURRED
+               MOVE 0 TO WS-FACT-RESULT
+           END-IF.
+
+       2010-MULTIPLY-ONE-TERM.
+           MULTIPLY result BY WS-FACT-RESULT
+               ON SIZE ERROR
+                   SET WS-OVERFLOW-OCCURRED TO TRUE
+           END-MULTIPLY.
+
+      *>----------------------------------------------------------*>
+      *> 3000-FACTORIAL-OF - common factorial logic shared by the   *>
+      *> main entry and the Permutations/Combinations entries:      *>
+      *> look the value up in the cache table when it is small      *>
+      *> enough, otherwise fall back to the multiply loop.          *>
+      *> Takes WS-FACT-ARG, returns WS-FACT-RESULT.                 *>
+      *>----------------------------------------------------------*>
+       3000-FACTORIAL-OF.
+           MOVE "N" TO WS-OVERFLOW-FLAG
+           IF NOT WS-CACHE-IS-LOADED
+               PERFORM 1000-LOAD-CACHE-TABLE
+           END-IF
+           IF WS-FACT-ARG <= WS-MAX-CACHED
+               MOVE CT-FACTORIAL(WS-FACT-ARG + 1) TO WS-FACT-RESULT
+           ELSE
+               PERFORM 2000-COMPUTE-BY-MULTIPLY
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 4000-COMPUTE-PERMUTATIONS - nPr = n! / (n-r)! ; used       *>
+      *> directly by Permutations and as the first half of          *>
+      *> Combinations.                                               *>
+      *>----------------------------------------------------------*>
+       4000-COMPUTE-PERMUTATIONS.
+           IF PC-R > PC-N
+               MOVE 0 TO PC-RESULT
+               SET PC-INVALID TO TRUE
+           ELSE
+               MOVE "N" TO WS-PERM-OVERFLOW-FLAG
+               MOVE PC-N TO WS-FACT-ARG
+               PERFORM 3000-FACTORIAL-OF
+               MOVE WS-FACT-RESULT TO WS-N-FACTORIAL
+               IF WS-OVERFLOW-OCCURRED
+                   SET WS-PERM-OVERFLOW-OCCURRED TO TRUE
+               END-IF
+
+               COMPUTE WS-FACT-ARG = PC-N - PC-R
+               PERFORM 3000-FACTORIAL-OF
+               MOVE WS-FACT-RESULT TO WS-NR-FACTORIAL
+               IF WS-OVERFLOW-OCCURRED
+                   SET WS-PERM-OVERFLOW-OCCURRED TO TRUE
+               END-IF
+
+               IF WS-PERM-OVERFLOW-OCCURRED
+                   MOVE 0 TO PC-RESULT
+                   SET PC-OVERFLOW TO TRUE
+               ELSE
+                   DIVIDE WS-N-FACTORIAL BY WS-NR-FACTORIAL
+                       GIVING PC-RESULT
+                   SET PC-OK TO TRUE
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 4010-DIVIDE-BY-R-FACTORIAL - finishes nCr = nPr / r! once  *>
+      *> 4000-COMPUTE-PERMUTATIONS has already set PC-RESULT to     *>
+      *> nPr.                                                       *>
+      *>----------------------------------------------------------*>
+       4010-DIVIDE-BY-R-FACTORIAL.
+           IF PC-R NOT > PC-N AND PC-OK
+               MOVE PC-R TO WS-FACT-ARG
+               PERFORM 3000-FACTORIAL-OF
+               MOVE WS-FACT-RESULT TO WS-R-FACTORIAL
+               IF WS-OVERFLOW-OCCURRED
+                   MOVE 0 TO PC-RESULT
+                   SET PC-OVERFLOW TO TRUE
+               ELSE
+                   DIVIDE PC-RESULT BY WS-R-FACTORIAL GIVING PC-RESULT
+               END-IF
+           END-IF.
