@@ -1,10 +1,112 @@
 ///usr/bin/true; exec ~/.cobols/gnucobol-3.2/cobc -xj -fmfcomment "$0" "$@"
-       *> Sample GnuCOBOL program
-       identification division.
-       program-id. hellonew.
-       procedure division.
-       display
-          "Hello, new world!"
-       end-display
-       goback.
-       
\ No newline at end of file
+      *>----------------------------------------------------------*>
+      *> PROGRAM:  hellonew                                        *>
+      *> PURPOSE:  Morning smoke-test job - confirms the COBOL      *>
+      *>           runtime is healthy and prints an operator-        *>
+      *>           configurable banner and the run date/time.        *>
+      *>                                                             *>
+      *> MODIFICATION HISTORY                                       *>
+      *>   2026-08-09  Replaced the fixed "Hello, new world!"         *>
+      *>               DISPLAY with a greeting and name read from     *>
+      *>               a small control file, plus the run date and    *>
+      *>               time, so this job can double as the shop's     *>
+      *>               daily smoke test. A missing control file       *>
+      *>               falls back to the original greeting.           *>
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hellonew.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETING-PARMS ASSIGN TO WS-PARM-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GREETING-PARMS.
+       01  GREETING-PARM-RECORD.
+           05  GP-GREETING                PIC X(40).
+           05  GP-NAME                    PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-FILE-NAME              PIC X(40)
+               VALUE "HELOPARM.DAT".
+       01  WS-PARM-STATUS                 PIC XX.
+       01  WS-GREETING-TEXT               PIC X(40)
+               VALUE "Hello".
+       01  WS-GREETING-NAME               PIC X(30)
+               VALUE "new world".
+       01  WS-RUN-DATE                    PIC 9(08).
+       01  WS-RUN-TIME                    PIC 9(08).
+       01  WS-BANNER-LINE                 PIC X(80).
+       01  WS-TRIM-FIELD                  PIC X(40).
+       01  WS-TRIM-LEN                    PIC 9(02).
+       01  WS-BANNER-POINTER              PIC 9(03).
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-LOAD-GREETING-PARMS
+           PERFORM 2000-SHOW-GREETING
+           GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 1000-LOAD-GREETING-PARMS - read the operator's greeting     *>
+      *> and name from the control file if one is present; keep the   *>
+      *> original "Hello, new world!" text otherwise.                 *>
+      *>----------------------------------------------------------*>
+       1000-LOAD-GREETING-PARMS.
+           OPEN INPUT GREETING-PARMS
+           IF WS-PARM-STATUS = "00"
+               READ GREETING-PARMS INTO GREETING-PARM-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GP-GREETING TO WS-GREETING-TEXT
+                       MOVE GP-NAME TO WS-GREETING-NAME
+               END-READ
+               CLOSE GREETING-PARMS
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2000-SHOW-GREETING - print the banner with the run date     *>
+      *> and time so operations can see the job actually ran today.   *>
+      *>----------------------------------------------------------*>
+       2000-SHOW-GREETING.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE SPACES TO WS-BANNER-LINE
+           MOVE 1 TO WS-BANNER-POINTER
+           MOVE SPACES TO WS-TRIM-FIELD
+           MOVE WS-GREETING-TEXT TO WS-TRIM-FIELD
+           PERFORM 2010-COMPUTE-TRIM-LEN
+           STRING WS-TRIM-FIELD(1:WS-TRIM-LEN) DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
+               INTO WS-BANNER-LINE
+               WITH POINTER WS-BANNER-POINTER
+           MOVE SPACES TO WS-TRIM-FIELD
+           MOVE WS-GREETING-NAME TO WS-TRIM-FIELD
+           PERFORM 2010-COMPUTE-TRIM-LEN
+           STRING WS-TRIM-FIELD(1:WS-TRIM-LEN) DELIMITED BY SIZE
+               "!" DELIMITED BY SIZE
+               INTO WS-BANNER-LINE
+               WITH POINTER WS-BANNER-POINTER
+           DISPLAY WS-BANNER-LINE
+           DISPLAY "Run date: " WS-RUN-DATE "  Run time: " WS-RUN-TIME.
+
+      *>----------------------------------------------------------*>
+      *> 2010-COMPUTE-TRIM-LEN - back WS-TRIM-LEN up from the full    *>
+      *> width of WS-TRIM-FIELD over any trailing spaces, leaving     *>
+      *> embedded spaces (e.g. "new world") untouched.                *>
+      *>----------------------------------------------------------*>
+       2010-COMPUTE-TRIM-LEN.
+           MOVE 40 TO WS-TRIM-LEN
+           PERFORM 2020-BACK-UP-ONE-POSITION
+               UNTIL WS-TRIM-LEN = 0
+                  OR WS-TRIM-FIELD(WS-TRIM-LEN:1) NOT = SPACE
+           IF WS-TRIM-LEN = 0
+               MOVE 1 TO WS-TRIM-LEN
+           END-IF.
+
+       2020-BACK-UP-ONE-POSITION.
+           SUBTRACT 1 FROM WS-TRIM-LEN.
