@@ -0,0 +1,320 @@
+      *>----------------------------------------------------------*>
+      *> PROGRAM:  FieldCatalog                                      *>
+      *> PURPOSE:  Read a list of copybook filenames (one per line,  *>
+      *>           relative to the current working directory) and    *>
+      *>           produce a catalog report - source copybook, level, *>
+      *>           field name, and PIC clause - for every elementary  *>
+      *>           item found, so the ops team can look up what a     *>
+      *>           field looks like without opening every .cpy file   *>
+      *>           by hand. The list file defaults to DDCOPYLS.TXT,   *>
+      *>           overridable with DDCOPYLS_LIST, the same way other *>
+      *>           control inputs in this shop are overridden by an   *>
+      *>           environment variable.                              *>
+      *>                                                              *>
+      *> MODIFICATION HISTORY                                         *>
+      *>   2026-08-09  Initial version.                               *>
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FieldCatalog.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COPYBOOK-LIST ASSIGN TO WS-LIST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-STATUS.
+           SELECT ONE-COPYBOOK ASSIGN TO WS-COPYBOOK-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COPYBOOK-STATUS.
+           SELECT CATALOG-REPORT ASSIGN TO WS-CATALOG-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COPYBOOK-LIST.
+       01  CL-LINE                      PIC X(80).
+
+       FD  ONE-COPYBOOK.
+       01  CB-LINE                      PIC X(80).
+
+       FD  CATALOG-REPORT.
+       01  CR-LINE                      PIC X(110).
+
+       WORKING-STORAGE SECTION.
+           COPY "run-control.cpy".
+           COPY "log-error-call.cpy".
+       01  WS-LIST-FILE-NAME            PIC X(80) VALUE SPACES.
+       01  WS-LIST-STATUS               PIC X(02).
+           88  WS-LIST-OK                          VALUE "00".
+       01  WS-LIST-EOF                  PIC X(01) VALUE "N".
+           88  WS-LIST-AT-EOF                       VALUE "Y".
+
+       01  WS-COPYBOOK-NAME             PIC X(80) VALUE SPACES.
+       01  WS-COPYBOOK-STATUS           PIC X(02).
+           88  WS-COPYBOOK-OK                       VALUE "00".
+       01  WS-COPYBOOK-EOF              PIC X(01) VALUE "N".
+           88  WS-COPYBOOK-AT-EOF                   VALUE "Y".
+
+       01  WS-CATALOG-FILE-NAME         PIC X(20).
+       01  WS-RUN-DATE                  PIC 9(08).
+       01  WS-FIELD-COUNT               PIC 9(05) VALUE 0.
+
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN OCCURS 7 TIMES  PIC X(30).
+       01  WS-TOKEN-UC                  PIC X(30).
+       01  WS-TOKEN-IDX                 PIC 9(02) COMP VALUE 0.
+       01  WS-PIC-TOKEN-IDX             PIC 9(02) COMP VALUE 0.
+       01  WS-LEVEL-NUMBER              PIC X(02) VALUE SPACES.
+       01  WS-FIELD-NAME                PIC X(24) VALUE SPACES.
+       01  WS-PIC-CLAUSE                PIC X(18) VALUE SPACES.
+       01  WS-PIC-FOUND-FLAG            PIC X(01) VALUE "N".
+           88  WS-PIC-FOUND                         VALUE "Y".
+
+       01  WS-CATALOG-HEADING-1.
+           05  FILLER                   PIC X(18) VALUE
+               "FIELD CATALOG - ".
+           05  WS-CH-RUN-DATE           PIC 9(08).
+       01  WS-CATALOG-HEADING-2.
+           05  FILLER                   PIC X(62) VALUE
+               "SOURCE COPYBOOK".
+           05  FILLER                   PIC X(06) VALUE
+               "LEVEL ".
+           05  FILLER                   PIC X(24) VALUE
+               "FIELD NAME".
+           05  FILLER                   PIC X(18) VALUE
+               "PIC CLAUSE".
+       01  WS-CATALOG-DETAIL.
+           05  WS-CD-SOURCE             PIC X(62).
+           05  WS-CD-LEVEL              PIC X(06).
+           05  WS-CD-FIELD-NAME         PIC X(24).
+           05  WS-CD-PIC-CLAUSE         PIC X(18).
+       01  WS-CATALOG-FOOTING.
+           05  FILLER                   PIC X(25) VALUE
+               "TOTAL FIELDS CATALOGED: ".
+           05  WS-CF-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0010-STAMP-RUN-CONTROL
+           PERFORM 1000-OPEN-CATALOG-REPORT
+           PERFORM 2000-OPEN-LIST-FILE
+           IF WS-LIST-OK
+               PERFORM 2010-READ-ONE-LIST-LINE
+                   UNTIL WS-LIST-AT-EOF
+               CLOSE COPYBOOK-LIST
+           END-IF
+           PERFORM 8000-SHOW-TOTALS
+           CLOSE CATALOG-REPORT
+           STOP RUN.
+
+      *>----------------------------------------------------------*>
+      *> 0010-STAMP-RUN-CONTROL - populate the shared run-control     *>
+      *> fields for this job step.                                    *>
+      *>----------------------------------------------------------*>
+       0010-STAMP-RUN-CONTROL.
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RC-RUN-TIME FROM TIME
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "RUNID"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-RUN-ID
+           END-IF
+           MOVE SPACES TO RC-ENV-WORK
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "OPERATOR"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-OPERATOR-ID
+           END-IF
+           MOVE "FLDCATLG" TO RC-JOB-STEP-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 1000-OPEN-CATALOG-REPORT - build FLDCAT.<yyyymmdd> and       *>
+      *> write its heading lines.                                     *>
+      *>----------------------------------------------------------*>
+       1000-OPEN-CATALOG-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "FLDCAT." DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-CATALOG-FILE-NAME
+           OPEN OUTPUT CATALOG-REPORT
+           MOVE WS-RUN-DATE TO WS-CH-RUN-DATE
+           MOVE WS-CATALOG-HEADING-1 TO CR-LINE
+           PERFORM 1010-EMIT-CATALOG-LINE
+           MOVE WS-CATALOG-HEADING-2 TO CR-LINE
+           PERFORM 1010-EMIT-CATALOG-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 1010-EMIT-CATALOG-LINE - DISPLAY and WRITE one report line.  *>
+      *>----------------------------------------------------------*>
+       1010-EMIT-CATALOG-LINE.
+           DISPLAY CR-LINE
+           WRITE CR-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 2000-OPEN-LIST-FILE - open the control list of copybook      *>
+      *> filenames, defaulting to DDCOPYLS.TXT.                       *>
+      *>----------------------------------------------------------*>
+       2000-OPEN-LIST-FILE.
+           ACCEPT WS-LIST-FILE-NAME FROM ENVIRONMENT "DDCOPYLS_LIST"
+           IF WS-LIST-FILE-NAME = SPACES
+               MOVE "DDCOPYLS.TXT" TO WS-LIST-FILE-NAME
+           END-IF
+           OPEN INPUT COPYBOOK-LIST
+           IF NOT WS-LIST-OK
+               DISPLAY "FieldCatalog: unable to open "
+                   WS-LIST-FILE-NAME " status " WS-LIST-STATUS
+               PERFORM 2001-LOG-LIST-OPEN-FAILURE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2001-LOG-LIST-OPEN-FAILURE - record a missing control list   *>
+      *> in the shared error log.                                     *>
+      *>----------------------------------------------------------*>
+       2001-LOG-LIST-OPEN-FAILURE.
+           MOVE SPACES TO LE-MESSAGE-TEXT
+           MOVE "unable to open copybook list control file"
+               TO LE-MESSAGE-TEXT
+           MOVE "FLDCATLG" TO LE-PROGRAM-NAME
+           MOVE "2000-OPEN-LIST-FILE" TO LE-PARAGRAPH-NAME
+           SET LE-SEVERITY-WARNING TO TRUE
+           CALL "LogError" USING LE-PROGRAM-NAME LE-PARAGRAPH-NAME
+               LE-MESSAGE-TEXT LE-SEVERITY-CODE.
+
+      *>----------------------------------------------------------*>
+      *> 2010-READ-ONE-LIST-LINE - read the next copybook filename    *>
+      *> from the control list, skipping blank lines and comment      *>
+      *> lines that begin with an asterisk.                           *>
+      *>----------------------------------------------------------*>
+       2010-READ-ONE-LIST-LINE.
+           READ COPYBOOK-LIST
+               AT END
+                   SET WS-LIST-AT-EOF TO TRUE
+               NOT AT END
+                   IF CL-LINE = SPACES OR CL-LINE(1:1) = "*"
+                       CONTINUE
+                   ELSE
+                       MOVE SPACES TO WS-COPYBOOK-NAME
+                       MOVE CL-LINE TO WS-COPYBOOK-NAME
+                       PERFORM 3000-CATALOG-ONE-COPYBOOK
+                   END-IF
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 3000-CATALOG-ONE-COPYBOOK - open one copybook named on the   *>
+      *> control list and catalog every field it defines.             *>
+      *>----------------------------------------------------------*>
+       3000-CATALOG-ONE-COPYBOOK.
+           OPEN INPUT ONE-COPYBOOK
+           IF NOT WS-COPYBOOK-OK
+               DISPLAY "FieldCatalog: unable to open "
+                   WS-COPYBOOK-NAME " status " WS-COPYBOOK-STATUS
+               PERFORM 3001-LOG-COPYBOOK-OPEN-FAILURE
+           ELSE
+               MOVE "N" TO WS-COPYBOOK-EOF
+               PERFORM 3010-READ-ONE-COPYBOOK-LINE
+                   UNTIL WS-COPYBOOK-AT-EOF
+               CLOSE ONE-COPYBOOK
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 3001-LOG-COPYBOOK-OPEN-FAILURE - record a missing or         *>
+      *> misnamed copybook in the shared error log.                   *>
+      *>----------------------------------------------------------*>
+       3001-LOG-COPYBOOK-OPEN-FAILURE.
+           MOVE SPACES TO LE-MESSAGE-TEXT
+           STRING "unable to open copybook " DELIMITED BY SIZE
+               WS-COPYBOOK-NAME DELIMITED BY SPACE
+               INTO LE-MESSAGE-TEXT
+           MOVE "FLDCATLG" TO LE-PROGRAM-NAME
+           MOVE "3000-CATALOG-ONE-COPYBOOK" TO LE-PARAGRAPH-NAME
+           SET LE-SEVERITY-WARNING TO TRUE
+           CALL "LogError" USING LE-PROGRAM-NAME LE-PARAGRAPH-NAME
+               LE-MESSAGE-TEXT LE-SEVERITY-CODE.
+
+      *>----------------------------------------------------------*>
+      *> 3010-READ-ONE-COPYBOOK-LINE - read the next source line of   *>
+      *> the copybook now open.                                       *>
+      *>----------------------------------------------------------*>
+       3010-READ-ONE-COPYBOOK-LINE.
+           READ ONE-COPYBOOK
+               AT END
+                   SET WS-COPYBOOK-AT-EOF TO TRUE
+               NOT AT END
+                   PERFORM 3020-PARSE-COPYBOOK-LINE
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 3020-PARSE-COPYBOOK-LINE - skip blank lines and comment      *>
+      *> lines (indicator column 7 is an asterisk), otherwise         *>
+      *> tokenize the line looking for a level number and PIC clause. *>
+      *>----------------------------------------------------------*>
+       3020-PARSE-COPYBOOK-LINE.
+           IF CB-LINE = SPACES OR CB-LINE(7:1) = "*"
+               CONTINUE
+           ELSE
+               PERFORM 3030-TOKENIZE-AND-CATALOG
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 3030-TOKENIZE-AND-CATALOG - split the line on blanks; if the *>
+      *> first word is a level number and a PIC/PICTURE clause is     *>
+      *> found among the remaining words, catalog the field.          *>
+      *>----------------------------------------------------------*>
+       3030-TOKENIZE-AND-CATALOG.
+           MOVE SPACES TO WS-TOKEN-TABLE
+      *>   the line's leading blanks count as the first delimiter     *>
+      *>   run, so WS-TOKEN(1) always comes back empty - the real     *>
+      *>   words start at WS-TOKEN(2).                                *>
+           UNSTRING CB-LINE DELIMITED BY ALL SPACE
+               INTO WS-TOKEN(1) WS-TOKEN(2) WS-TOKEN(3)
+                    WS-TOKEN(4) WS-TOKEN(5) WS-TOKEN(6)
+                    WS-TOKEN(7)
+           IF WS-TOKEN(2)(1:2) IS NUMERIC
+               MOVE WS-TOKEN(2) TO WS-LEVEL-NUMBER
+               MOVE WS-TOKEN(3) TO WS-FIELD-NAME
+               MOVE "N" TO WS-PIC-FOUND-FLAG
+               MOVE 0 TO WS-PIC-TOKEN-IDX
+               PERFORM 3040-CHECK-ONE-TOKEN-FOR-PIC
+                   VARYING WS-TOKEN-IDX FROM 4 BY 1
+                   UNTIL WS-TOKEN-IDX > 7 OR WS-PIC-FOUND
+               IF WS-PIC-FOUND AND WS-PIC-TOKEN-IDX NOT > 7
+                   PERFORM 3050-WRITE-CATALOG-ROW
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 3040-CHECK-ONE-TOKEN-FOR-PIC - does this word, upshifted,    *>
+      *> read PIC or PICTURE? If so the next word is the clause.      *>
+      *>----------------------------------------------------------*>
+       3040-CHECK-ONE-TOKEN-FOR-PIC.
+           MOVE WS-TOKEN(WS-TOKEN-IDX) TO WS-TOKEN-UC
+           INSPECT WS-TOKEN-UC CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           IF WS-TOKEN-UC = "PIC" OR WS-TOKEN-UC = "PICTURE"
+               SET WS-PIC-FOUND TO TRUE
+               COMPUTE WS-PIC-TOKEN-IDX = WS-TOKEN-IDX + 1
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 3050-WRITE-CATALOG-ROW - strip any trailing period off the   *>
+      *> PIC clause and write one detail line to the catalog report.  *>
+      *>----------------------------------------------------------*>
+       3050-WRITE-CATALOG-ROW.
+           MOVE SPACES TO WS-PIC-CLAUSE
+           UNSTRING WS-TOKEN(WS-PIC-TOKEN-IDX) DELIMITED BY "."
+               INTO WS-PIC-CLAUSE
+           MOVE SPACES TO WS-CATALOG-DETAIL
+           MOVE WS-COPYBOOK-NAME TO WS-CD-SOURCE
+           MOVE WS-LEVEL-NUMBER TO WS-CD-LEVEL
+           MOVE WS-FIELD-NAME TO WS-CD-FIELD-NAME
+           MOVE WS-PIC-CLAUSE TO WS-CD-PIC-CLAUSE
+           MOVE WS-CATALOG-DETAIL TO CR-LINE
+           PERFORM 1010-EMIT-CATALOG-LINE
+           ADD 1 TO WS-FIELD-COUNT.
+
+      *>----------------------------------------------------------*>
+      *> 8000-SHOW-TOTALS - end-of-job summary of fields cataloged.   *>
+      *>----------------------------------------------------------*>
+       8000-SHOW-TOTALS.
+           MOVE WS-FIELD-COUNT TO WS-CF-COUNT
+           MOVE WS-CATALOG-FOOTING TO CR-LINE
+           PERFORM 1010-EMIT-CATALOG-LINE.
