@@ -0,0 +1,386 @@
+      *>----------------------------------------------------------*>
+      *> PROGRAM:  ReconcileInventory                                *>
+      *> PURPOSE:  Compare today's ListFiles inventory report        *>
+      *>           (LISTRPT.CUR) against the prior run's             *>
+      *>           (LISTRPT.PRV) and produce an ADDED/REMOVED/        *>
+      *>           CHANGED diff, so a scheduler can flag an           *>
+      *>           overnight directory change without anyone          *>
+      *>           manually diffing two file lists. Uses the same     *>
+      *>           current/previous generation-pair idea ListFiles'   *>
+      *>           own LISTCKSM.DAT/.PRV checksum log already uses,   *>
+      *>           rather than computing yesterday's calendar date.   *>
+      *>                                                              *>
+      *> MODIFICATION HISTORY                                        *>
+      *>   2026-08-09  Initial version.                               *>
+      *>   2026-08-09  Checks CheckJobSchedule at startup and marks   *>
+      *>               RECONCIL complete in JOBDONE.LOG on a clean    *>
+      *>               run, so it no longer runs ahead of the         *>
+      *>               LISTFILE job it compares against.              *>
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconcileInventory.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-REPORT ASSIGN TO "LISTRPT.CUR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TODAY-STATUS.
+           SELECT YESTERDAY-REPORT ASSIGN TO "LISTRPT.PRV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YESTERDAY-STATUS.
+           SELECT RECON-REPORT ASSIGN TO WS-RECON-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODAY-REPORT.
+       01  TR-LINE                      PIC X(80).
+
+       FD  YESTERDAY-REPORT.
+       01  YR-LINE                      PIC X(80).
+
+       FD  RECON-REPORT.
+       01  RR-LINE                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "run-control.cpy".
+           COPY "log-error-call.cpy".
+           COPY "job-schedule-call.cpy".
+       01  WS-TODAY-STATUS              PIC X(02).
+           88  WS-TODAY-OK                          VALUE "00".
+       01  WS-YESTERDAY-STATUS          PIC X(02).
+           88  WS-YESTERDAY-OK                       VALUE "00".
+       01  WS-RECON-FILE-NAME           PIC X(20).
+       01  WS-RUN-DATE                  PIC 9(08).
+
+       01  WS-TODAY-EOF                 PIC X(01) VALUE "N".
+           88  WS-TODAY-AT-EOF                       VALUE "Y".
+       01  WS-YESTERDAY-EOF             PIC X(01) VALUE "N".
+           88  WS-YESTERDAY-AT-EOF                   VALUE "Y".
+
+       01  WS-LINE-FIELDS.
+           05  WS-LF-NAME                PIC X(30).
+           05  WS-LF-SIZE                PIC X(08).
+           05  WS-LF-MONTH               PIC X(04).
+           05  WS-LF-DAY                 PIC X(03).
+           05  WS-LF-TIME                PIC X(06).
+           05  WS-LF-CKSUM               PIC X(08).
+           05  WS-LF-STATUS              PIC X(07).
+
+       01  WS-PREV-COUNT                 PIC 9(04) COMP VALUE 0.
+       01  WS-PREV-MAX                   PIC 9(04) COMP VALUE 500.
+       01  WS-PREV-MAX-DISP              PIC 9(04).
+       01  WS-PREV-TABLE.
+           05  WS-PREV-ENTRY OCCURS 500 TIMES
+                                  INDEXED BY WS-PREV-IDX.
+               10  WS-PREV-NAME            PIC X(30).
+               10  WS-PREV-CKSUM           PIC X(08).
+               10  WS-PREV-MATCHED         PIC X(01) VALUE "N".
+                   88 WS-PREV-WAS-MATCHED            VALUE "Y".
+
+       01  WS-MATCH-FOUND-FLAG           PIC X(01) VALUE "N".
+           88  WS-MATCH-FOUND                        VALUE "Y".
+       01  WS-MATCH-INDEX                PIC 9(04) COMP VALUE 0.
+
+       01  WS-ADDED-COUNT                PIC 9(07) VALUE 0.
+       01  WS-REMOVED-COUNT              PIC 9(07) VALUE 0.
+       01  WS-CHANGED-COUNT              PIC 9(07) VALUE 0.
+       01  WS-SAME-COUNT                 PIC 9(07) VALUE 0.
+       01  WS-DETAIL-LINE                PIC X(80).
+       01  WS-TOTALS-LINE                PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0010-STAMP-RUN-CONTROL
+           PERFORM 0020-CHECK-SCHEDULE
+           IF NOT JS-OK-TO-RUN
+               DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                   " Not run - " JS-REASON-TEXT
+           ELSE
+               PERFORM 1000-OPEN-REPORTS
+               IF WS-TODAY-OK AND WS-YESTERDAY-OK
+                   PERFORM 2000-OPEN-RECON-REPORT
+                   PERFORM 3000-LOAD-YESTERDAY-TABLE
+                   PERFORM 4000-COMPARE-TODAY-AGAINST-TABLE
+                   PERFORM 5000-REPORT-REMOVED-ENTRIES
+                   PERFORM 6000-SHOW-TOTALS
+                   CLOSE RECON-REPORT
+               END-IF
+               CLOSE TODAY-REPORT
+               CLOSE YESTERDAY-REPORT
+               PERFORM 0030-MARK-JOB-COMPLETE
+           END-IF
+           STOP RUN.
+
+      *>----------------------------------------------------------*>
+      *> 0010-STAMP-RUN-CONTROL - populate the shared run-control     *>
+      *> fields for this job step.                                   *>
+      *>----------------------------------------------------------*>
+       0010-STAMP-RUN-CONTROL.
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RC-RUN-TIME FROM TIME
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "RUNID"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-RUN-ID
+           END-IF
+           MOVE SPACES TO RC-ENV-WORK
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "OPERATOR"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-OPERATOR-ID
+           END-IF
+           MOVE "RECONCIL" TO RC-JOB-STEP-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0020-CHECK-SCHEDULE - ask CheckJobSchedule whether this job  *>
+      *> is OK to run now. JOBSKED.CTL is expected to name LISTFILE   *>
+      *> as RECONCIL's predecessor, since this job compares today's   *>
+      *> ListFiles inventory against yesterday's.                     *>
+      *>----------------------------------------------------------*>
+       0020-CHECK-SCHEDULE.
+           MOVE RC-JOB-STEP-NAME TO JS-JOB-NAME
+           CALL "CheckJobSchedule" USING JS-JOB-NAME JS-CAN-RUN
+               JS-REASON-TEXT.
+
+      *>----------------------------------------------------------*>
+      *> 0030-MARK-JOB-COMPLETE - record in JOBDONE.LOG that          *>
+      *> RECONCIL finished today.                                     *>
+      *>----------------------------------------------------------*>
+       0030-MARK-JOB-COMPLETE.
+           MOVE RC-JOB-STEP-NAME TO JS-JOB-NAME
+           CALL "MarkJobComplete" USING JS-JOB-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 1000-OPEN-REPORTS - open today's and yesterday's saved       *>
+      *> inventory reports; either one missing (e.g. first run ever,  *>
+      *> before any prior report exists) is reported and logged       *>
+      *> rather than abending.                                        *>
+      *>----------------------------------------------------------*>
+       1000-OPEN-REPORTS.
+           OPEN INPUT TODAY-REPORT
+           OPEN INPUT YESTERDAY-REPORT
+           IF NOT WS-TODAY-OK
+               DISPLAY "ReconcileInventory: unable to open "
+                   "LISTRPT.CUR, status " WS-TODAY-STATUS
+               PERFORM 1010-LOG-OPEN-FAILURE
+           END-IF
+           IF NOT WS-YESTERDAY-OK
+               DISPLAY "ReconcileInventory: unable to open "
+                   "LISTRPT.PRV, status " WS-YESTERDAY-STATUS
+               PERFORM 1010-LOG-OPEN-FAILURE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 1010-LOG-OPEN-FAILURE - record a missing report file in the  *>
+      *> shared error log.                                            *>
+      *>----------------------------------------------------------*>
+       1010-LOG-OPEN-FAILURE.
+           MOVE SPACES TO LE-MESSAGE-TEXT
+           MOVE "unable to open today/yesterday inventory report"
+               TO LE-MESSAGE-TEXT
+           MOVE "RECONCIL" TO LE-PROGRAM-NAME
+           MOVE "1000-OPEN-REPORTS" TO LE-PARAGRAPH-NAME
+           SET LE-SEVERITY-WARNING TO TRUE
+           CALL "LogError" USING LE-PROGRAM-NAME LE-PARAGRAPH-NAME
+               LE-MESSAGE-TEXT LE-SEVERITY-CODE.
+
+      *>----------------------------------------------------------*>
+      *> 2000-OPEN-RECON-REPORT - build RECONCIL.<yyyymmdd> and write *>
+      *> its run-control header line.                                 *>
+      *>----------------------------------------------------------*>
+       2000-OPEN-RECON-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "RECONCIL." DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-RECON-FILE-NAME
+           OPEN OUTPUT RECON-REPORT
+           MOVE SPACES TO RR-LINE
+           STRING "RUN " DELIMITED BY SIZE
+               RC-RUN-ID DELIMITED BY SPACE
+               " STEP " DELIMITED BY SIZE
+               RC-JOB-STEP-NAME DELIMITED BY SPACE
+               " OPERATOR " DELIMITED BY SIZE
+               RC-OPERATOR-ID DELIMITED BY SPACE
+               " DATE " DELIMITED BY SIZE
+               RC-RUN-DATE DELIMITED BY SIZE
+               " TIME " DELIMITED BY SIZE
+               RC-RUN-TIME DELIMITED BY SIZE
+               INTO RR-LINE
+           DISPLAY RR-LINE
+           WRITE RR-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 3000-LOAD-YESTERDAY-TABLE - read LISTRPT.PRV's detail lines  *>
+      *> into a table keyed on file name, skipping the run-control    *>
+      *> header and CONTROL TOTALS footer lines.                      *>
+      *>----------------------------------------------------------*>
+       3000-LOAD-YESTERDAY-TABLE.
+           MOVE 0 TO WS-PREV-COUNT
+           PERFORM 3010-READ-ONE-YESTERDAY-LINE
+               UNTIL WS-YESTERDAY-AT-EOF
+                   OR WS-PREV-COUNT NOT LESS THAN WS-PREV-MAX
+           IF NOT WS-YESTERDAY-AT-EOF
+               PERFORM 3030-LOG-PREV-TABLE-FULL
+           END-IF.
+
+       3010-READ-ONE-YESTERDAY-LINE.
+           READ YESTERDAY-REPORT
+               AT END
+                   SET WS-YESTERDAY-AT-EOF TO TRUE
+               NOT AT END
+                   IF YR-LINE(1:4) = "RUN " OR
+                      YR-LINE(1:7) = "FILES: " OR
+                      YR-LINE(1:1) = SPACE
+                       CONTINUE
+                   ELSE
+                       PERFORM 3020-STORE-YESTERDAY-ENTRY
+                   END-IF
+           END-READ.
+
+       3020-STORE-YESTERDAY-ENTRY.
+           MOVE SPACES TO WS-LINE-FIELDS
+           UNSTRING YR-LINE DELIMITED BY ALL SPACE
+               INTO WS-LF-NAME, WS-LF-SIZE, WS-LF-MONTH,
+                    WS-LF-DAY, WS-LF-TIME, WS-LF-CKSUM,
+                    WS-LF-STATUS
+           ADD 1 TO WS-PREV-COUNT
+           MOVE WS-LF-NAME TO WS-PREV-NAME(WS-PREV-COUNT)
+           MOVE WS-LF-CKSUM TO WS-PREV-CKSUM(WS-PREV-COUNT)
+           MOVE "N" TO WS-PREV-MATCHED(WS-PREV-COUNT).
+
+      *>----------------------------------------------------------*>
+      *> 3030-LOG-PREV-TABLE-FULL - LISTRPT.PRV still had more        *>
+      *> detail lines once WS-PREV-MAX was reached; entries past      *>
+      *> this point will be compared against nothing and reported    *>
+      *> as ADDED instead of CHANGED/SAME until the table is          *>
+      *> widened.                                                     *>
+      *>----------------------------------------------------------*>
+       3030-LOG-PREV-TABLE-FULL.
+           MOVE WS-PREV-MAX TO WS-PREV-MAX-DISP
+           DISPLAY "ReconcileInventory: prior entry table full at "
+               WS-PREV-MAX-DISP " entries, remaining LISTRPT.PRV "
+               "lines were not loaded"
+           MOVE SPACES TO LE-MESSAGE-TEXT
+           STRING "prior entry table full at " DELIMITED BY SIZE
+               WS-PREV-MAX-DISP DELIMITED BY SIZE
+               " entries, remaining LISTRPT.PRV lines not loaded"
+                   DELIMITED BY SIZE
+               INTO LE-MESSAGE-TEXT
+           MOVE "RECONCIL" TO LE-PROGRAM-NAME
+           MOVE "3000-LOAD-YESTERDAY-TABLE" TO LE-PARAGRAPH-NAME
+           SET LE-SEVERITY-WARNING TO TRUE
+           CALL "LogError" USING LE-PROGRAM-NAME LE-PARAGRAPH-NAME
+               LE-MESSAGE-TEXT LE-SEVERITY-CODE.
+
+      *>----------------------------------------------------------*>
+      *> 4000-COMPARE-TODAY-AGAINST-TABLE - read LISTRPT.CUR's        *>
+      *> detail lines; a name not in yesterday's table is ADDED, a    *>
+      *> name found with a different checksum is CHANGED, otherwise   *>
+      *> it is unchanged (SAME) and counted but not listed.           *>
+      *>----------------------------------------------------------*>
+       4000-COMPARE-TODAY-AGAINST-TABLE.
+           PERFORM 4010-READ-ONE-TODAY-LINE UNTIL WS-TODAY-AT-EOF.
+
+       4010-READ-ONE-TODAY-LINE.
+           READ TODAY-REPORT
+               AT END
+                   SET WS-TODAY-AT-EOF TO TRUE
+               NOT AT END
+                   IF TR-LINE(1:4) = "RUN " OR
+                      TR-LINE(1:7) = "FILES: " OR
+                      TR-LINE(1:1) = SPACE
+                       CONTINUE
+                   ELSE
+                       PERFORM 4020-CLASSIFY-TODAY-ENTRY
+                   END-IF
+           END-READ.
+
+       4020-CLASSIFY-TODAY-ENTRY.
+           MOVE SPACES TO WS-LINE-FIELDS
+           UNSTRING TR-LINE DELIMITED BY ALL SPACE
+               INTO WS-LF-NAME, WS-LF-SIZE, WS-LF-MONTH,
+                    WS-LF-DAY, WS-LF-TIME, WS-LF-CKSUM,
+                    WS-LF-STATUS
+           MOVE "N" TO WS-MATCH-FOUND-FLAG
+           MOVE 0 TO WS-MATCH-INDEX
+           PERFORM 4030-FIND-YESTERDAY-ENTRY
+               VARYING WS-PREV-IDX FROM 1 BY 1
+               UNTIL WS-PREV-IDX > WS-PREV-COUNT
+                   OR WS-MATCH-FOUND
+           IF WS-MATCH-FOUND
+               MOVE "Y" TO WS-PREV-MATCHED(WS-MATCH-INDEX)
+               IF WS-PREV-CKSUM(WS-MATCH-INDEX) = WS-LF-CKSUM
+                   ADD 1 TO WS-SAME-COUNT
+               ELSE
+                   ADD 1 TO WS-CHANGED-COUNT
+                   PERFORM 4040-WRITE-DIFF-LINE
+               END-IF
+           ELSE
+               ADD 1 TO WS-ADDED-COUNT
+               MOVE "ADDED" TO WS-LF-STATUS
+               PERFORM 4040-WRITE-DIFF-LINE
+           END-IF.
+
+       4030-FIND-YESTERDAY-ENTRY.
+           IF WS-PREV-NAME(WS-PREV-IDX) = WS-LF-NAME
+               SET WS-MATCH-FOUND TO TRUE
+               MOVE WS-PREV-IDX TO WS-MATCH-INDEX
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 4040-WRITE-DIFF-LINE - DISPLAY and WRITE one ADDED/CHANGED   *>
+      *> line to the dated reconciliation report.                     *>
+      *>----------------------------------------------------------*>
+       4040-WRITE-DIFF-LINE.
+           IF WS-LF-STATUS NOT = "ADDED"
+               MOVE "CHANGED" TO WS-LF-STATUS
+           END-IF
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING WS-LF-NAME DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-LF-STATUS DELIMITED BY SPACE
+               INTO WS-DETAIL-LINE
+           DISPLAY WS-DETAIL-LINE
+           MOVE WS-DETAIL-LINE TO RR-LINE
+           WRITE RR-LINE.
+
+      *>----------------------------------------------------------*>
+      *> 5000-REPORT-REMOVED-ENTRIES - any table entry never matched  *>
+      *> while reading today's report existed yesterday but not      *>
+      *> today, i.e. it was REMOVED.                                  *>
+      *>----------------------------------------------------------*>
+       5000-REPORT-REMOVED-ENTRIES.
+           PERFORM 5010-CHECK-ONE-REMOVED-ENTRY
+               VARYING WS-PREV-IDX FROM 1 BY 1
+               UNTIL WS-PREV-IDX > WS-PREV-COUNT.
+
+       5010-CHECK-ONE-REMOVED-ENTRY.
+           IF NOT WS-PREV-WAS-MATCHED(WS-PREV-IDX)
+               ADD 1 TO WS-REMOVED-COUNT
+               MOVE SPACES TO WS-DETAIL-LINE
+               STRING WS-PREV-NAME(WS-PREV-IDX) DELIMITED BY SPACE
+                   " REMOVED" DELIMITED BY SIZE
+                   INTO WS-DETAIL-LINE
+               DISPLAY WS-DETAIL-LINE
+               MOVE WS-DETAIL-LINE TO RR-LINE
+               WRITE RR-LINE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 6000-SHOW-TOTALS - end-of-job summary of the reconciliation. *>
+      *>----------------------------------------------------------*>
+       6000-SHOW-TOTALS.
+           MOVE SPACES TO WS-TOTALS-LINE
+           STRING "ADDED: " DELIMITED BY SIZE
+               WS-ADDED-COUNT DELIMITED BY SIZE
+               "  REMOVED: " DELIMITED BY SIZE
+               WS-REMOVED-COUNT DELIMITED BY SIZE
+               "  CHANGED: " DELIMITED BY SIZE
+               WS-CHANGED-COUNT DELIMITED BY SIZE
+               "  SAME: " DELIMITED BY SIZE
+               WS-SAME-COUNT DELIMITED BY SIZE
+               INTO WS-TOTALS-LINE
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " RECONCILIATION TOTALS " WS-TOTALS-LINE
+           MOVE WS-TOTALS-LINE TO RR-LINE
+           WRITE RR-LINE.
