@@ -0,0 +1,188 @@
+///usr/bin/true; exec /C/Users/matth/Desktop/GnuCobolDocs/GC32M-BDB-x64/bin/cobc -xj -fmfcomment "$0" "$@"
+      *>----------------------------------------------------------*>
+      *> PROGRAM:  ShopMenu                                         *>
+      *> PURPOSE:  Single front door for the shop's standalone       *>
+      *>           batch jobs (person directory, ListFiles,          *>
+      *>           ChristmasTree, factorial) - DISPLAYs a numbered    *>
+      *>           menu, compiles the chosen job into a scratch       *>
+      *>           bin directory the first time it is picked, and     *>
+      *>           runs it, instead of the operator having to know    *>
+      *>           which of four binaries to launch by hand.          *>
+      *>                                                             *>
+      *> MODIFICATION HISTORY                                       *>
+      *>   2026-08-09  Initial version.                               *>
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ShopMenu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY "run-control.cpy".
+       01 WS-BIN-DIR            PIC X(40) VALUE "/tmp/shopmenu-bin".
+       01 WS-COMMAND            PIC X(256).
+       01 WS-MENU-CHOICE        PIC 9(01) VALUE 0.
+       01 WS-DONE-SWITCH        PIC X(01) VALUE "N".
+           88 WS-MENU-DONE                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0010-STAMP-RUN-CONTROL
+           PERFORM 0020-MAKE-BIN-DIR
+           PERFORM 1000-SHOW-MENU-AND-DISPATCH UNTIL WS-MENU-DONE
+           STOP RUN.
+
+      *>----------------------------------------------------------*>
+      *> 0010-STAMP-RUN-CONTROL - populate the shared run-control     *>
+      *> fields for this job step.                                   *>
+      *>----------------------------------------------------------*>
+       0010-STAMP-RUN-CONTROL.
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RC-RUN-TIME FROM TIME
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "RUNID"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-RUN-ID
+           END-IF
+           MOVE SPACES TO RC-ENV-WORK
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "OPERATOR"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-OPERATOR-ID
+           END-IF
+           MOVE "SHOPMENU" TO RC-JOB-STEP-NAME
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " OPERATOR " RC-OPERATOR-ID " DATE " RC-RUN-DATE
+               " TIME " RC-RUN-TIME.
+
+      *>----------------------------------------------------------*>
+      *> 0020-MAKE-BIN-DIR - scratch directory the chosen job gets   *>
+      *> compiled into, so repeated selections reuse the same spot.  *>
+      *>----------------------------------------------------------*>
+       0020-MAKE-BIN-DIR.
+           MOVE SPACES TO WS-COMMAND
+           STRING "mkdir -p " DELIMITED BY SIZE
+               WS-BIN-DIR DELIMITED BY SPACE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *>----------------------------------------------------------*>
+      *> 1000-SHOW-MENU-AND-DISPATCH - one pass through the menu:     *>
+      *> display the choices, accept a selection, and run it.         *>
+      *>----------------------------------------------------------*>
+       1000-SHOW-MENU-AND-DISPATCH.
+           DISPLAY " "
+           DISPLAY "==================================="
+           DISPLAY " Shop Menu"
+           DISPLAY "  1. Person directory maintenance"
+           DISPLAY "  2. List current directory"
+           DISPLAY "  3. Draw a Christmas tree"
+           DISPLAY "  4. Compute a factorial"
+           DISPLAY "  5. Exit"
+           DISPLAY "==================================="
+           DISPLAY "Enter a selection (1-5): " WITH NO ADVANCING
+           MOVE 0 TO WS-MENU-CHOICE
+           ACCEPT WS-MENU-CHOICE
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM 2000-RUN-PERSON-DIRECTORY
+               WHEN 2
+                   PERFORM 2010-RUN-LISTFILES
+               WHEN 3
+                   PERFORM 2020-RUN-CHRISTMAS-TREE
+               WHEN 4
+                   PERFORM 2030-RUN-FACTORIAL
+               WHEN 5
+                   SET WS-MENU-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid selection, please choose 1-5."
+           END-EVALUATE.
+
+      *>----------------------------------------------------------*>
+      *> 2000-RUN-PERSON-DIRECTORY - compile and run MainProgram,    *>
+      *> the person directory maintenance sample.                     *>
+      *>----------------------------------------------------------*>
+       2000-RUN-PERSON-DIRECTORY.
+           MOVE SPACES TO WS-COMMAND
+           STRING "cobc -x -I copybooks -I "
+                   DELIMITED BY SIZE
+               "projects/data_structures/src/copybooks -o "
+                   DELIMITED BY SIZE
+               WS-BIN-DIR DELIMITED BY SPACE
+               "/persondir projects/data_structures/main.cob "
+                   DELIMITED BY SIZE
+               "projects/data_structures/src/person.cob "
+                   DELIMITED BY SIZE
+               "subprograms/log-error.cob " DELIMITED BY SIZE
+               "subprograms/check-job-schedule.cob " DELIMITED BY SIZE
+               "subprograms/show-usage.cob " DELIMITED BY SIZE
+               "subprograms/job-timer.cob" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE SPACES TO WS-COMMAND
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+               "/persondir" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *>----------------------------------------------------------*>
+      *> 2010-RUN-LISTFILES - compile and run ListFiles.              *>
+      *>----------------------------------------------------------*>
+       2010-RUN-LISTFILES.
+           MOVE SPACES TO WS-COMMAND
+           STRING "cobc -x -I copybooks -o " DELIMITED BY SIZE
+               WS-BIN-DIR DELIMITED BY SPACE
+               "/listfiles projects/list_directory/main.cob "
+                   DELIMITED BY SIZE
+               "subprograms/log-error.cob " DELIMITED BY SIZE
+               "subprograms/check-job-schedule.cob " DELIMITED BY SIZE
+               "subprograms/show-usage.cob " DELIMITED BY SIZE
+               "subprograms/job-timer.cob" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE SPACES TO WS-COMMAND
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+               "/listfiles" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *>----------------------------------------------------------*>
+      *> 2020-RUN-CHRISTMAS-TREE - compile and run ChristmasTree.     *>
+      *>----------------------------------------------------------*>
+       2020-RUN-CHRISTMAS-TREE.
+           MOVE SPACES TO WS-COMMAND
+           STRING "cobc -x -I copybooks -o " DELIMITED BY SIZE
+               WS-BIN-DIR DELIMITED BY SPACE
+               "/xmastree projects/print_and_input/src/xmas.cob "
+                   DELIMITED BY SIZE
+               "subprograms/show-usage.cob " DELIMITED BY SIZE
+               "subprograms/job-timer.cob" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE SPACES TO WS-COMMAND
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+               "/xmastree" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *>----------------------------------------------------------*>
+      *> 2030-RUN-FACTORIAL - compile and run use_factorial, the     *>
+      *> factorial driver (the factorial subprogram itself has no     *>
+      *> DISPLAY output of its own).                                  *>
+      *>----------------------------------------------------------*>
+       2030-RUN-FACTORIAL.
+           MOVE SPACES TO WS-COMMAND
+           STRING "cobc -x -I copybooks -o " DELIMITED BY SIZE
+               WS-BIN-DIR DELIMITED BY SPACE
+               "/factorial scripts/factorial/use_factorial.cbl "
+                   DELIMITED BY SIZE
+               "scripts/factorial/factorial.cob "
+                   DELIMITED BY SIZE
+               "subprograms/log-error.cob " DELIMITED BY SIZE
+               "subprograms/format-number.cob " DELIMITED BY SIZE
+               "subprograms/show-usage.cob " DELIMITED BY SIZE
+               "subprograms/job-timer.cob" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE SPACES TO WS-COMMAND
+           STRING WS-BIN-DIR DELIMITED BY SPACE
+               "/factorial" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
