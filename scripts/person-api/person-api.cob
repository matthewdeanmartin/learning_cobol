@@ -0,0 +1,195 @@
+      *>----------------------------------------------------------*>
+      *> PROGRAM:  PersonApi                                        *>
+      *> PURPOSE:  Lets something outside this COBOL run unit ask   *>
+      *>           "what's the name for employee NNNNN" without      *>
+      *>           re-keying it or writing more COBOL.  Listens on   *>
+      *>           a shared request pipe (PERSONREQ.PIPE) the way a   *>
+      *>           CICS/web listener would take requests off a queue: *>
+      *>           a caller writes "LOOKUP nnnnn responsepipe" to the *>
+      *>           request pipe, naming a response pipe of its own    *>
+      *>           that it has already created (mkfifo) and opened    *>
+      *>           for reading, and reads a one-line JSON reply back  *>
+      *>           off that pipe.  Each caller supplying its own      *>
+      *>           response pipe (e.g. named from its own process id) *>
+      *>           keeps one caller's reply from being misrouted to   *>
+      *>           another, and keeps a caller that never shows up to *>
+      *>           read its reply from stalling anyone else's turn    *>
+      *>           past this one request; "LOOKUP nnnnn responsepipe" *>
+      *>           / JSON is the same shape any REST adapter in front *>
+      *>           of this pipe would speak, so a ticketing system    *>
+      *>           can be pointed at it without touching person.cob.  *>
+      *>           Requests are still serviced one at a time, as with *>
+      *>           any single run unit - this only fixes which caller *>
+      *>           a given reply goes to, not how many run at once.   *>
+      *>                                                             *>
+      *> MODIFICATION HISTORY                                       *>
+      *>   2026-08-09  Initial version.                               *>
+      *>   2026-08-09  Caller now names its own response pipe in the  *>
+      *>               request line instead of sharing one fixed      *>
+      *>               PERSONRESP.PIPE, so replies can't cross wires   *>
+      *>               between callers and a caller that never opens   *>
+      *>               its response pipe only stalls its own request.  *>
+      *>----------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PersonApi.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-PIPE ASSIGN TO WS-REQUEST-PIPE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+           SELECT RESPONSE-PIPE ASSIGN TO WS-RESPONSE-PIPE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-PIPE.
+       01  RQ-LINE                  PIC X(80).
+
+       FD  RESPONSE-PIPE.
+       01  RS-LINE                  PIC X(120).
+
+       WORKING-STORAGE SECTION.
+           COPY "run-control.cpy".
+           COPY "person.cpy".
+       01 WS-REQUEST-PIPE-NAME      PIC X(40) VALUE
+               "PERSONREQ.PIPE".
+       01 WS-RESPONSE-PIPE-NAME     PIC X(40).
+       01 WS-REQ-STATUS             PIC X(02) VALUE "00".
+       01 WS-RESP-STATUS            PIC X(02) VALUE "00".
+       01 WS-COMMAND                PIC X(256).
+       01 WS-REQUEST-LINE           PIC X(80).
+       01 WS-REQUEST-VERB           PIC X(10).
+       01 WS-REQUEST-ID             PIC 9(05) VALUE 0.
+       01 WS-RESPONSE-LINE          PIC X(120).
+       01 WS-PERSON-ID-DISPLAY      PIC ZZZZ9.
+       01 WS-SHUTDOWN-FLAG          PIC X(01) VALUE "N".
+           88 WS-SHUTDOWN-REQUESTED          VALUE "Y".
+       01 WS-TRIM-FIELD             PIC X(20).
+       01 WS-TRIM-LEN               PIC 9(02).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0010-STAMP-RUN-CONTROL
+           PERFORM 0020-MAKE-PIPES
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " PersonApi listening on " WS-REQUEST-PIPE-NAME
+           PERFORM 1000-HANDLE-ONE-REQUEST
+               UNTIL WS-SHUTDOWN-REQUESTED
+           DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+               " PersonApi shutting down."
+           STOP RUN.
+
+      *>----------------------------------------------------------*>
+      *> 0010-STAMP-RUN-CONTROL - populate the shared run-control     *>
+      *> fields for this job step.                                   *>
+      *>----------------------------------------------------------*>
+       0010-STAMP-RUN-CONTROL.
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RC-RUN-TIME FROM TIME
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "RUNID"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-RUN-ID
+           END-IF
+           MOVE SPACES TO RC-ENV-WORK
+           ACCEPT RC-ENV-WORK FROM ENVIRONMENT "OPERATOR"
+           IF RC-ENV-WORK NOT = SPACES
+               MOVE RC-ENV-WORK TO RC-OPERATOR-ID
+           END-IF
+           MOVE "PERSONAPI" TO RC-JOB-STEP-NAME.
+
+      *>----------------------------------------------------------*>
+      *> 0020-MAKE-PIPES - create the shared request pipe the first   *>
+      *> time this listener runs; harmless if it's already there      *>
+      *> from a prior run.  Each caller creates and owns its own      *>
+      *> response pipe, named in its request line - this listener     *>
+      *> never creates a response pipe itself.                        *>
+      *>----------------------------------------------------------*>
+       0020-MAKE-PIPES.
+           MOVE SPACES TO WS-COMMAND
+           STRING "mkfifo -m 666 " DELIMITED BY SIZE
+               WS-REQUEST-PIPE-NAME DELIMITED BY SPACE
+               " 2>/dev/null" DELIMITED BY SIZE
+               INTO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND.
+
+      *>----------------------------------------------------------*>
+      *> 1000-HANDLE-ONE-REQUEST - block until a caller writes one    *>
+      *> line to the request pipe, then act on it.  OPEN on a named   *>
+      *> pipe blocks until the other end connects, which is what     *>
+      *> gives this loop its listening behaviour.                    *>
+      *>----------------------------------------------------------*>
+       1000-HANDLE-ONE-REQUEST.
+           MOVE SPACES TO WS-REQUEST-LINE
+           OPEN INPUT REQUEST-PIPE
+           READ REQUEST-PIPE INTO WS-REQUEST-LINE
+               AT END
+                   CONTINUE
+           END-READ
+           CLOSE REQUEST-PIPE
+           MOVE SPACES TO WS-REQUEST-VERB
+           MOVE 0 TO WS-REQUEST-ID
+           MOVE SPACES TO WS-RESPONSE-PIPE-NAME
+           UNSTRING WS-REQUEST-LINE DELIMITED BY SPACE
+               INTO WS-REQUEST-VERB WS-REQUEST-ID WS-RESPONSE-PIPE-NAME
+           IF WS-REQUEST-VERB = "SHUTDOWN"
+               SET WS-SHUTDOWN-REQUESTED TO TRUE
+           ELSE
+               IF WS-RESPONSE-PIPE-NAME = SPACES
+                   DISPLAY "RUN " RC-RUN-ID " STEP " RC-JOB-STEP-NAME
+                       " Request with no response pipe ignored: "
+                       WS-REQUEST-LINE
+               ELSE
+                   PERFORM 2000-LOOKUP-AND-RESPOND
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2000-LOOKUP-AND-RESPOND - CALL "person" for WS-REQUEST-ID    *>
+      *> the same way any other COBOL caller would, and write the    *>
+      *> result back to the caller's own response pipe (named in its *>
+      *> request line) as one line of JSON.  The caller is expected  *>
+      *> to have already created and opened that pipe for reading,   *>
+      *> the same way this listener's own OPEN INPUT REQUEST-PIPE     *>
+      *> above depends on a caller already being there to write to   *>
+      *> PERSONREQ.PIPE.                                              *>
+      *>----------------------------------------------------------*>
+       2000-LOOKUP-AND-RESPOND.
+           MOVE WS-REQUEST-ID TO PersonIndex
+           MOVE SPACES TO NewName
+           CALL "person" USING PersonIndex NewName PersonName
+           MOVE PersonIndex TO WS-PERSON-ID-DISPLAY
+           MOVE SPACES TO WS-TRIM-FIELD
+           MOVE PersonName TO WS-TRIM-FIELD
+           PERFORM 2010-COMPUTE-TRIM-LEN
+           MOVE SPACES TO WS-RESPONSE-LINE
+           STRING "{""personId"":" DELIMITED BY SIZE
+               WS-PERSON-ID-DISPLAY DELIMITED BY SIZE
+               ",""personName"":""" DELIMITED BY SIZE
+               WS-TRIM-FIELD(1:WS-TRIM-LEN) DELIMITED BY SIZE
+               """}" DELIMITED BY SIZE
+               INTO WS-RESPONSE-LINE
+           OPEN OUTPUT RESPONSE-PIPE
+           MOVE WS-RESPONSE-LINE TO RS-LINE
+           WRITE RS-LINE
+           CLOSE RESPONSE-PIPE.
+
+      *>----------------------------------------------------------*>
+      *> 2010-COMPUTE-TRIM-LEN - back WS-TRIM-LEN up from the full    *>
+      *> width of WS-TRIM-FIELD over any trailing spaces, leaving     *>
+      *> embedded spaces (e.g. "Mary Jane") untouched - the same      *>
+      *> trim idiom hello.cob uses for its greeting banner.           *>
+      *>----------------------------------------------------------*>
+       2010-COMPUTE-TRIM-LEN.
+           MOVE 20 TO WS-TRIM-LEN
+           PERFORM 2020-BACK-UP-ONE-POSITION
+               UNTIL WS-TRIM-LEN = 0
+                  OR WS-TRIM-FIELD(WS-TRIM-LEN:1) NOT = SPACE
+           IF WS-TRIM-LEN = 0
+               MOVE 1 TO WS-TRIM-LEN
+           END-IF.
+
+       2020-BACK-UP-ONE-POSITION.
+           SUBTRACT 1 FROM WS-TRIM-LEN.
