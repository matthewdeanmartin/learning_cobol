@@ -0,0 +1,17 @@
+      *>--------------------------------------------------------------*>
+      *> FORMAT-NUMBER-CALL.CPY                                       *>
+      *> LINKAGE parameters for CALL "FormatNumber" - any program in  *>
+      *> the shop can CALL this with a raw unsigned amount, a decimal *>
+      *> count and a currency code, and get back a comma-grouped,     *>
+      *> locale-punctuated display string instead of rolling its own  *>
+      *> editing for every DISPLAY line.                              *>
+      *>--------------------------------------------------------------*>
+       01 FN-AMOUNT                PIC 9(18) VALUE 0.
+       01 FN-DECIMAL-PLACES        PIC 9(01) VALUE 0.
+       01 FN-CURRENCY-CODE         PIC X(03) VALUE "USD".
+           88 FN-CURRENCY-IS-USD              VALUE "USD".
+           88 FN-CURRENCY-IS-GBP              VALUE "GBP".
+           88 FN-CURRENCY-IS-EUR              VALUE "EUR".
+           88 FN-CURRENCY-IS-JPY              VALUE "JPY".
+           88 FN-CURRENCY-IS-NONE             VALUE SPACES.
+       01 FN-FORMATTED-AMOUNT      PIC X(30) VALUE SPACES.
