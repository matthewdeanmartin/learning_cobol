@@ -0,0 +1,13 @@
+      *>--------------------------------------------------------------*>
+      *> JOB-DONE-LOG.CPY                                             *>
+      *> Record layout for the shared JOBDONE.LOG file that           *>
+      *> CheckJobSchedule's MarkJobComplete entry appends to - one    *>
+      *> row per job completion, so a later job's predecessor check   *>
+      *> can tell whether that job already finished today.            *>
+      *>--------------------------------------------------------------*>
+       01 JOB-DONE-RECORD.
+           05 JD-JOB-NAME           PIC X(08).
+           05 FILLER                PIC X(01).
+           05 JD-RUN-DATE           PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 JD-RUN-TIME           PIC 9(08).
