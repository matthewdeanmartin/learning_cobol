@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------------*>
+      *> RUN-CONTROL.CPY                                              *>
+      *> Shared run-identification fields for WORKING-STORAGE. Every  *>
+      *> program that stamps this onto its DISPLAY/report output      *>
+      *> should populate it once, early in the PROCEDURE DIVISION,    *>
+      *> from the run date/time and the RUNID/OPERATOR environment    *>
+      *> variables set by the job scheduler (or left at their         *>
+      *> defaults for an interactive run).                            *>
+      *>--------------------------------------------------------------*>
+       01 RUN-CONTROL-INFO.
+           05 RC-RUN-DATE           PIC 9(08) VALUE 0.
+           05 RC-RUN-TIME           PIC 9(08) VALUE 0.
+           05 RC-RUN-ID             PIC X(08) VALUE "ADHOC".
+           05 RC-OPERATOR-ID        PIC X(08) VALUE "UNKNOWN".
+           05 RC-JOB-STEP-NAME      PIC X(08) VALUE SPACES.
+       01 RC-ENV-WORK               PIC X(08) VALUE SPACES.
