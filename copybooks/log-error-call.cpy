@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------------*>
+      *> LOG-ERROR-CALL.CPY                                           *>
+      *> LINKAGE parameters for CALL "LogError" - every program in    *>
+      *> the shop can CALL this with its own name, the paragraph it   *>
+      *> failed in, a free-text message, and a severity code, and     *>
+      *> the subprogram appends one row to the shared error log       *>
+      *> instead of the message only scrolling off the console.       *>
+      *>--------------------------------------------------------------*>
+       01 LE-PROGRAM-NAME          PIC X(08) VALUE SPACES.
+       01 LE-PARAGRAPH-NAME        PIC X(20) VALUE SPACES.
+       01 LE-MESSAGE-TEXT          PIC X(60) VALUE SPACES.
+       01 LE-SEVERITY-CODE         PIC X(01) VALUE "E".
+           88 LE-SEVERITY-INFO                 VALUE "I".
+           88 LE-SEVERITY-WARNING              VALUE "W".
+           88 LE-SEVERITY-ERROR                VALUE "E".
+           88 LE-SEVERITY-CRITICAL             VALUE "C".
