@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------------*>
+      *> JOB-SCHEDULE-CALL.CPY                                        *>
+      *> LINKAGE parameters for CALL "CheckJobSchedule" - any program *>
+      *> in the shop can CALL this with its own job name at startup   *>
+      *> and find out whether its predecessor job has completed and   *>
+      *> whether it is inside its expected run window, instead of     *>
+      *> every job launching independently with no notion of order.   *>
+      *> The same subprogram's ENTRY "MarkJobComplete" is CALLed with *>
+      *> JS-JOB-NAME alone once a job finishes, so later jobs can see *>
+      *> it.                                                          *>
+      *>--------------------------------------------------------------*>
+       01 JS-JOB-NAME              PIC X(08) VALUE SPACES.
+       01 JS-CAN-RUN               PIC X(01) VALUE "Y".
+           88 JS-OK-TO-RUN                    VALUE "Y".
+           88 JS-BLOCKED                      VALUE "N".
+       01 JS-REASON-TEXT           PIC X(60) VALUE SPACES.
