@@ -0,0 +1,18 @@
+      *>--------------------------------------------------------------*>
+      *> ERROR-LOG.CPY                                                *>
+      *> Record layout for the shared ERRORLOG.TXT file that the      *>
+      *> LogError subprogram appends to - one row per failure         *>
+      *> reported by any program in the shop.                         *>
+      *>--------------------------------------------------------------*>
+       01 ERROR-LOG-RECORD.
+           05 EL-RUN-DATE           PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 EL-RUN-TIME           PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 EL-SEVERITY-CODE      PIC X(01).
+           05 FILLER                PIC X(01).
+           05 EL-PROGRAM-NAME       PIC X(08).
+           05 FILLER                PIC X(01).
+           05 EL-PARAGRAPH-NAME     PIC X(20).
+           05 FILLER                PIC X(01).
+           05 EL-MESSAGE-TEXT       PIC X(60).
