@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------*>
+      *> JOB-TIMER-CALL.CPY                                           *>
+      *> LINKAGE parameter for CALL "JobTimer" / ENTRY "EndJobTimer" -*>
+      *> any program in the shop CALLs "JobTimer" with its own job    *>
+      *> name once at startup to stamp a start time, then CALLs       *>
+      *> "EndJobTimer" with the same name just before it ends, and    *>
+      *> one row covering the whole run is appended to the shared     *>
+      *> RUNLOG.DAT file.                                             *>
+      *>--------------------------------------------------------------*>
+       01 JT-JOB-NAME              PIC X(08) VALUE SPACES.
