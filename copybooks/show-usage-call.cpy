@@ -0,0 +1,13 @@
+      *>--------------------------------------------------------------*>
+      *> SHOW-USAGE-CALL.CPY                                          *>
+      *> LINKAGE parameters for CALL "ShowUsage" - any program in the *>
+      *> shop that recognizes a -h/-?/HELP command-line argument      *>
+      *> CALLs this with its own name and a short table of usage      *>
+      *> lines it owns, instead of each program formatting its own    *>
+      *> usage banner.                                                *>
+      *>--------------------------------------------------------------*>
+       01 SU-PROGRAM-NAME          PIC X(20) VALUE SPACES.
+       01 SU-USAGE-LINE-COUNT      PIC 9(02) VALUE 0.
+       01 SU-USAGE-LINES.
+           05 SU-USAGE-LINE        PIC X(72) OCCURS 15 TIMES
+                                    VALUE SPACES.
