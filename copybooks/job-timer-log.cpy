@@ -0,0 +1,17 @@
+      *>--------------------------------------------------------------*>
+      *> JOB-TIMER-LOG.CPY                                            *>
+      *> Record layout for the shared RUNLOG.DAT file that JobTimer's *>
+      *> EndJobTimer entry appends to - one row per job run, so the   *>
+      *> nightly batch window can be checked for which job is         *>
+      *> actually taking the time.                                    *>
+      *>--------------------------------------------------------------*>
+       01 JOB-TIMER-RECORD.
+           05 JT-LOG-JOB-NAME       PIC X(08).
+           05 FILLER                PIC X(01).
+           05 JT-LOG-RUN-DATE       PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 JT-LOG-START-TIME     PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 JT-LOG-END-TIME       PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 JT-LOG-DURATION-SECONDS PIC 9(06).
