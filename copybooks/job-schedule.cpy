@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------------*>
+      *> JOB-SCHEDULE.CPY                                             *>
+      *> Record layout for the shared JOBSKED.CTL file: one row per   *>
+      *> job naming the predecessor job that must already have        *>
+      *> completed today, and the HHMM window the job is expected to  *>
+      *> run in. A predecessor of SPACES means the job has none; a    *>
+      *> window of 0000/0000 means the job is not time-restricted.    *>
+      *>--------------------------------------------------------------*>
+       01 JOB-SCHEDULE-RECORD.
+           05 JS-SCHED-JOB-NAME        PIC X(08).
+           05 FILLER                   PIC X(01).
+           05 JS-SCHED-PREDECESSOR     PIC X(08).
+           05 FILLER                   PIC X(01).
+           05 JS-SCHED-WINDOW-START    PIC 9(04).
+           05 FILLER                   PIC X(01).
+           05 JS-SCHED-WINDOW-END      PIC 9(04).
