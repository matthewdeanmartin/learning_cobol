@@ -0,0 +1,95 @@
+      *>--------------------------------------------------------------*>
+      *> PROGRAM:    JobTimer                                         *>
+      *> PURPOSE:    Shared start/stop run timer. A program CALLs     *>
+      *>             this with its own job name once at startup to    *>
+      *>             stamp a start date and time, then CALLs the      *>
+      *>             ENTRY "EndJobTimer" with the same name just      *>
+      *>             before it ends - one row covering the whole run, *>
+      *>             including its elapsed duration in seconds, is    *>
+      *>             appended to the shared RUNLOG.DAT file instead   *>
+      *>             of no timing information being captured at all. *>
+      *>                                                              *>
+      *> MODIFICATION HISTORY                                        *>
+      *>   2026-08-09  Initial version.                               *>
+      *>--------------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JobTimer.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-LOG.
+           COPY "job-timer-log.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-RUNLOG-STATUS          PIC X(02) VALUE SPACES.
+       01 WS-JT-START-DATE          PIC 9(08) VALUE 0.
+       01 WS-JT-START-TIME          PIC 9(08) VALUE 0.
+       01 WS-JT-START-BRK REDEFINES WS-JT-START-TIME.
+           05 WS-JT-START-HH        PIC 9(02).
+           05 WS-JT-START-MM        PIC 9(02).
+           05 WS-JT-START-SS        PIC 9(02).
+           05 FILLER                PIC 9(02).
+       01 WS-JT-END-DATE            PIC 9(08) VALUE 0.
+       01 WS-JT-END-TIME            PIC 9(08) VALUE 0.
+       01 WS-JT-END-BRK REDEFINES WS-JT-END-TIME.
+           05 WS-JT-END-HH          PIC 9(02).
+           05 WS-JT-END-MM          PIC 9(02).
+           05 WS-JT-END-SS          PIC 9(02).
+           05 FILLER                PIC 9(02).
+       01 WS-JT-START-SECS          PIC 9(06) VALUE 0.
+       01 WS-JT-END-SECS            PIC 9(06) VALUE 0.
+
+       LINKAGE SECTION.
+           COPY "job-timer-call.cpy".
+
+       PROCEDURE DIVISION USING BY REFERENCE JT-JOB-NAME.
+
+       0000-MAINLINE.
+           ACCEPT WS-JT-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JT-START-TIME FROM TIME
+           GOBACK.
+
+       ENTRY "EndJobTimer" USING BY REFERENCE JT-JOB-NAME.
+           PERFORM 8000-APPEND-TIMER-RECORD
+           GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 8000-APPEND-TIMER-RECORD - work out the elapsed duration     *>
+      *> since JobTimer was last CALLed in this run and append one    *>
+      *> row to RUNLOG.DAT, creating it if it does not already exist. *>
+      *>----------------------------------------------------------*>
+       8000-APPEND-TIMER-RECORD.
+           ACCEPT WS-JT-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-JT-END-TIME FROM TIME
+           COMPUTE WS-JT-START-SECS =
+               WS-JT-START-HH * 3600 + WS-JT-START-MM * 60
+               + WS-JT-START-SS
+           COMPUTE WS-JT-END-SECS =
+               WS-JT-END-HH * 3600 + WS-JT-END-MM * 60 + WS-JT-END-SS
+           OPEN EXTEND RUN-LOG
+           IF WS-RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG
+               CLOSE RUN-LOG
+               OPEN EXTEND RUN-LOG
+           END-IF
+           MOVE SPACES TO JOB-TIMER-RECORD
+           MOVE JT-JOB-NAME TO JT-LOG-JOB-NAME
+           MOVE WS-JT-START-DATE TO JT-LOG-RUN-DATE
+           MOVE WS-JT-START-TIME TO JT-LOG-START-TIME
+           MOVE WS-JT-END-TIME TO JT-LOG-END-TIME
+           IF WS-JT-END-DATE = WS-JT-START-DATE
+               COMPUTE JT-LOG-DURATION-SECONDS =
+                   WS-JT-END-SECS - WS-JT-START-SECS
+           ELSE
+               COMPUTE JT-LOG-DURATION-SECONDS =
+                   WS-JT-END-SECS - WS-JT-START-SECS + 86400
+           END-IF
+           WRITE JOB-TIMER-RECORD
+           CLOSE RUN-LOG.
