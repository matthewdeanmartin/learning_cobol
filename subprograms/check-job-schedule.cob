@@ -0,0 +1,185 @@
+      *>--------------------------------------------------------------*>
+      *> PROGRAM:    CheckJobSchedule                                 *>
+      *> PURPOSE:    Shared batch sequencing check. Any program in    *>
+      *>             the shop CALLs this with its own job name at     *>
+      *>             startup and gets back whether it is OK to run -  *>
+      *>             its predecessor job (if any) must have completed *>
+      *>             today per JOBDONE.LOG, and the time of day must  *>
+      *>             fall inside the window JOBSKED.CTL names for it  *>
+      *>             (if one is set) - instead of every job launching *>
+      *>             independently with no notion of run order. A job *>
+      *>             with no JOBSKED.CTL row at all runs unrestricted,*>
+      *>             the same "missing control file falls back to a  *>
+      *>             sane default" convention the shop's other        *>
+      *>             control files already follow.  ENTRY             *>
+      *>             "MarkJobComplete" appends one row to JOBDONE.LOG *>
+      *>             once a job finishes, so a later job's own        *>
+      *>             predecessor check can see it.                    *>
+      *>                                                              *>
+      *> MODIFICATION HISTORY                                         *>
+      *>   2026-08-09  Initial version.                               *>
+      *>--------------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CheckJobSchedule.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-SCHEDULE-CTL ASSIGN TO "JOBSKED.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKED-STATUS.
+           SELECT JOB-DONE-LOG ASSIGN TO "JOBDONE.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DONE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-SCHEDULE-CTL.
+           COPY "job-schedule.cpy".
+
+       FD  JOB-DONE-LOG.
+           COPY "job-done-log.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-SKED-STATUS            PIC X(02) VALUE SPACES.
+       01 WS-DONE-STATUS            PIC X(02) VALUE SPACES.
+       01 WS-ROW-IS-FOUND           PIC X(01) VALUE "N".
+           88 WS-ROW-FOUND                     VALUE "Y".
+       01 WS-AT-END-OF-CTL          PIC X(01) VALUE "N".
+           88 WS-CTL-AT-END                    VALUE "Y".
+       01 WS-PREDECESSOR-IS-DONE    PIC X(01) VALUE "N".
+           88 WS-PREDECESSOR-DONE              VALUE "Y".
+       01 WS-AT-END-OF-DONE-LOG     PIC X(01) VALUE "N".
+           88 WS-DONE-LOG-AT-END               VALUE "Y".
+       01 WS-TODAY                  PIC 9(08) VALUE 0.
+       01 WS-NOW-FULL               PIC 9(08) VALUE 0.
+       01 WS-NOW-HHMM REDEFINES WS-NOW-FULL.
+           05 WS-NOW-HHMM-ONLY      PIC 9(04).
+           05 FILLER                PIC 9(04).
+
+       LINKAGE SECTION.
+           COPY "job-schedule-call.cpy".
+
+       PROCEDURE DIVISION USING BY REFERENCE JS-JOB-NAME
+           BY REFERENCE JS-CAN-RUN BY REFERENCE JS-REASON-TEXT.
+
+       0000-MAINLINE.
+           SET JS-OK-TO-RUN TO TRUE
+           MOVE SPACES TO JS-REASON-TEXT
+           PERFORM 1000-FIND-SCHEDULE-ROW
+           IF WS-ROW-FOUND
+               IF JS-SCHED-PREDECESSOR NOT = SPACES
+                   PERFORM 2000-CHECK-PREDECESSOR-DONE
+                   IF NOT WS-PREDECESSOR-DONE
+                       SET JS-BLOCKED TO TRUE
+                       MOVE SPACES TO JS-REASON-TEXT
+                       STRING "predecessor " DELIMITED BY SIZE
+                           JS-SCHED-PREDECESSOR DELIMITED BY SPACE
+                           " has not completed today"
+                               DELIMITED BY SIZE
+                           INTO JS-REASON-TEXT
+                   END-IF
+               END-IF
+               IF JS-OK-TO-RUN
+                   PERFORM 3000-CHECK-RUN-WINDOW
+               END-IF
+           END-IF
+           GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 1000-FIND-SCHEDULE-ROW - read JOBSKED.CTL looking for the    *>
+      *> row matching JS-JOB-NAME; a missing control file or a job    *>
+      *> with no row in it leaves WS-ROW-IS-FOUND at "N", and the     *>
+      *> job runs unrestricted.                                       *>
+      *>----------------------------------------------------------*>
+       1000-FIND-SCHEDULE-ROW.
+           MOVE "N" TO WS-ROW-IS-FOUND
+           MOVE "N" TO WS-AT-END-OF-CTL
+           OPEN INPUT JOB-SCHEDULE-CTL
+           IF WS-SKED-STATUS = "00"
+               PERFORM 1010-READ-ONE-SCHEDULE-ROW
+                   UNTIL WS-CTL-AT-END OR WS-ROW-FOUND
+               CLOSE JOB-SCHEDULE-CTL
+           END-IF.
+
+       1010-READ-ONE-SCHEDULE-ROW.
+           READ JOB-SCHEDULE-CTL
+               AT END
+                   SET WS-CTL-AT-END TO TRUE
+               NOT AT END
+                   IF JS-SCHED-JOB-NAME = JS-JOB-NAME
+                       SET WS-ROW-FOUND TO TRUE
+                   END-IF
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 2000-CHECK-PREDECESSOR-DONE - scan JOBDONE.LOG for a row     *>
+      *> naming the predecessor job, stamped with today's date. A     *>
+      *> missing JOBDONE.LOG means no job has ever completed, so the  *>
+      *> predecessor is treated as not done.                          *>
+      *>----------------------------------------------------------*>
+       2000-CHECK-PREDECESSOR-DONE.
+           MOVE "N" TO WS-PREDECESSOR-IS-DONE
+           MOVE "N" TO WS-AT-END-OF-DONE-LOG
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           OPEN INPUT JOB-DONE-LOG
+           IF WS-DONE-STATUS = "00"
+               PERFORM 2010-READ-ONE-DONE-ROW
+                   UNTIL WS-DONE-LOG-AT-END OR WS-PREDECESSOR-DONE
+               CLOSE JOB-DONE-LOG
+           END-IF.
+
+       2010-READ-ONE-DONE-ROW.
+           READ JOB-DONE-LOG
+               AT END
+                   SET WS-DONE-LOG-AT-END TO TRUE
+               NOT AT END
+                   IF JD-JOB-NAME = JS-SCHED-PREDECESSOR
+                           AND JD-RUN-DATE = WS-TODAY
+                       SET WS-PREDECESSOR-DONE TO TRUE
+                   END-IF
+           END-READ.
+
+      *>----------------------------------------------------------*>
+      *> 3000-CHECK-RUN-WINDOW - a window of 0000 through 0000 means  *>
+      *> the job is not time-restricted; otherwise the current time   *>
+      *> of day must fall between JS-SCHED-WINDOW-START and -END.     *>
+      *>----------------------------------------------------------*>
+       3000-CHECK-RUN-WINDOW.
+           IF JS-SCHED-WINDOW-START NOT = 0
+                   OR JS-SCHED-WINDOW-END NOT = 0
+               ACCEPT WS-NOW-FULL FROM TIME
+               IF WS-NOW-HHMM-ONLY < JS-SCHED-WINDOW-START
+                       OR WS-NOW-HHMM-ONLY > JS-SCHED-WINDOW-END
+                   SET JS-BLOCKED TO TRUE
+                   MOVE SPACES TO JS-REASON-TEXT
+                   STRING "outside expected run window"
+                       DELIMITED BY SIZE
+                       INTO JS-REASON-TEXT
+               END-IF
+           END-IF.
+       3000-CHECK-RUN-WINDOW-EXIT.
+           EXIT.
+
+       ENTRY "MarkJobComplete" USING BY REFERENCE JS-JOB-NAME.
+           PERFORM 8000-APPEND-DONE-RECORD
+           GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 8000-APPEND-DONE-RECORD - append one completion row for      *>
+      *> JS-JOB-NAME to JOBDONE.LOG, creating it if it does not       *>
+      *> already exist.                                               *>
+      *>----------------------------------------------------------*>
+       8000-APPEND-DONE-RECORD.
+           OPEN EXTEND JOB-DONE-LOG
+           IF WS-DONE-STATUS = "35"
+               OPEN OUTPUT JOB-DONE-LOG
+               CLOSE JOB-DONE-LOG
+               OPEN EXTEND JOB-DONE-LOG
+           END-IF
+           MOVE SPACES TO JOB-DONE-RECORD
+           MOVE JS-JOB-NAME TO JD-JOB-NAME
+           ACCEPT JD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JD-RUN-TIME FROM TIME
+           WRITE JOB-DONE-RECORD
+           CLOSE JOB-DONE-LOG.
