@@ -0,0 +1,82 @@
+      *>--------------------------------------------------------------*>
+      *> PROGRAM:    LogError                                         *>
+      *> PURPOSE:    Shared error/return-code logging subprogram.     *>
+      *>             Any program in the shop CALLs this with its own  *>
+      *>             name, the paragraph it failed in, a message and  *>
+      *>             a severity code, and one row is appended to the  *>
+      *>             shared ERRORLOG.TXT file instead of the failure  *>
+      *>             only scrolling off the console as a DISPLAY.     *>
+      *>                                                              *>
+      *> MODIFICATION HISTORY                                        *>
+      *>   2026-08-09  Initial version.                               *>
+      *>--------------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LogError.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG ASSIGN TO "ERRORLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG.
+           COPY "error-log.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ERRLOG-STATUS          PIC X(02) VALUE "00".
+       01 WS-ERRLOG-IS-OPEN         PIC X(01) VALUE "N".
+           88 WS-ERRLOG-OPEN                  VALUE "Y".
+
+       LINKAGE SECTION.
+           COPY "log-error-call.cpy".
+
+       PROCEDURE DIVISION USING BY REFERENCE LE-PROGRAM-NAME
+           BY REFERENCE LE-PARAGRAPH-NAME BY REFERENCE LE-MESSAGE-TEXT
+           BY REFERENCE LE-SEVERITY-CODE.
+
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-ERROR-LOG
+           PERFORM 2000-WRITE-ERROR-RECORD
+           GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 1000-OPEN-ERROR-LOG - open ERRORLOG.TXT for append the      *>
+      *> first time this subprogram is called in a run, creating it  *>
+      *> if it does not already exist.                                *>
+      *>----------------------------------------------------------*>
+       1000-OPEN-ERROR-LOG.
+           IF NOT WS-ERRLOG-OPEN
+               OPEN EXTEND ERROR-LOG
+               IF WS-ERRLOG-STATUS = "35"
+                   OPEN OUTPUT ERROR-LOG
+                   CLOSE ERROR-LOG
+                   OPEN EXTEND ERROR-LOG
+               END-IF
+               SET WS-ERRLOG-OPEN TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 2000-WRITE-ERROR-RECORD - stamp the run date/time and       *>
+      *> write one row built from the caller's LINKAGE fields.        *>
+      *>----------------------------------------------------------*>
+       2000-WRITE-ERROR-RECORD.
+           MOVE SPACES TO ERROR-LOG-RECORD
+           ACCEPT EL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT EL-RUN-TIME FROM TIME
+           MOVE LE-SEVERITY-CODE TO EL-SEVERITY-CODE
+           MOVE LE-PROGRAM-NAME TO EL-PROGRAM-NAME
+           MOVE LE-PARAGRAPH-NAME TO EL-PARAGRAPH-NAME
+           MOVE LE-MESSAGE-TEXT TO EL-MESSAGE-TEXT
+           WRITE ERROR-LOG-RECORD.
+       2000-WRITE-ERROR-RECORD-EXIT.
+           EXIT.
+
+       ENTRY "CloseErrorLog".
+           IF WS-ERRLOG-OPEN
+               CLOSE ERROR-LOG
+               MOVE "N" TO WS-ERRLOG-IS-OPEN
+           END-IF
+           GOBACK.
