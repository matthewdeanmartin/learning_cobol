@@ -0,0 +1,40 @@
+      *>--------------------------------------------------------------*>
+      *> PROGRAM:    ShowUsage                                        *>
+      *> PURPOSE:    Shared operator help screen. Any program in the  *>
+      *>             shop that checks its command line for -h, -?, or *>
+      *>             HELP CALLs this with its own program name and a  *>
+      *>             short table of usage lines it owns, so a new     *>
+      *>             operator running a job cold gets a one-screen    *>
+      *>             description of expected input without reading    *>
+      *>             the source first.                                *>
+      *>                                                              *>
+      *> MODIFICATION HISTORY                                         *>
+      *>   2026-08-09  Initial version.                               *>
+      *>--------------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ShowUsage.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LINE-IDX               PIC 9(02) VALUE 0.
+
+       LINKAGE SECTION.
+           COPY "show-usage-call.cpy".
+
+       PROCEDURE DIVISION USING BY REFERENCE SU-PROGRAM-NAME
+           BY REFERENCE SU-USAGE-LINE-COUNT
+           BY REFERENCE SU-USAGE-LINES.
+
+       0000-MAINLINE.
+           DISPLAY "======================================="
+               "=============================="
+           DISPLAY "USAGE: " SU-PROGRAM-NAME
+           DISPLAY "-----------------------------------------"
+               "---------------------------"
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-LINE-IDX > SU-USAGE-LINE-COUNT
+               DISPLAY SU-USAGE-LINE(WS-LINE-IDX)
+           END-PERFORM
+           DISPLAY "======================================="
+               "=============================="
+           GOBACK.
