@@ -0,0 +1,163 @@
+      *>--------------------------------------------------------------*>
+      *> PROGRAM:    FormatNumber                                     *>
+      *> PURPOSE:    Shared numeric-display formatting subprogram.    *>
+      *>             Any program in the shop CALLs this with a raw    *>
+      *>             unsigned amount, a decimal-place count and a     *>
+      *>             currency code, and gets back a comma-grouped,    *>
+      *>             locale-punctuated display string instead of      *>
+      *>             DISPLAYing the raw unedited digits.              *>
+      *>                                                              *>
+      *>             FN-AMOUNT is always a whole number of the        *>
+      *>             smallest unit - pass cents, not dollars, when    *>
+      *>             FN-DECIMAL-PLACES is 2.  FN-CURRENCY-CODE of     *>
+      *>             EUR swaps the comma/period roles (1.234,56); any *>
+      *>             other code (or spaces) keeps the US/UK style     *>
+      *>             (1,234.56).  A code of SPACES suppresses the     *>
+      *>             currency prefix entirely for plain counts.       *>
+      *>                                                              *>
+      *> MODIFICATION HISTORY                                        *>
+      *>   2026-08-09  Initial version.                               *>
+      *>--------------------------------------------------------------*>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FormatNumber.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-WHOLE-PART             PIC 9(18).
+       01 WS-FRACTION-PART          PIC 9(09).
+       01 WS-FRACTION-FULL          PIC 9(09).
+       01 WS-FRACTION-TEXT          PIC X(09).
+       01 WS-FRACTION-START         PIC 9(02) COMP.
+       01 WS-DIVISOR                PIC 9(18).
+       01 WS-DIVISOR-IDX            PIC 9(01) COMP.
+       01 WS-EDITED-WHOLE           PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+       01 WS-TRIMMED-AMOUNT         PIC X(30).
+       01 WS-SCAN-POS               PIC 9(02) COMP.
+       01 WS-TRIMMED-LEN            PIC 9(02) COMP.
+
+       LINKAGE SECTION.
+           COPY "format-number-call.cpy".
+
+       PROCEDURE DIVISION USING BY REFERENCE FN-AMOUNT
+           BY REFERENCE FN-DECIMAL-PLACES BY REFERENCE FN-CURRENCY-CODE
+           BY REFERENCE FN-FORMATTED-AMOUNT.
+
+       0000-MAINLINE.
+           PERFORM 1000-SPLIT-WHOLE-AND-FRACTION
+           MOVE WS-WHOLE-PART TO WS-EDITED-WHOLE
+           MOVE SPACES TO FN-FORMATTED-AMOUNT
+           IF FN-DECIMAL-PLACES > 0
+               PERFORM 3000-BUILD-DECIMAL-AMOUNT
+           ELSE
+               MOVE WS-EDITED-WHOLE TO FN-FORMATTED-AMOUNT
+           END-IF
+           PERFORM 4000-LEFT-JUSTIFY-AMOUNT
+           IF FN-DECIMAL-PLACES > 0 AND NOT FN-CURRENCY-IS-NONE
+               PERFORM 4500-PREPEND-CURRENCY-SYMBOL
+           END-IF
+           IF FN-CURRENCY-IS-EUR
+               PERFORM 5000-SWAP-EUROPEAN-PUNCTUATION
+           END-IF
+           GOBACK.
+
+      *>----------------------------------------------------------*>
+      *> 1000-SPLIT-WHOLE-AND-FRACTION - when FN-DECIMAL-PLACES is  *>
+      *> non-zero, FN-AMOUNT holds whole units and minor units       *>
+      *> together (e.g. cents when FN-DECIMAL-PLACES is 2), so split  *>
+      *> it on the matching power of ten; otherwise FN-AMOUNT is      *>
+      *> already the whole-unit count with nothing to split.         *>
+      *>----------------------------------------------------------*>
+       1000-SPLIT-WHOLE-AND-FRACTION.
+           IF FN-DECIMAL-PLACES > 0
+               PERFORM 1005-COMPUTE-DIVISOR
+               DIVIDE FN-AMOUNT BY WS-DIVISOR GIVING WS-WHOLE-PART
+                   REMAINDER WS-FRACTION-PART
+           ELSE
+               MOVE FN-AMOUNT TO WS-WHOLE-PART
+               MOVE 0 TO WS-FRACTION-PART
+           END-IF.
+
+      *>----------------------------------------------------------*>
+      *> 1005-COMPUTE-DIVISOR - builds 10 raised to FN-DECIMAL-      *>
+      *> PLACES so the split above works for any decimal-place       *>
+      *> count, not just cents.                                      *>
+      *>----------------------------------------------------------*>
+       1005-COMPUTE-DIVISOR.
+           MOVE 1 TO WS-DIVISOR
+           PERFORM 1006-MULTIPLY-DIVISOR-BY-TEN
+               VARYING WS-DIVISOR-IDX FROM 1 BY 1
+               UNTIL WS-DIVISOR-IDX > FN-DECIMAL-PLACES.
+
+       1006-MULTIPLY-DIVISOR-BY-TEN.
+           MULTIPLY 10 BY WS-DIVISOR.
+
+      *>----------------------------------------------------------*>
+      *> 3000-BUILD-DECIMAL-AMOUNT - appends a decimal point and    *>
+      *> the FN-DECIMAL-PLACES-wide, zero-padded fraction onto the   *>
+      *> comma-edited whole part.                                    *>
+      *>----------------------------------------------------------*>
+       3000-BUILD-DECIMAL-AMOUNT.
+           MOVE WS-FRACTION-PART TO WS-FRACTION-FULL
+           MOVE WS-FRACTION-FULL TO WS-FRACTION-TEXT
+           COMPUTE WS-FRACTION-START = 10 - FN-DECIMAL-PLACES
+           MOVE SPACES TO FN-FORMATTED-AMOUNT
+           STRING WS-EDITED-WHOLE DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               WS-FRACTION-TEXT(WS-FRACTION-START:FN-DECIMAL-PLACES)
+                   DELIMITED BY SIZE
+               INTO FN-FORMATTED-AMOUNT.
+
+      *>----------------------------------------------------------*>
+      *> 4000-LEFT-JUSTIFY-AMOUNT - the edited picture leaves the   *>
+      *> amount right-justified with leading spaces; slide the      *>
+      *> significant digits down to position one so the result       *>
+      *> reads naturally when it is embedded in a DISPLAY sentence.  *>
+      *>----------------------------------------------------------*>
+       4000-LEFT-JUSTIFY-AMOUNT.
+           PERFORM 4010-FIND-FIRST-SIGNIFICANT-CHAR
+           COMPUTE WS-TRIMMED-LEN = 30 - WS-SCAN-POS + 1
+           MOVE SPACES TO WS-TRIMMED-AMOUNT
+           MOVE FN-FORMATTED-AMOUNT(WS-SCAN-POS:WS-TRIMMED-LEN)
+               TO WS-TRIMMED-AMOUNT
+           MOVE WS-TRIMMED-AMOUNT TO FN-FORMATTED-AMOUNT.
+
+      *>----------------------------------------------------------*>
+      *> 4010-FIND-FIRST-SIGNIFICANT-CHAR - scans FN-FORMATTED-     *>
+      *> AMOUNT for the first non-space byte.  The rightmost digit   *>
+      *> position of the edited picture is never blank, so the scan  *>
+      *> always finds one before running off the end of the field.   *>
+      *>----------------------------------------------------------*>
+       4010-FIND-FIRST-SIGNIFICANT-CHAR.
+           PERFORM 4020-TEST-ONE-POSITION
+               VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > 30
+                   OR FN-FORMATTED-AMOUNT(WS-SCAN-POS:1) NOT = SPACE.
+
+       4020-TEST-ONE-POSITION.
+           CONTINUE.
+
+      *>----------------------------------------------------------*>
+      *> 4500-PREPEND-CURRENCY-SYMBOL - FN-FORMATTED-AMOUNT is      *>
+      *> already left-justified at this point; just tack the three- *>
+      *> letter currency code and a space onto the front of it.      *>
+      *>----------------------------------------------------------*>
+       4500-PREPEND-CURRENCY-SYMBOL.
+           MOVE FN-FORMATTED-AMOUNT TO WS-TRIMMED-AMOUNT
+           MOVE SPACES TO FN-FORMATTED-AMOUNT
+           STRING FN-CURRENCY-CODE DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-TRIMMED-AMOUNT DELIMITED BY SIZE
+               INTO FN-FORMATTED-AMOUNT.
+
+      *>----------------------------------------------------------*>
+      *> 5000-SWAP-EUROPEAN-PUNCTUATION - Continental style writes  *>
+      *> 1.234,56 where US/UK style writes 1,234.56; swap the two    *>
+      *> punctuation marks through a throwaway placeholder so        *>
+      *> neither REPLACING pass clobbers the other's target.         *>
+      *>----------------------------------------------------------*>
+       5000-SWAP-EUROPEAN-PUNCTUATION.
+           INSPECT FN-FORMATTED-AMOUNT REPLACING ALL "," BY ";"
+           INSPECT FN-FORMATTED-AMOUNT REPLACING ALL "." BY ","
+           INSPECT FN-FORMATTED-AMOUNT REPLACING ALL ";" BY ".".
